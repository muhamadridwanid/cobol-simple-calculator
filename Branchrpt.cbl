@@ -0,0 +1,188 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BRANCHRPT.
+000300 AUTHOR.        R HARTLEY.
+000400 INSTALLATION.  FINANCIAL SYSTEMS DIVISION.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*REMARKS.
+000800*    SORTS THE SHARED AUDIT LOG BY OPERATOR/BRANCH CODE AND
+000900*    PRODUCES A CONTROL-BREAK REPORT SHOWING THE NUMBER OF
+001000*    CALCULATIONS AND THE TOTAL RESULT VALUE FOR EACH BRANCH,
+001100*    WITH A GRAND TOTAL ACROSS ALL BRANCHES.
+001200*-----------------------------------------------------------
+001300*                 MODIFICATION HISTORY
+001400*-----------------------------------------------------------
+001500* DATE       INIT  DESCRIPTION
+001600* ---------- ----  ----------------------------------------
+001700* 2026-08-09  RH   ORIGINAL PROGRAM.
+001800*-----------------------------------------------------------
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER. IBM-370.
+002200 OBJECT-COMPUTER. IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS WS-AUDIT-STATUS.
+002800     SELECT SORT-WORK ASSIGN TO SRTWORK.
+002900     SELECT REPORT-FILE ASSIGN TO BRANRPT
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-RPT-STATUS.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  AUDIT-FILE.
+003500     COPY AUDITREC.
+003600 SD  SORT-WORK.
+003700     COPY AUDITREC
+003800         REPLACING ==AUDIT-LINE== BY ==SORT-RECORD==
+003900                   LEADING ==AL-== BY ==SR-==.
+004000 FD  REPORT-FILE
+004100     RECORD CONTAINS 80 CHARACTERS.
+004200 01  REPORT-RECORD              PIC X(80).
+004300 WORKING-STORAGE SECTION.
+004400 01  WS-AUDIT-STATUS            PIC X(02).
+004500     88  WS-AUDIT-OK            VALUE '00'.
+004600 01  WS-RPT-STATUS              PIC X(02).
+004700     88  WS-RPT-OK              VALUE '00'.
+004800 01  WS-SORT-EOF-SWITCH         PIC X(01)       VALUE 'N'.
+004900     88  WS-SORT-EOF            VALUE 'Y'.
+005000 01  WS-HAVE-PREV-SWITCH        PIC X(01)       VALUE 'N'.
+005100     88  WS-HAVE-PREV           VALUE 'Y'.
+005200 01  WS-PREV-BRANCH             PIC X(04)       VALUE SPACES.
+005300 01  WS-RESULT-WORK             PIC S9(05)V99.
+005400 01  WS-BRANCH-TOTALS.
+005500     05  WS-BRANCH-COUNT        PIC S9(07)      COMP VALUE ZERO.
+005600     05  WS-BRANCH-TOTAL        PIC S9(09)V99   COMP-3 VALUE ZERO.
+005700 01  WS-GRAND-TOTALS.
+005800     05  WS-GRAND-COUNT         PIC S9(07)      COMP VALUE ZERO.
+005900     05  WS-GRAND-TOTAL         PIC S9(09)V99   COMP-3 VALUE ZERO.
+006000 01  WS-HEADING-LINE-1.
+006100     05  FILLER  PIC X(40) VALUE 'CALCULATION VOLUME BY BRANCH'.
+006200     05  FILLER  PIC X(40) VALUE SPACES.
+006300 01  WS-HEADING-LINE-2.
+006400     05  FILLER  PIC X(22) VALUE 'BRANCH         COUNT'.
+006500     05  FILLER  PIC X(20) VALUE '      TOTAL RESULT'.
+006600     05  FILLER  PIC X(38) VALUE SPACES.
+006700 01  WS-DETAIL-LINE.
+006800     05  DL-BRANCH              PIC X(14).
+006900     05  DL-COUNT               PIC ZZZ,ZZ9.
+007000     05  FILLER                 PIC X(04) VALUE SPACES.
+007100     05  DL-TOTAL               PIC -(8)9.99.
+007200     05  FILLER                 PIC X(33) VALUE SPACES.
+007300 PROCEDURE DIVISION.
+007400*-----------------------------------------------------------
+007500* 0000-MAINLINE
+007600*-----------------------------------------------------------
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INITIALIZE
+007900         THRU 1000-INITIALIZE-EXIT.
+008000     SORT SORT-WORK
+008100         ON ASCENDING KEY SR-BRANCH
+008200         USING AUDIT-FILE
+008300         OUTPUT PROCEDURE IS 2000-PROCESS-SORTED-RECORDS
+008400             THRU 2000-PROCESS-SORTED-RECORDS-EXIT.
+008500     PERFORM 3000-WRITE-GRAND-TOTAL
+008600         THRU 3000-WRITE-GRAND-TOTAL-EXIT.
+008700     PERFORM 8900-CLOSE-FILES
+008800         THRU 8900-CLOSE-FILES-EXIT.
+008900     PERFORM 9999-EXIT
+009000         THRU 9999-EXIT-EXIT.
+009100*-----------------------------------------------------------
+009200* 1000-INITIALIZE - OPEN THE REPORT FILE AND PRINT HEADINGS
+009300*-----------------------------------------------------------
+009400 1000-INITIALIZE.
+009500     OPEN OUTPUT REPORT-FILE.
+009600     IF NOT WS-RPT-OK
+009700         DISPLAY 'UNABLE TO OPEN BRANRPT, STATUS: ' WS-RPT-STATUS
+009800         GO TO 1000-INITIALIZE-EXIT
+009900     END-IF.
+010000     WRITE REPORT-RECORD FROM WS-HEADING-LINE-1.
+010100     WRITE REPORT-RECORD FROM WS-HEADING-LINE-2.
+010200 1000-INITIALIZE-EXIT.
+010300     EXIT.
+010400*-----------------------------------------------------------
+010500* 2000-PROCESS-SORTED-RECORDS - SORT OUTPUT PROCEDURE; READS
+010600*     THE BRANCH-SEQUENCED RECORDS AND BREAKS ON BRANCH CHANGE
+010700*-----------------------------------------------------------
+010800 2000-PROCESS-SORTED-RECORDS.
+010900     PERFORM 2100-RETURN-SORTED-RECORD
+011000         THRU 2100-RETURN-SORTED-RECORD-EXIT.
+011100     PERFORM 2200-ACCUMULATE-SORTED-RECORD
+011200         THRU 2200-ACCUMULATE-SORTED-RECORD-EXIT
+011300         UNTIL WS-SORT-EOF.
+011400     IF WS-HAVE-PREV
+011500         PERFORM 2300-WRITE-BRANCH-SUBTOTAL
+011600             THRU 2300-WRITE-BRANCH-SUBTOTAL-EXIT
+011700     END-IF.
+011800 2000-PROCESS-SORTED-RECORDS-EXIT.
+011900     EXIT.
+012000*-----------------------------------------------------------
+012100* 2100-RETURN-SORTED-RECORD - RETURN ONE BRANCH-SEQUENCED
+012200*     RECORD FROM THE SORT WORK FILE
+012300*-----------------------------------------------------------
+012400 2100-RETURN-SORTED-RECORD.
+012500     RETURN SORT-WORK
+012600         AT END
+012700             SET WS-SORT-EOF TO TRUE
+012800     END-RETURN.
+012900 2100-RETURN-SORTED-RECORD-EXIT.
+013000     EXIT.
+013100*-----------------------------------------------------------
+013200* 2200-ACCUMULATE-SORTED-RECORD - ROLL ONE SORTED RECORD INTO
+013300*     ITS BRANCH'S SUBTOTAL, BREAKING WHEN THE BRANCH CHANGES
+013400*-----------------------------------------------------------
+013500 2200-ACCUMULATE-SORTED-RECORD.
+013600     IF WS-HAVE-PREV AND SR-BRANCH NOT = WS-PREV-BRANCH
+013700         PERFORM 2300-WRITE-BRANCH-SUBTOTAL
+013800             THRU 2300-WRITE-BRANCH-SUBTOTAL-EXIT
+013900     END-IF.
+014000     SET WS-HAVE-PREV TO TRUE.
+014100     MOVE SR-BRANCH TO WS-PREV-BRANCH.
+014200     MOVE SR-RESULT TO WS-RESULT-WORK.
+014300     ADD 1 TO WS-BRANCH-COUNT.
+014400     ADD WS-RESULT-WORK TO WS-BRANCH-TOTAL.
+014500     ADD 1 TO WS-GRAND-COUNT.
+014600     ADD WS-RESULT-WORK TO WS-GRAND-TOTAL.
+014700     PERFORM 2100-RETURN-SORTED-RECORD
+014800         THRU 2100-RETURN-SORTED-RECORD-EXIT.
+014900 2200-ACCUMULATE-SORTED-RECORD-EXIT.
+015000     EXIT.
+015100*-----------------------------------------------------------
+015200* 2300-WRITE-BRANCH-SUBTOTAL - WRITE THE SUBTOTAL LINE FOR THE
+015300*     BRANCH THAT JUST WENT OUT OF SCOPE, THEN RESET IT
+015400*-----------------------------------------------------------
+015500 2300-WRITE-BRANCH-SUBTOTAL.
+015600     MOVE WS-PREV-BRANCH  TO DL-BRANCH.
+015700     MOVE WS-BRANCH-COUNT TO DL-COUNT.
+015800     MOVE WS-BRANCH-TOTAL TO DL-TOTAL.
+015900     WRITE REPORT-RECORD FROM WS-DETAIL-LINE.
+016000     MOVE ZERO TO WS-BRANCH-COUNT.
+016100     MOVE ZERO TO WS-BRANCH-TOTAL.
+016200 2300-WRITE-BRANCH-SUBTOTAL-EXIT.
+016300     EXIT.
+016400*-----------------------------------------------------------
+016500* 3000-WRITE-GRAND-TOTAL - WRITE THE GRAND TOTAL LINE AFTER
+016600*     ALL BRANCH SUBTOTALS HAVE BEEN PRINTED
+016700*-----------------------------------------------------------
+016800 3000-WRITE-GRAND-TOTAL.
+016900     MOVE 'GRAND TOTAL'  TO DL-BRANCH.
+017000     MOVE WS-GRAND-COUNT TO DL-COUNT.
+017100     MOVE WS-GRAND-TOTAL TO DL-TOTAL.
+017200     WRITE REPORT-RECORD FROM WS-DETAIL-LINE.
+017300 3000-WRITE-GRAND-TOTAL-EXIT.
+017400     EXIT.
+017500*-----------------------------------------------------------
+017600* 8900-CLOSE-FILES - CLOSE THE REPORT FILE
+017700*-----------------------------------------------------------
+017800 8900-CLOSE-FILES.
+017900     CLOSE REPORT-FILE.
+018000 8900-CLOSE-FILES-EXIT.
+018100     EXIT.
+018200*-----------------------------------------------------------
+018300* 9999-EXIT - COMMON PROGRAM EXIT
+018400*-----------------------------------------------------------
+018500 9999-EXIT.
+018600     STOP RUN.
+018700 9999-EXIT-EXIT.
+018800     EXIT.
