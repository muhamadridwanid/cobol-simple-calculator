@@ -0,0 +1,242 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RECONCIL.
+000300 AUTHOR.        R HARTLEY.
+000400 INSTALLATION.  FINANCIAL SYSTEMS DIVISION.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*REMARKS.
+000800*    READS THE SHARED AUDIT LOG WRITTEN BY THE FOUR CALCULATOR
+000900*    PROGRAMS AND, FOR EVERY ADDITION ENTRY, RUNS ITS RESULT
+001000*    AND NUM2 BACK THROUGH SUBSTRACTION'S OWN ARITHMETIC
+001100*    (SUBTRACT NUM2 FROM RESULT GIVING A RECOVERED NUM1) TO
+001200*    CONFIRM THE RECOVERED VALUE TIES BACK TO THE ORIGINAL
+001300*    NUM1 THAT WAS ADDED. ANY ADDITION WHOSE ROUND TRIP DOES
+001400*    NOT TIE OUT IS FLAGGED ON THE RECONCILIATION REPORT SO A
+001500*    TRANSCRIPTION ERROR CAN BE CAUGHT BEFORE THE RESULT GOES
+001600*    DOWNSTREAM.
+001700*-----------------------------------------------------------
+001800*                 MODIFICATION HISTORY
+001900*-----------------------------------------------------------
+002000* DATE       INIT  DESCRIPTION
+002100* ---------- ----  ----------------------------------------
+002200* 2026-08-09  RH   ORIGINAL PROGRAM.
+002250* 2026-08-09  RH   REVERSE AGAINST THE NEW AL-NUM2-CONV AUDIT
+002260*                  FIELD INSTEAD OF AL-NUM2 - ADDITION LOGS THE
+002270*                  ORIGINAL PRE-CONVERSION NUM2 TO AL-NUM2, SO A
+002280*                  CURRENCY-CONVERTED ADDITION WAS ALWAYS FLAGGED
+002290*                  MISMATCH WHEN REVERSED AGAINST THE WRONG
+002295*                  AMOUNT; AL-NUM2-CONV CARRIES THE AMOUNT THAT
+002296*                  WAS ACTUALLY ADDED.
+002300*-----------------------------------------------------------
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-370.
+002700 OBJECT-COMPUTER. IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-AUDIT-STATUS.
+003300     SELECT RECON-FILE ASSIGN TO RECONRPT
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS WS-RPT-STATUS.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  AUDIT-FILE.
+003900     COPY AUDITREC.
+004000 FD  RECON-FILE
+004100     RECORD CONTAINS 80 CHARACTERS.
+004200 01  RECON-RECORD               PIC X(80).
+004300 WORKING-STORAGE SECTION.
+004400 01  WS-AUDIT-STATUS            PIC X(02).
+004500     88  WS-AUDIT-OK            VALUE '00'.
+004600 01  WS-RPT-STATUS              PIC X(02).
+004700     88  WS-RPT-OK              VALUE '00'.
+004750 01  WS-OPEN-SWITCH             PIC X(01)       VALUE 'N'.
+004760     88  WS-OPEN-OK             VALUE 'Y'.
+004800 01  WS-EOF-SWITCH              PIC X(01)       VALUE 'N'.
+004900     88  WS-END-OF-FILE         VALUE 'Y'.
+005000 01  WS-AUDIT-NUM1              PIC S9(05)V99.
+005100 01  WS-AUDIT-NUM2              PIC S9(05)V99.
+005200 01  WS-AUDIT-RESULT            PIC S9(05)V99.
+005300 01  WS-RECON-NUM1              PIC S9(05)V99.
+005400 01  WS-MATCH-SWITCH            PIC X(01)       VALUE 'Y'.
+005500     88  WS-MISMATCHED          VALUE 'N'.
+005600 01  WS-RECON-COUNTS.
+005700     05  WS-CHECKED-COUNT       PIC S9(07)      COMP VALUE ZERO.
+005800     05  WS-MISMATCH-COUNT      PIC S9(07)      COMP VALUE ZERO.
+005900 01  WS-HEADING-LINE-1.
+006000     05  FILLER  PIC X(48) VALUE
+006100         'ADDITION / SUBSTRACTION RECONCILIATION REPORT'.
+006200     05  FILLER  PIC X(32) VALUE SPACES.
+006300 01  WS-HEADING-LINE-2.
+006400     05  FILLER  PIC X(05) VALUE 'BRCH '.
+006500     05  FILLER  PIC X(10) VALUE 'NUM1 '.
+006600     05  FILLER  PIC X(10) VALUE 'NUM2 '.
+006700     05  FILLER  PIC X(10) VALUE 'ADD RSLT '.
+006800     05  FILLER  PIC X(10) VALUE 'RECON N1 '.
+006900     05  FILLER  PIC X(08) VALUE 'STATUS'.
+007000     05  FILLER  PIC X(27) VALUE SPACES.
+007100 01  WS-DETAIL-LINE.
+007200     05  RL-BRANCH              PIC X(04).
+007300     05  FILLER                 PIC X(01) VALUE SPACE.
+007400     05  RL-NUM1                PIC -(5)9.99.
+007500     05  FILLER                 PIC X(01) VALUE SPACE.
+007600     05  RL-NUM2                PIC -(5)9.99.
+007700     05  FILLER                 PIC X(01) VALUE SPACE.
+007800     05  RL-ADD-RESULT          PIC -(5)9.99.
+007900     05  FILLER                 PIC X(01) VALUE SPACE.
+008000     05  RL-RECON-NUM1          PIC -(5)9.99.
+008100     05  FILLER                 PIC X(01) VALUE SPACE.
+008200     05  RL-STATUS              PIC X(08).
+008300     05  FILLER                 PIC X(29) VALUE SPACES.
+008400 01  WS-SUMMARY-LINE.
+008500     05  FILLER                 PIC X(18) VALUE
+008600         'ADDITIONS CHECKED '.
+008700     05  SL-CHECKED-COUNT       PIC ZZZ,ZZ9.
+008800     05  FILLER                 PIC X(04) VALUE SPACES.
+008900     05  FILLER                 PIC X(11) VALUE
+009000         'MISMATCHED '.
+009100     05  SL-MISMATCH-COUNT      PIC ZZZ,ZZ9.
+009200     05  FILLER                 PIC X(32) VALUE SPACES.
+009300 PROCEDURE DIVISION.
+009400*-----------------------------------------------------------
+009500* 0000-MAINLINE
+009600*-----------------------------------------------------------
+009700 0000-MAINLINE.
+009800     PERFORM 1000-INITIALIZE
+009900         THRU 1000-INITIALIZE-EXIT.
+009950     IF WS-OPEN-OK
+010000         PERFORM 2000-PROCESS-AUDIT-LOG
+010100             THRU 2000-PROCESS-AUDIT-LOG-EXIT
+010200         PERFORM 3000-PRINT-SUMMARY
+010300             THRU 3000-PRINT-SUMMARY-EXIT
+010400         PERFORM 8900-CLOSE-FILES
+010500             THRU 8900-CLOSE-FILES-EXIT
+010550     END-IF.
+010600     PERFORM 9999-EXIT
+010700         THRU 9999-EXIT-EXIT.
+010800*-----------------------------------------------------------
+010900* 1000-INITIALIZE - OPEN THE AUDIT LOG AND THE RECON REPORT
+011000*-----------------------------------------------------------
+011100 1000-INITIALIZE.
+011200     OPEN INPUT AUDIT-FILE.
+011300     IF NOT WS-AUDIT-OK
+011400         DISPLAY 'UNABLE TO OPEN AUDITLOG, STATUS: '
+011500             WS-AUDIT-STATUS
+011600         GO TO 1000-INITIALIZE-EXIT
+011700     END-IF.
+011800     OPEN OUTPUT RECON-FILE.
+011850     MOVE 'Y' TO WS-OPEN-SWITCH.
+011900     WRITE RECON-RECORD FROM WS-HEADING-LINE-1.
+012000     WRITE RECON-RECORD FROM WS-HEADING-LINE-2.
+012100 1000-INITIALIZE-EXIT.
+012200     EXIT.
+012300*-----------------------------------------------------------
+012400* 2000-PROCESS-AUDIT-LOG - READ EVERY AUDIT LINE AND
+012500*     RECONCILE THE ONES LOGGED BY ADDITION
+012600*-----------------------------------------------------------
+012700 2000-PROCESS-AUDIT-LOG.
+012800     PERFORM 2100-READ-NEXT-ADDITION
+012900         THRU 2100-READ-NEXT-ADDITION-EXIT.
+013000     PERFORM 2200-RECONCILE-TRANS
+013100         THRU 2200-RECONCILE-TRANS-EXIT
+013200         UNTIL WS-END-OF-FILE.
+013300 2000-PROCESS-AUDIT-LOG-EXIT.
+013400     EXIT.
+013500*-----------------------------------------------------------
+013600* 2100-READ-NEXT-ADDITION - READ AUDIT RECORDS UNTIL ONE
+013700*     LOGGED BY ADDITION IS FOUND, OR THE FILE IS EXHAUSTED
+013800*-----------------------------------------------------------
+013900 2100-READ-NEXT-ADDITION.
+014000     PERFORM 2110-READ-AUDIT-LINE
+014100         THRU 2110-READ-AUDIT-LINE-EXIT.
+014200     PERFORM 2120-SKIP-NON-ADDITION
+014300         THRU 2120-SKIP-NON-ADDITION-EXIT
+014400         UNTIL WS-END-OF-FILE OR AL-OPERATION = 'ADDITION'.
+014500 2100-READ-NEXT-ADDITION-EXIT.
+014600     EXIT.
+014700*-----------------------------------------------------------
+014800* 2110-READ-AUDIT-LINE - READ ONE AUDIT LOG RECORD
+014900*-----------------------------------------------------------
+015000 2110-READ-AUDIT-LINE.
+015100     READ AUDIT-FILE
+015200         AT END
+015300             SET WS-END-OF-FILE TO TRUE
+015400     END-READ.
+015500 2110-READ-AUDIT-LINE-EXIT.
+015600     EXIT.
+015700*-----------------------------------------------------------
+015800* 2120-SKIP-NON-ADDITION - READ THE NEXT RECORD WHEN THE
+015900*     CURRENT ONE WAS NOT LOGGED BY ADDITION
+016000*-----------------------------------------------------------
+016100 2120-SKIP-NON-ADDITION.
+016200     PERFORM 2110-READ-AUDIT-LINE
+016300         THRU 2110-READ-AUDIT-LINE-EXIT.
+016400 2120-SKIP-NON-ADDITION-EXIT.
+016500     EXIT.
+016600*-----------------------------------------------------------
+016700* 2200-RECONCILE-TRANS - RUN ONE ADDITION ENTRY'S RESULT AND
+016800*     NUM2 BACK THROUGH SUBSTRACTION'S OWN ARITHMETIC AND
+016900*     CONFIRM THE RECOVERED VALUE MATCHES THE ORIGINAL NUM1
+017000*-----------------------------------------------------------
+017100 2200-RECONCILE-TRANS.
+017110     MOVE AL-NUM1      TO WS-AUDIT-NUM1.
+017120     MOVE AL-NUM2-CONV TO WS-AUDIT-NUM2.
+017130     MOVE AL-RESULT    TO WS-AUDIT-RESULT.
+017140     SUBTRACT WS-AUDIT-NUM2 FROM WS-AUDIT-RESULT
+017150         GIVING WS-RECON-NUM1.
+017160     MOVE 'Y' TO WS-MATCH-SWITCH.
+017170     IF WS-RECON-NUM1 NOT = WS-AUDIT-NUM1
+017180         MOVE 'N' TO WS-MATCH-SWITCH
+017190     END-IF.
+017200     ADD 1 TO WS-CHECKED-COUNT.
+017210     MOVE AL-BRANCH      TO RL-BRANCH.
+017220     MOVE WS-AUDIT-NUM1  TO RL-NUM1.
+017230     MOVE WS-AUDIT-NUM2  TO RL-NUM2.
+017240     MOVE WS-AUDIT-RESULT TO RL-ADD-RESULT.
+017250     MOVE WS-RECON-NUM1  TO RL-RECON-NUM1.
+017260     IF WS-MISMATCHED
+017270         ADD 1 TO WS-MISMATCH-COUNT
+017280         MOVE 'MISMATCH' TO RL-STATUS
+017290         DISPLAY 'RECONCILIATION MISMATCH - BRANCH: '
+017300             AL-BRANCH ' NUM1: ' WS-AUDIT-NUM1
+017310             ' EXPECTED: ' WS-RECON-NUM1
+017320     ELSE
+017330         MOVE 'MATCH' TO RL-STATUS
+017340     END-IF.
+017350     WRITE RECON-RECORD FROM WS-DETAIL-LINE.
+017360     PERFORM 2100-READ-NEXT-ADDITION
+017370         THRU 2100-READ-NEXT-ADDITION-EXIT.
+017900 2200-RECONCILE-TRANS-EXIT.
+017950     EXIT.
+018300*-----------------------------------------------------------
+018400* 3000-PRINT-SUMMARY - WRITE THE CLOSING COUNTS LINE
+018500*-----------------------------------------------------------
+018600 3000-PRINT-SUMMARY.
+018700     MOVE WS-CHECKED-COUNT   TO SL-CHECKED-COUNT.
+018800     MOVE WS-MISMATCH-COUNT  TO SL-MISMATCH-COUNT.
+018900     WRITE RECON-RECORD FROM WS-SUMMARY-LINE.
+019000     IF WS-MISMATCH-COUNT > 0
+019100         DISPLAY 'RECONCILIATION FAILED - '
+019200             WS-MISMATCH-COUNT ' BATCH(ES) DID NOT TIE OUT'
+019300     ELSE
+019400         DISPLAY 'RECONCILIATION OK - ALL ADDITIONS TIE OUT'
+019500     END-IF.
+019600 3000-PRINT-SUMMARY-EXIT.
+019700     EXIT.
+019800*-----------------------------------------------------------
+019900* 8900-CLOSE-FILES - CLOSE THE AUDIT LOG AND THE RECON REPORT
+020000*-----------------------------------------------------------
+020100 8900-CLOSE-FILES.
+020200     CLOSE AUDIT-FILE.
+020300     CLOSE RECON-FILE.
+020400 8900-CLOSE-FILES-EXIT.
+020500     EXIT.
+020600*-----------------------------------------------------------
+020700* 9999-EXIT - COMMON PROGRAM EXIT
+020800*-----------------------------------------------------------
+020900 9999-EXIT.
+021000     STOP RUN.
+021100 9999-EXIT-EXIT.
+021200     EXIT.
