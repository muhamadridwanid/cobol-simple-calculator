@@ -0,0 +1,30 @@
+000100*-----------------------------------------------------------
+000200*    CKPTREC.CPY
+000300*-----------------------------------------------------------
+000400*    SHARED CHECKPOINT RECORD LAYOUT FOR CALCNITE.CBL'S
+000500*    OVERNIGHT RUN AND THE FOUR CALCULATOR PROGRAMS IT DRIVES.
+000600*    EACH CALCULATOR APPENDS ONE RECORD PER TRANSACTION IT
+000700*    PROCESSES OUT OF TRANFILE (CK-DONE-FLAG 'N'), SO A RESTART
+000800*    KNOWS EXACTLY HOW MANY OF ITS OWN MATCHING TRANSACTIONS
+000900*    ALREADY MADE IT TO AUDITLOG/RESULTKS AND CAN SKIP PAST
+001000*    THEM WITHOUT REPROCESSING OR RE-LOGGING THEM, INSTEAD OF
+001100*    ONLY RECORDING WHOLE-PASS COMPLETION (CK-DONE-FLAG 'Y').
+001200*-----------------------------------------------------------
+001300*                 MODIFICATION HISTORY
+001400*-----------------------------------------------------------
+001500* DATE       INIT  DESCRIPTION
+001600* ---------- ----  ----------------------------------------
+001700* 2026-08-09  RH   ORIGINAL COPYBOOK, SPLIT OUT OF CALCNITE'S
+001800*                  OWN ONE-CHARACTER CKPT-RECORD SO THE FOUR
+001900*                  CALCULATORS CAN WRITE COMPATIBLE TRANSACTION-
+002000*                  LEVEL PROGRESS RECORDS TO THE SAME FILE.
+002100*-----------------------------------------------------------
+002200 01  CKPT-RECORD.
+002300     05  CK-BLOCK               PIC X(01).
+002400         88  CK-BLOCK-ADD       VALUE 'A'.
+002500         88  CK-BLOCK-SUBTRACT  VALUE 'S'.
+002600         88  CK-BLOCK-MULTIPLY  VALUE 'M'.
+002700         88  CK-BLOCK-DIVIDE    VALUE 'D'.
+002800     05  CK-COUNT               PIC 9(06).
+002900     05  CK-DONE-FLAG           PIC X(01).
+003000         88  CK-BLOCK-DONE      VALUE 'Y'.
