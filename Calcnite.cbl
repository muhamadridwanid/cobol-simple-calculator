@@ -0,0 +1,253 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CALCNITE.
+000300 AUTHOR.        R HARTLEY.
+000400 INSTALLATION.  FINANCIAL SYSTEMS DIVISION.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*REMARKS.
+000800*    UNATTENDED OVERNIGHT BATCH HARNESS FOR THE FOUR CALCULATOR
+000900*    PROGRAMS. RUNS THE ADDITION, SUBSTRACTION, MULTIPLICATION
+001000*    AND DIVISSION BATCH PASSES AGAINST THE NIGHTLY TRANSACTION
+001100*    FILE ONE AFTER ANOTHER. EACH CALCULATOR CHECKPOINTS ITS
+001150*    OWN PROGRESS, TRANSACTION BY TRANSACTION, SO A RESTART CAN
+001175*    PICK UP PARTWAY THROUGH A BLOCK, NOT JUST SKIP A BLOCK THAT
+001180*    ALREADY FINISHED ENTIRELY.
+001200*-----------------------------------------------------------
+001600*                 MODIFICATION HISTORY
+001700*-----------------------------------------------------------
+001800* DATE       INIT  DESCRIPTION
+001900* ---------- ----  ----------------------------------------
+002000* 2026-08-09  RH   ORIGINAL PROGRAM.
+002050* 2026-08-09  RH   PASS THE BATCH RUN MODE (AND DIVISSION'S
+002060*                  DIVIDE MODE) DIRECTLY ON EACH CALL SO THESE
+002070*                  UNATTENDED CALLS NO LONGER WAIT ON A CONSOLE
+002080*                  ACCEPT THAT HAS NO TERMINAL TO READ FROM.
+002090* 2026-08-09  RH   MOVED CHECKPOINT WRITING OUT OF THIS PROGRAM
+002091*                  AND INTO EACH CALCULATOR'S OWN BATCH PASS, ONE
+002092*                  RECORD PER TRANSACTION PROCESSED RATHER THAN
+002093*                  ONE RECORD PER WHOLE PASS - A PRIOR RUN THAT
+002094*                  ABENDED PARTWAY THROUGH A BLOCK WAS RERUNNING
+002095*                  THAT BLOCK FROM THE TOP OF TRANFILE ON RESTART,
+002096*                  RE-ADDING ALREADY-LOGGED TRANSACTIONS TO
+002097*                  AUDITLOG AND RESULTKS A SECOND TIME UNDER A NEW
+002098*                  KEY. NOW EACH BLOCK'S LAST-KNOWN PROCESSED COUNT
+002099*                  IS PASSED TO THE CALCULATOR ON THE CALL SO IT
+002099*                  CAN SKIP PAST ITS OWN ALREADY-HANDLED
+002099*                  TRANSACTIONS WITHOUT REPROCESSING THEM.
+002100*-----------------------------------------------------------
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-370.
+002500 OBJECT-COMPUTER. IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT CHECKPOINT-FILE ASSIGN TO CHKPNT
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-CKPT-STATUS.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  CHECKPOINT-FILE
+003400     RECORD CONTAINS 08 CHARACTERS.
+003450     COPY CKPTREC.
+003600 WORKING-STORAGE SECTION.
+003700 01  WS-CKPT-STATUS             PIC X(02).
+003800     88  WS-CKPT-OK             VALUE '00'.
+003900     88  WS-CKPT-NOT-FOUND      VALUE '35'.
+004000 01  WS-CKPT-EOF-SWITCH         PIC X(01)       VALUE 'N'.
+004100     88  WS-CKPT-END-OF-FILE    VALUE 'Y'.
+004200 01  WS-BLOCK-DONE-SWITCHES.
+004300     05  WS-ADD-DONE-SW         PIC X(01)       VALUE 'N'.
+004400         88  WS-ADD-DONE        VALUE 'Y'.
+004500     05  WS-SUB-DONE-SW         PIC X(01)       VALUE 'N'.
+004600         88  WS-SUB-DONE        VALUE 'Y'.
+004700     05  WS-MULT-DONE-SW        PIC X(01)       VALUE 'N'.
+004800         88  WS-MULT-DONE       VALUE 'Y'.
+004900     05  WS-DIV-DONE-SW         PIC X(01)       VALUE 'N'.
+005000         88  WS-DIV-DONE        VALUE 'Y'.
+005050 01  WS-BLOCK-RESUME-COUNTS.
+005060     05  WS-ADD-COUNT           PIC 9(06)       VALUE ZERO.
+005070     05  WS-SUB-COUNT           PIC 9(06)       VALUE ZERO.
+005080     05  WS-MULT-COUNT          PIC 9(06)       VALUE ZERO.
+005090     05  WS-DIV-COUNT           PIC 9(06)       VALUE ZERO.
+005100 PROCEDURE DIVISION.
+005200*-----------------------------------------------------------
+005300* 0000-MAINLINE
+005400*-----------------------------------------------------------
+005500 0000-MAINLINE.
+005600     PERFORM 1000-INITIALIZE
+005700         THRU 1000-INITIALIZE-EXIT.
+006000     PERFORM 2000-RUN-ADDITION-BLOCK
+006100         THRU 2000-RUN-ADDITION-BLOCK-EXIT.
+006200     PERFORM 2100-RUN-SUBTRACT-BLOCK
+006300         THRU 2100-RUN-SUBTRACT-BLOCK-EXIT.
+006400     PERFORM 2200-RUN-MULTIPLY-BLOCK
+006500         THRU 2200-RUN-MULTIPLY-BLOCK-EXIT.
+006600     PERFORM 2300-RUN-DIVIDE-BLOCK
+006700         THRU 2300-RUN-DIVIDE-BLOCK-EXIT.
+007000     PERFORM 8950-RESET-CHECKPOINT-LOG
+007100         THRU 8950-RESET-CHECKPOINT-LOG-EXIT.
+007200     PERFORM 9999-EXIT
+007300         THRU 9999-EXIT-EXIT.
+007400*-----------------------------------------------------------
+007500* 1000-INITIALIZE - READ ANY EXISTING CHECKPOINT FILE SO A
+007600*     RESTARTED RUN KNOWS WHICH BLOCKS ALREADY COMPLETED
+007700*-----------------------------------------------------------
+007800 1000-INITIALIZE.
+007900     OPEN INPUT CHECKPOINT-FILE.
+008000     IF WS-CKPT-NOT-FOUND
+008100         DISPLAY 'NO CHECKPOINT FOUND - STARTING FRESH RUN'
+008200         GO TO 1000-INITIALIZE-EXIT
+008300     END-IF.
+008400     IF NOT WS-CKPT-OK
+008500         DISPLAY 'UNABLE TO OPEN CHKPNT, STATUS: ' WS-CKPT-STATUS
+008600         GO TO 1000-INITIALIZE-EXIT
+008700     END-IF.
+008800     DISPLAY 'CHECKPOINT FOUND - RESUMING, COMPLETED BLOCKS '
+008900         'WILL BE SKIPPED'.
+009000     PERFORM 1100-READ-CHECKPOINT
+009100         THRU 1100-READ-CHECKPOINT-EXIT.
+009200     PERFORM 1150-APPLY-CHECKPOINT
+009300         THRU 1150-APPLY-CHECKPOINT-EXIT
+009400         UNTIL WS-CKPT-END-OF-FILE.
+009500     CLOSE CHECKPOINT-FILE.
+009600 1000-INITIALIZE-EXIT.
+009700     EXIT.
+009800*-----------------------------------------------------------
+009900* 1100-READ-CHECKPOINT - READ ONE CHECKPOINT RECORD
+010000*-----------------------------------------------------------
+010100 1100-READ-CHECKPOINT.
+010200     READ CHECKPOINT-FILE
+010300         AT END
+010400             SET WS-CKPT-END-OF-FILE TO TRUE
+010500     END-READ.
+010600 1100-READ-CHECKPOINT-EXIT.
+010700     EXIT.
+010800*-----------------------------------------------------------
+010900* 1150-APPLY-CHECKPOINT - MARK THE BLOCK NAMED BY THIS RECORD
+011000*     AS ALREADY COMPLETE, THEN READ THE NEXT RECORD
+011100*-----------------------------------------------------------
+011200 1150-APPLY-CHECKPOINT.
+011300     EVALUATE TRUE
+011400         WHEN CK-BLOCK-ADD
+011500             MOVE CK-COUNT TO WS-ADD-COUNT
+011600             IF CK-BLOCK-DONE
+011610                 MOVE 'Y' TO WS-ADD-DONE-SW
+011620             END-IF
+011700         WHEN CK-BLOCK-SUBTRACT
+011710             MOVE CK-COUNT TO WS-SUB-COUNT
+011720             IF CK-BLOCK-DONE
+011800                 MOVE 'Y' TO WS-SUB-DONE-SW
+011810             END-IF
+011900         WHEN CK-BLOCK-MULTIPLY
+011910             MOVE CK-COUNT TO WS-MULT-COUNT
+011920             IF CK-BLOCK-DONE
+012000                 MOVE 'Y' TO WS-MULT-DONE-SW
+012010             END-IF
+012100         WHEN CK-BLOCK-DIVIDE
+012110             MOVE CK-COUNT TO WS-DIV-COUNT
+012120             IF CK-BLOCK-DONE
+012130                 MOVE 'Y' TO WS-DIV-DONE-SW
+012140             END-IF
+012200     END-EVALUATE.
+012300     PERFORM 1100-READ-CHECKPOINT
+012400         THRU 1100-READ-CHECKPOINT-EXIT.
+012500 1150-APPLY-CHECKPOINT-EXIT.
+012600     EXIT.
+013800*-----------------------------------------------------------
+013900* 2000-RUN-ADDITION-BLOCK - RUN THE ADDITION BATCH PASS AND
+014000*     CHECKPOINT IT, UNLESS A PRIOR RUN ALREADY FINISHED IT
+014100*-----------------------------------------------------------
+014200 2000-RUN-ADDITION-BLOCK.
+014300     IF WS-ADD-DONE
+014400         DISPLAY 'ADDITION BLOCK ALREADY COMPLETE - SKIPPING'
+014500         GO TO 2000-RUN-ADDITION-BLOCK-EXIT
+014600     END-IF.
+014650     IF WS-ADD-COUNT NOT = ZERO
+014660         DISPLAY 'RESUMING ADDITION BLOCK PAST ' WS-ADD-COUNT
+014670             ' ALREADY-CHECKPOINTED TRANSACTIONS'
+014680     END-IF.
+014700     DISPLAY 'STARTING ADDITION BLOCK'.
+014800     CALL 'ADDITION' USING 'B', WS-ADD-COUNT.
+015100     MOVE 'Y' TO WS-ADD-DONE-SW.
+015200     DISPLAY 'ADDITION BLOCK COMPLETE - CHECKPOINT WRITTEN'.
+015300 2000-RUN-ADDITION-BLOCK-EXIT.
+015400     EXIT.
+015500*-----------------------------------------------------------
+015600* 2100-RUN-SUBTRACT-BLOCK - RUN THE SUBSTRACTION BATCH PASS
+015700*     AND CHECKPOINT IT, UNLESS ALREADY FINISHED
+015800*-----------------------------------------------------------
+015900 2100-RUN-SUBTRACT-BLOCK.
+016000     IF WS-SUB-DONE
+016100         DISPLAY 'SUBSTRACTION BLOCK ALREADY COMPLETE - SKIPPING'
+016200         GO TO 2100-RUN-SUBTRACT-BLOCK-EXIT
+016300     END-IF.
+016350     IF WS-SUB-COUNT NOT = ZERO
+016360         DISPLAY 'RESUMING SUBSTRACTION BLOCK PAST ' WS-SUB-COUNT
+016370             ' ALREADY-CHECKPOINTED TRANSACTIONS'
+016380     END-IF.
+016400     DISPLAY 'STARTING SUBSTRACTION BLOCK'.
+016500     CALL 'SUBSTRACTION' USING 'B', WS-SUB-COUNT.
+016800     MOVE 'Y' TO WS-SUB-DONE-SW.
+016900     DISPLAY 'SUBSTRACTION BLOCK COMPLETE - CHECKPOINT WRITTEN'.
+017000 2100-RUN-SUBTRACT-BLOCK-EXIT.
+017100     EXIT.
+017200*-----------------------------------------------------------
+017300* 2200-RUN-MULTIPLY-BLOCK - RUN THE MULTIPLICATION BATCH PASS
+017400*     AND CHECKPOINT IT, UNLESS ALREADY FINISHED
+017500*-----------------------------------------------------------
+017600 2200-RUN-MULTIPLY-BLOCK.
+017700     IF WS-MULT-DONE
+017800         DISPLAY 'MULTIPLICATION BLOCK ALREADY COMPLETE - '
+017900             'SKIPPING'
+018000         GO TO 2200-RUN-MULTIPLY-BLOCK-EXIT
+018100     END-IF.
+018150     IF WS-MULT-COUNT NOT = ZERO
+018160         DISPLAY 'RESUMING MULTIPLICATION BLOCK PAST '
+018170             WS-MULT-COUNT ' ALREADY-CHECKPOINTED TRANSACTIONS'
+018180     END-IF.
+018200     DISPLAY 'STARTING MULTIPLICATION BLOCK'.
+018300     CALL 'MULTIPLICATION' USING 'B', WS-MULT-COUNT.
+018600     MOVE 'Y' TO WS-MULT-DONE-SW.
+018700     DISPLAY 'MULTIPLICATION BLOCK COMPLETE - CHECKPOINT '
+018800         'WRITTEN'.
+018900 2200-RUN-MULTIPLY-BLOCK-EXIT.
+019000     EXIT.
+019100*-----------------------------------------------------------
+019200* 2300-RUN-DIVIDE-BLOCK - RUN THE DIVISSION BATCH PASS AND
+019300*     CHECKPOINT IT, UNLESS ALREADY FINISHED
+019400*-----------------------------------------------------------
+019500 2300-RUN-DIVIDE-BLOCK.
+019600     IF WS-DIV-DONE
+019700         DISPLAY 'DIVISSION BLOCK ALREADY COMPLETE - SKIPPING'
+019800         GO TO 2300-RUN-DIVIDE-BLOCK-EXIT
+019900     END-IF.
+019950     IF WS-DIV-COUNT NOT = ZERO
+019960         DISPLAY 'RESUMING DIVISSION BLOCK PAST ' WS-DIV-COUNT
+019970             ' ALREADY-CHECKPOINTED TRANSACTIONS'
+019980     END-IF.
+020000     DISPLAY 'STARTING DIVISSION BLOCK'.
+020100     CALL 'DIVISSION' USING 'B', 'D', WS-DIV-COUNT.
+020400     MOVE 'Y' TO WS-DIV-DONE-SW.
+020500     DISPLAY 'DIVISSION BLOCK COMPLETE - CHECKPOINT WRITTEN'.
+020600 2300-RUN-DIVIDE-BLOCK-EXIT.
+020700     EXIT.
+021500*-----------------------------------------------------------
+021600* 8950-RESET-CHECKPOINT-LOG - ONCE ALL FOUR BLOCKS HAVE
+021700*     COMPLETED IN THIS RUN, CLEAR THE CHECKPOINT FILE SO
+021800*     TOMORROW NIGHT'S RUN STARTS FROM THE BEGINNING AGAIN
+021900*-----------------------------------------------------------
+022000 8950-RESET-CHECKPOINT-LOG.
+022100     IF WS-ADD-DONE AND WS-SUB-DONE AND WS-MULT-DONE
+022200             AND WS-DIV-DONE
+022300         OPEN OUTPUT CHECKPOINT-FILE
+022400         CLOSE CHECKPOINT-FILE
+022500     END-IF.
+022600 8950-RESET-CHECKPOINT-LOG-EXIT.
+022700     EXIT.
+022800*-----------------------------------------------------------
+022900* 9999-EXIT - COMMON PROGRAM EXIT
+023000*-----------------------------------------------------------
+023100 9999-EXIT.
+023200     STOP RUN.
+023300 9999-EXIT-EXIT.
+023400     EXIT.
