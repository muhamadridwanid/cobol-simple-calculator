@@ -0,0 +1,42 @@
+000100*-----------------------------------------------------------
+000200*    CALCREC.CPY
+000300*-----------------------------------------------------------
+000400*    SHARED TRANSACTION RECORD LAYOUT FOR THE ADDITION,
+000500*    SUBSTRACTION, MULTIPLICATION AND DIVISSION CALCULATORS.
+000600*    ONE MIXED TRANSACTION FILE CARRIES ALL FOUR OPERATIONS;
+000700*    EACH PROGRAM SELECTS ONLY THE RECORDS TAGGED WITH ITS
+000800*    OWN OPERATION CODE.
+000900*-----------------------------------------------------------
+001000*                 MODIFICATION HISTORY
+001100*-----------------------------------------------------------
+001200* DATE       INIT  DESCRIPTION
+001300* ---------- ----  ----------------------------------------
+001400* 2026-08-09  RH   ORIGINAL COPYBOOK.
+001450* 2026-08-09  RH   WIDENED CT-NUM1/CT-NUM2/CT-RESULT TO
+001460*                  PIC S9(5)V99 SO CURRENCY AMOUNTS WITH CENTS
+001470*                  CAN BE CARRIED WITHOUT A SEPARATE SCALING
+001480*                  STEP BY WHOEVER BUILDS THE TRANSACTION FILE.
+001490* 2026-08-09  RH   ADDED CT-BRANCH SO EACH TRANSACTION CARRIES
+001495*                  THE OPERATOR/BRANCH CODE IT WAS KEYED OR
+001496*                  SUBMITTED UNDER, FOR THE BRANCH CONTROL-BREAK
+001497*                  REPORT.
+001498* 2026-08-09  RH   ADDED CT-CURR1/CT-CURR2 SO ADDITION AND
+001499*                  SUBSTRACTION CAN CARRY THE CURRENCY EACH
+001499*                  AMOUNT WAS BOOKED IN AND CONVERT MIXED PAIRS
+001499*                  TO A COMMON CURRENCY AHEAD OF THE ARITHMETIC.
+001499*                  MULTIPLICATION AND DIVISSION CARRY BUT IGNORE
+001499*                  THE TWO FIELDS SINCE CURRENCY CONVERSION DOES
+001499*                  NOT APPLY TO THOSE OPERATIONS.
+001500*-----------------------------------------------------------
+001600 01  CALC-TRANS-RECORD.
+001700     05  CT-OPER-CODE           PIC X(01).
+001800         88  CT-OPER-ADD        VALUE 'A'.
+001900         88  CT-OPER-SUBTRACT   VALUE 'S'.
+002000         88  CT-OPER-MULTIPLY   VALUE 'M'.
+002100         88  CT-OPER-DIVIDE     VALUE 'D'.
+002150     05  CT-BRANCH              PIC X(04).
+002160     05  CT-CURR1               PIC X(03).
+002170     05  CT-CURR2               PIC X(03).
+002200     05  CT-NUM1                PIC S9(05)V99.
+002300     05  CT-NUM2                PIC S9(05)V99.
+002400     05  CT-RESULT              PIC S9(05)V99.
