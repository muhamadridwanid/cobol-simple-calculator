@@ -1,16 +1,582 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Divission.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUM1 PIC S9(5).
-       01 NUM2 PIC S9(5).
-       01 RESULT PIC S9(5).
-       PROCEDURE DIVISION.
-           DISPLAY 'Enter number 1: '.
-           ACCEPT NUM1.
-           DISPLAY 'Enter number 2: '.
-           ACCEPT NUM2.
-           DIVIDE NUM1 BY NUM2 GIVING RESULT.
-           DISPLAY 'Ressult of divission: ' RESULT.
-           STOP RUN.
-       
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    DIVISSION.
+000120 AUTHOR.        R HARTLEY.
+000130 INSTALLATION.  FINANCIAL SYSTEMS DIVISION.
+000140 DATE-WRITTEN.  2024-02-11.
+000150 DATE-COMPILED. 2026-08-09.
+000160*REMARKS.
+000170*    DIVIDES TWO NUMBERS ENTERED AT THE CONSOLE, OR PROCESSES
+000180*    A SEQUENTIAL TRANSACTION FILE OF NUM1/NUM2 PAIRS WHEN RUN
+000190*    IN BATCH MODE.
+000200*-----------------------------------------------------------
+000210*                 MODIFICATION HISTORY
+000220*-----------------------------------------------------------
+000230* DATE       INIT  DESCRIPTION
+000240* ---------- ----  ----------------------------------------
+000250* 2026-08-09  RH   ADDED BATCH TRANSACTION-FILE INPUT MODE,
+000260*                  MIRRORING ADDITION, SO A DIVIDE-BY-ZERO
+000270*                  TRANSACTION NO LONGER ABENDS THE RUN.
+000280*                  GUARDED THE DIVIDE WITH ON SIZE ERROR AND
+000290*                  ROUTE ZERO-DIVISOR TRANSACTIONS TO AN
+000300*                  EXCEPTION REPORT INSTEAD OF ABENDING.
+000310* 2026-08-09  RH   CHANGED PROGRAM EXIT FROM STOP RUN TO
+000320*                  GOBACK SO THIS PROGRAM CAN BE CALLED AS A
+000330*                  SUBPROGRAM FROM THE NEW OPERATOR DRIVER.
+000340* 2026-08-09  RH   SWITCHED THE TRANSACTION RECORD TO THE
+000350*                  SHARED CALCREC COPYBOOK SO THIS PROGRAM CAN
+000360*                  READ A MIXED TRANSACTION FILE AND PICK OUT
+000370*                  ONLY THE RECORDS TAGGED FOR DIVISION.
+000380* 2026-08-09  RH   ADDED A SHARED AUDIT LOG WRITE AFTER EVERY
+000390*                  SUCCESSFUL CALCULATION SO EACH RUN'S RESULTS
+000400*                  CAN BE RECONSTRUCTED LATER FROM AUDITLOG.
+000410* 2026-08-09  RH   WIDENED NUM1/NUM2/RESULT TO PIC S9(5)V99 SO
+000420*                  CURRENCY AMOUNTS WITH CENTS CAN BE DIVIDED
+000430*                  DIRECTLY WITHOUT A SEPARATE SCALING STEP.
+000440* 2026-08-09  RH   CARRY THE OPERATOR/BRANCH CODE THROUGH TO THE
+000450*                  AUDIT LOG SO CALCULATION VOLUME CAN BE
+000460*                  REPORTED BY BRANCH.
+000470* 2026-08-09  RH   ADDED NUMERIC-CLASS VALIDATION TO THE
+000480*                  INTERACTIVE NUM1/NUM2 ACCEPTS SO NON-NUMERIC
+000490*                  INPUT RE-PROMPTS INSTEAD OF FLOWING INTO THE
+000500*                  DIVIDE.
+000510* 2026-08-09  RH   CONVERTED NUM1/NUM2/RESULT TO COMP-3 SO THE
+000520*                  BATCH PATH RUNS FASTER AND PACKS TIGHTER ON
+000530*                  A LARGE NIGHTLY TRANSACTION FILE.
+000540* 2026-08-09  RH   ADDED A WRITE TO THE INDEXED RESULTKS FILE
+000550*                  AFTER EVERY SUCCESSFUL CALCULATION SO OTHER
+000560*                  JOBS CAN READ OUR RESULTS BY TRANSACTION ID
+000570*                  INSTEAD OF RE-RUNNING THE MATH THEMSELVES.
+000580* 2026-08-09  RH   ADDED A DIVIDE-MODE PROMPT SO THE OPERATOR
+000590*                  CAN CHOOSE BETWEEN A REMAINDER CLAUSE THAT
+000600*                  CAPTURES THE LEFTOVER AMOUNT AND A ROUNDED
+000610*                  QUOTIENT, DEPENDING ON WHICH REPORT THE RUN
+000620*                  IS FEEDING.
+000630* 2026-08-09  RH   LOGGED NUM2 TO THE NEW AL-NUM2-CONV AUDIT
+000640*                  FIELD ALONGSIDE AL-NUM2 FOR CONSISTENCY WITH
+000650*                  ADDITION/SUBSTRACTION, WHICH LOG A CONVERTED
+000660*                  AMOUNT THERE; THIS PROGRAM DOES NOT CONVERT
+000670*                  CURRENCY SO BOTH FIELDS CARRY THE SAME VALUE.
+000680*                  ALSO CORRECTED A MISSPELLED RESULT MESSAGE IN
+000690*                  THE INTERACTIVE PATH AND RENUMBERED
+000700*                  2200-DIVIDE-TRANS, WHICH HAD BEEN LEFT WITH
+000710*                  OUT-OF-SEQUENCE LINE NUMBERS BY THE PRIOR
+000720*                  DIVIDE-MODE REFACTOR.
+000730* 2026-08-09  RH   ADDED LINKAGE PARAMETERS SO CALCNITE.CBL'S
+000740*                  UNATTENDED OVERNIGHT RUN CAN PASS BOTH THE RUN
+000750*                  MODE AND THE DIVIDE MODE DIRECTLY INSTEAD OF
+000760*                  THIS PROGRAM WAITING ON CONSOLE ACCEPTS THAT
+000770*                  HAVE NO TERMINAL TO READ FROM; CALCDRV.CBL'S
+000780*                  INTERACTIVE CALLS STILL PASS NOTHING AND GET
+000790*                  THE ORIGINAL CONSOLE PROMPTS.
+000800*-----------------------------------------------------------
+000810 ENVIRONMENT DIVISION.
+000820 CONFIGURATION SECTION.
+000830 SOURCE-COMPUTER. IBM-370.
+000840 OBJECT-COMPUTER. IBM-370.
+000870 INPUT-OUTPUT SECTION.
+000880 FILE-CONTROL.
+000890     SELECT TRANS-FILE ASSIGN TO TRANFILE
+000900         ORGANIZATION IS SEQUENTIAL
+000910         FILE STATUS IS WS-TRANS-STATUS.
+000920     SELECT EXCEPTION-FILE ASSIGN TO EXCPFILE
+000930         ORGANIZATION IS LINE SEQUENTIAL
+000940         FILE STATUS IS WS-EXCP-STATUS.
+000950     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+000960         ORGANIZATION IS LINE SEQUENTIAL
+000970         FILE STATUS IS WS-AUDIT-STATUS.
+000980     SELECT RESULT-FILE ASSIGN TO RESULTKS
+000990         ORGANIZATION IS INDEXED
+001000         ACCESS MODE IS DYNAMIC
+001010         RECORD KEY IS RT-TRANS-ID
+001020         FILE STATUS IS WS-RSLT-STATUS.
+001021     SELECT CHECKPOINT-FILE ASSIGN TO CHKPNT
+001022         ORGANIZATION IS LINE SEQUENTIAL
+001023         FILE STATUS IS WS-CKPT-STATUS.
+001030 DATA DIVISION.
+001040 FILE SECTION.
+001050 FD  TRANS-FILE
+001060     RECORD CONTAINS 32 CHARACTERS.
+001070     COPY CALCREC.
+001080 FD  EXCEPTION-FILE
+001090     RECORD CONTAINS 80 CHARACTERS.
+001100 01  EXCEPTION-RECORD       PIC X(80).
+001110 FD  AUDIT-FILE.
+001120     COPY AUDITREC.
+001130 FD  RESULT-FILE.
+001140     COPY RSLTREC.
+001141 FD  CHECKPOINT-FILE
+001142     RECORD CONTAINS 08 CHARACTERS.
+001143     COPY CKPTREC.
+001150 WORKING-STORAGE SECTION.
+001160 01  NUM1                   PIC S9(05)V99   COMP-3.
+001170 01  NUM2                   PIC S9(05)V99   COMP-3.
+001180 01  RESULT                 PIC S9(05)V99   COMP-3.
+001190 01  WS-TRANS-STATUS        PIC X(02).
+001200     88  WS-TRANS-OK        VALUE '00'.
+001210 01  WS-EXCP-STATUS         PIC X(02).
+001220     88  WS-EXCP-OK         VALUE '00'.
+001230 01  WS-AUDIT-STATUS        PIC X(02).
+001240     88  WS-AUDIT-OK        VALUE '00'.
+001250     88  WS-AUDIT-NOT-FOUND VALUE '35'.
+001260 01  WS-AUDIT-DATE          PIC 9(08).
+001270 01  WS-AUDIT-TIME          PIC 9(08).
+001280 01  WS-BRANCH-CODE         PIC X(04)       VALUE SPACES.
+001290 01  WS-RUN-MODE            PIC X(01).
+001300     88  WS-MODE-INTERACTIVE VALUE 'I'.
+001310     88  WS-MODE-BATCH      VALUE 'B'.
+001320 01  WS-EOF-SWITCH          PIC X(01)       VALUE 'N'.
+001330     88  WS-END-OF-FILE     VALUE 'Y'.
+001340 01  WS-DIVIDE-OK-SWITCH    PIC X(01)       VALUE 'Y'.
+001350     88  WS-DIVIDE-FAILED   VALUE 'N'.
+001360 01  WS-NUM1-OK-SWITCH      PIC X(01)       VALUE 'N'.
+001370     88  WS-NUM1-VALID      VALUE 'Y'.
+001380 01  WS-NUM2-OK-SWITCH      PIC X(01)       VALUE 'N'.
+001390     88  WS-NUM2-VALID      VALUE 'Y'.
+001400 01  WS-NUM-INPUT           PIC X(10).
+001410 01  WS-NUM-TRAIL-CNT       PIC 9(02)       COMP VALUE ZERO.
+001420 01  WS-NUM-LEN             PIC 9(02)       COMP VALUE ZERO.
+001421 01  WS-NUM-CHK             PIC S9(04)      COMP VALUE ZERO.
+001430 01  WS-RSLT-STATUS         PIC X(02).
+001440     88  WS-RSLT-OK         VALUE '00'.
+001450     88  WS-RSLT-NOT-FOUND  VALUE '35'.
+001460 01  WS-TRANS-SEQ           PIC 9(04)       COMP VALUE ZERO.
+001470 01  WS-TRANS-SEQ-DISPLAY   PIC 9(04).
+001480 01  WS-DIV-MODE            PIC X(01)       VALUE 'D'.
+001490     88  WS-MODE-REMAINDER  VALUE 'R'.
+001500     88  WS-MODE-ROUNDED    VALUE 'D'.
+001510 01  WS-REMAINDER           PIC S9(05)V99   COMP-3 VALUE ZERO.
+001511 01  WS-WHOLE-QUOTIENT      PIC S9(07)      COMP-3 VALUE ZERO.
+001520 01  WS-EXCEPTION-LINE.
+001530     05  FILLER         PIC X(18) VALUE 'DIV BY ZERO NUM1='.
+001540     05  EX-NUM1        PIC -(5)9.99.
+001550     05  FILLER         PIC X(07) VALUE ' NUM2='.
+001560     05  EX-NUM2        PIC -(5)9.99.
+001570     05  FILLER         PIC X(37) VALUE SPACES.
+001571 01  WS-CKPT-STATUS         PIC X(02).
+001572     88  WS-CKPT-OK         VALUE '00'.
+001573     88  WS-CKPT-NOT-FOUND  VALUE '35'.
+001574 01  WS-CKPT-PROCESSED-CNT  PIC 9(06)  COMP VALUE ZERO.
+001575 01  WS-SKIP-REMAINING      PIC 9(06)  COMP VALUE ZERO.
+001576 01  WS-CKPT-DONE-FLAG      PIC X(01).
+001580 LINKAGE SECTION.
+001590*-----------------------------------------------------------
+001600* LK-RUN-MODE - OPTIONAL RUN-MODE OVERRIDE PASSED BY A CALLER
+001610*     THAT ALREADY KNOWS WHICH MODE TO RUN IN (E.G. CALCNITE'S
+001620*     UNATTENDED OVERNIGHT PASS); WHEN OMITTED THIS PROGRAM
+001630*     FALLS BACK TO THE ORIGINAL CONSOLE PROMPT.
+001640* LK-DIV-MODE - OPTIONAL DIVIDE-MODE OVERRIDE, SAME IDEA AS
+001650*     LK-RUN-MODE BUT FOR THE REMAINDER/ROUNDED CHOICE.
+001655* LK-SKIP-COUNT - THE NUMBER OF MATCHING TRANSACTIONS A PRIOR
+001656*     RUN ALREADY CHECKPOINTED AS HANDLED FOR THIS BLOCK, SO A
+001657*     RESTART CAN SKIP PAST THEM INSTEAD OF REPROCESSING AND
+001658*     RE-LOGGING THEM.
+001660*-----------------------------------------------------------
+001670 01  LK-RUN-MODE                PIC X(01).
+001680 01  LK-DIV-MODE                PIC X(01).
+001685 01  LK-SKIP-COUNT              PIC 9(06).
+001690 PROCEDURE DIVISION USING OPTIONAL LK-RUN-MODE
+001700                           OPTIONAL LK-DIV-MODE
+001701                           OPTIONAL LK-SKIP-COUNT.
+001710*-----------------------------------------------------------
+001720* 0000-MAINLINE
+001730*-----------------------------------------------------------
+001740 0000-MAINLINE.
+001750     PERFORM 1000-INITIALIZE
+001760         THRU 1000-INITIALIZE-EXIT.
+001770     PERFORM 1200-OPEN-AUDIT-LOG
+001780         THRU 1200-OPEN-AUDIT-LOG-EXIT.
+001790     PERFORM 1300-OPEN-RESULT-FILE
+001800         THRU 1300-OPEN-RESULT-FILE-EXIT.
+001810     IF WS-MODE-BATCH
+001820         PERFORM 2000-PROCESS-BATCH
+001830             THRU 2000-PROCESS-BATCH-EXIT
+001840      ELSE
+001850         PERFORM 3000-PROCESS-INTERACTIVE
+001860             THRU 3000-PROCESS-INTERACTIVE-EXIT
+001870      END-IF.
+001880     PERFORM 8900-CLOSE-AUDIT-LOG
+001890         THRU 8900-CLOSE-AUDIT-LOG-EXIT.
+001900     PERFORM 8950-CLOSE-RESULT-FILE
+001910         THRU 8950-CLOSE-RESULT-FILE-EXIT.
+001920     PERFORM 9999-EXIT
+001930         THRU 9999-EXIT-EXIT.
+001940*-----------------------------------------------------------
+001950* 1000-INITIALIZE - ASK THE OPERATOR WHICH MODE TO RUN IN
+001960*-----------------------------------------------------------
+001970 1000-INITIALIZE.
+001980     IF LK-RUN-MODE IS OMITTED
+001990         DISPLAY 'ENTER MODE (I=INTERACTIVE, B=BATCH): '
+002000         ACCEPT WS-RUN-MODE
+002010      ELSE
+002020         MOVE LK-RUN-MODE TO WS-RUN-MODE
+002030      END-IF.
+002040     IF NOT WS-MODE-BATCH
+002050         SET WS-MODE-INTERACTIVE TO TRUE
+002060      END-IF.
+002070     IF LK-DIV-MODE IS OMITTED
+002080         DISPLAY 'ENTER DIVIDE MODE (R=REMAINDER, D=ROUNDED): '
+002090         ACCEPT WS-DIV-MODE
+002100      ELSE
+002110         MOVE LK-DIV-MODE TO WS-DIV-MODE
+002120      END-IF.
+002130     IF NOT WS-MODE-REMAINDER
+002140         SET WS-MODE-ROUNDED TO TRUE
+002150      END-IF.
+002160 1000-INITIALIZE-EXIT.
+002170     EXIT.
+002180*-----------------------------------------------------------
+002190* 1200-OPEN-AUDIT-LOG - OPEN THE SHARED AUDIT LOG FOR APPEND,
+002200*     CREATING IT IF THIS IS THE FIRST RUN TO USE IT
+002210*-----------------------------------------------------------
+002220 1200-OPEN-AUDIT-LOG.
+002230     OPEN EXTEND AUDIT-FILE.
+002240     IF WS-AUDIT-NOT-FOUND
+002250         OPEN OUTPUT AUDIT-FILE
+002260      END-IF.
+002270 1200-OPEN-AUDIT-LOG-EXIT.
+002280     EXIT.
+002290*-----------------------------------------------------------
+002300* 1300-OPEN-RESULT-FILE - OPEN THE INDEXED RESULTKS FILE FOR
+002310*     UPDATE, CREATING IT IF THIS IS THE FIRST RUN TO USE IT
+002320*-----------------------------------------------------------
+002330 1300-OPEN-RESULT-FILE.
+002340     OPEN I-O RESULT-FILE.
+002350     IF WS-RSLT-NOT-FOUND
+002360         OPEN OUTPUT RESULT-FILE
+002370      END-IF.
+002380 1300-OPEN-RESULT-FILE-EXIT.
+002390     EXIT.
+002400*-----------------------------------------------------------
+002410* 2000-PROCESS-BATCH - READ TRANSACTION FILE, DIVIDE EACH PAIR
+002420*     TAGGED FOR DIVISION
+002430*-----------------------------------------------------------
+002440 2000-PROCESS-BATCH.
+002450     OPEN INPUT TRANS-FILE.
+002460     IF NOT WS-TRANS-OK
+002470         DISPLAY 'UNABLE TO OPEN TRANFILE, STATUS: '
+002480             WS-TRANS-STATUS
+002490         GO TO 2000-PROCESS-BATCH-EXIT
+002500      END-IF.
+002510     OPEN OUTPUT EXCEPTION-FILE.
+002511     PERFORM 1400-OPEN-CHECKPOINT-LOG
+002512         THRU 1400-OPEN-CHECKPOINT-LOG-EXIT.
+002513     IF LK-SKIP-COUNT IS OMITTED
+002514         MOVE ZERO TO WS-SKIP-REMAINING
+002515         MOVE ZERO TO WS-CKPT-PROCESSED-CNT
+002516      ELSE
+002517         MOVE LK-SKIP-COUNT TO WS-SKIP-REMAINING
+002518         MOVE LK-SKIP-COUNT TO WS-CKPT-PROCESSED-CNT
+002519      END-IF.
+002520     PERFORM 2100-READ-NEXT-MATCH
+002530         THRU 2100-READ-NEXT-MATCH-EXIT.
+002531     PERFORM 2150-SKIP-ALREADY-DONE
+002532         THRU 2150-SKIP-ALREADY-DONE-EXIT
+002533         UNTIL WS-SKIP-REMAINING = ZERO OR WS-END-OF-FILE.
+002540     PERFORM 2200-DIVIDE-TRANS
+002550         THRU 2200-DIVIDE-TRANS-EXIT
+002560         UNTIL WS-END-OF-FILE.
+002570     CLOSE TRANS-FILE.
+002580     CLOSE EXCEPTION-FILE.
+002581     MOVE 'Y' TO WS-CKPT-DONE-FLAG.
+002582     PERFORM 8200-WRITE-CHECKPOINT
+002583         THRU 8200-WRITE-CHECKPOINT-EXIT.
+002584     CLOSE CHECKPOINT-FILE.
+002590 2000-PROCESS-BATCH-EXIT.
+002600     EXIT.
+002601*-----------------------------------------------------------
+002602* 1400-OPEN-CHECKPOINT-LOG - OPEN THE SHARED CHECKPOINT FILE
+002603*     FOR APPEND, CREATING IT IF THIS IS THE FIRST RUN TO USE
+002604*     IT; CALCNITE HAS ALREADY READ AND CLOSED IT BY THE TIME
+002605*     THIS CALL IS MADE, SO IT IS FREE FOR THIS PROGRAM TO OWN
+002606*     FOR THE DURATION OF ITS OWN BATCH PASS
+002607*-----------------------------------------------------------
+002608 1400-OPEN-CHECKPOINT-LOG.
+002609     OPEN EXTEND CHECKPOINT-FILE.
+002610     IF WS-CKPT-NOT-FOUND
+002611         OPEN OUTPUT CHECKPOINT-FILE
+002612      END-IF.
+002613 1400-OPEN-CHECKPOINT-LOG-EXIT.
+002614     EXIT.
+002615*-----------------------------------------------------------
+002616* 2150-SKIP-ALREADY-DONE - STEP PAST ONE MATCHING TRANSACTION
+002617*     A PRIOR RUN ALREADY CHECKPOINTED AS HANDLED, WITHOUT
+002618*     REPROCESSING OR RE-LOGGING IT
+002619*-----------------------------------------------------------
+002621 2150-SKIP-ALREADY-DONE.
+002622     SUBTRACT 1 FROM WS-SKIP-REMAINING.
+002623     PERFORM 2100-READ-NEXT-MATCH
+002624         THRU 2100-READ-NEXT-MATCH-EXIT.
+002625 2150-SKIP-ALREADY-DONE-EXIT.
+002626     EXIT.
+002620*-----------------------------------------------------------
+002630* 2100-READ-NEXT-MATCH - READ RECORDS UNTIL ONE TAGGED FOR
+002631*     DIVISION IS FOUND, OR THE FILE IS EXHAUSTED
+002632*-----------------------------------------------------------
+002650 2100-READ-NEXT-MATCH.
+002660     PERFORM 2110-READ-TRANS
+002670         THRU 2110-READ-TRANS-EXIT.
+002680     PERFORM 2120-SKIP-NON-MATCH
+002690         THRU 2120-SKIP-NON-MATCH-EXIT
+002700         UNTIL WS-END-OF-FILE OR CT-OPER-DIVIDE.
+002710 2100-READ-NEXT-MATCH-EXIT.
+002720     EXIT.
+002730*-----------------------------------------------------------
+002740* 2110-READ-TRANS - READ ONE TRANSACTION RECORD
+002750*-----------------------------------------------------------
+002760 2110-READ-TRANS.
+002770     READ TRANS-FILE
+002780         AT END
+002790             SET WS-END-OF-FILE TO TRUE
+002800     END-READ.
+002810 2110-READ-TRANS-EXIT.
+002820     EXIT.
+002830*-----------------------------------------------------------
+002840* 2120-SKIP-NON-MATCH - READ THE NEXT RECORD WHEN THE CURRENT
+002850*     ONE IS NOT TAGGED FOR DIVISION
+002860*-----------------------------------------------------------
+002870 2120-SKIP-NON-MATCH.
+002880     PERFORM 2110-READ-TRANS
+002890         THRU 2110-READ-TRANS-EXIT.
+002900 2120-SKIP-NON-MATCH-EXIT.
+002910     EXIT.
+002920*-----------------------------------------------------------
+002930* 2200-DIVIDE-TRANS - DIVIDE ONE TRANSACTION, SKIPPING AND
+002940*     REPORTING ANY ZERO-DIVISOR TO THE EXCEPTION FILE
+002950*-----------------------------------------------------------
+002960 2200-DIVIDE-TRANS.
+002970     MOVE CT-BRANCH TO WS-BRANCH-CODE.
+002980     MOVE CT-NUM1 TO NUM1.
+002990     MOVE CT-NUM2 TO NUM2.
+003000     PERFORM 4000-CALCULATE-RESULT
+003010         THRU 4000-CALCULATE-RESULT-EXIT.
+003020     IF WS-DIVIDE-FAILED
+003030         MOVE NUM1 TO EX-NUM1
+003040         MOVE NUM2 TO EX-NUM2
+003050         WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE
+003060         DISPLAY 'SKIPPED - DIVIDE BY ZERO OR OVERFLOW: '
+003061             NUM1 ' / ' NUM2
+003070      ELSE
+003080         DISPLAY 'RESULT OF DIVISSION: ' RESULT
+003090         IF WS-MODE-REMAINDER
+003100             DISPLAY 'REMAINDER: ' WS-REMAINDER
+003110         END-IF
+003120         PERFORM 8000-WRITE-AUDIT-LOG
+003130             THRU 8000-WRITE-AUDIT-LOG-EXIT
+003140         MOVE 'DIVISSION' TO RT-OPERATION
+003150         PERFORM 8100-WRITE-RESULT-FILE
+003160             THRU 8100-WRITE-RESULT-FILE-EXIT
+003170      END-IF.
+003171     ADD 1 TO WS-CKPT-PROCESSED-CNT.
+003172     MOVE 'N' TO WS-CKPT-DONE-FLAG.
+003173     PERFORM 8200-WRITE-CHECKPOINT
+003174         THRU 8200-WRITE-CHECKPOINT-EXIT.
+003180     PERFORM 2100-READ-NEXT-MATCH
+003190         THRU 2100-READ-NEXT-MATCH-EXIT.
+003200 2200-DIVIDE-TRANS-EXIT.
+003210     EXIT.
+003220*-----------------------------------------------------------
+003230* 3000-PROCESS-INTERACTIVE - ORIGINAL CONSOLE PROMPT/ACCEPT
+003240*-----------------------------------------------------------
+003250 3000-PROCESS-INTERACTIVE.
+003260     DISPLAY 'ENTER BRANCH/OPERATOR CODE: '.
+003270     ACCEPT WS-BRANCH-CODE.
+003280     MOVE 'N' TO WS-NUM1-OK-SWITCH.
+003290     PERFORM 3100-ACCEPT-NUM1
+003300         THRU 3100-ACCEPT-NUM1-EXIT
+003310         UNTIL WS-NUM1-VALID.
+003320     MOVE 'N' TO WS-NUM2-OK-SWITCH.
+003330     PERFORM 3200-ACCEPT-NUM2
+003340         THRU 3200-ACCEPT-NUM2-EXIT
+003350         UNTIL WS-NUM2-VALID.
+003360     PERFORM 4000-CALCULATE-RESULT
+003370         THRU 4000-CALCULATE-RESULT-EXIT.
+003380     IF WS-DIVIDE-FAILED
+003390         DISPLAY 'CANNOT DIVIDE: BY ZERO OR RESULT OVERFLOWS'
+003400      ELSE
+003410         DISPLAY 'RESULT OF DIVISSION: ' RESULT
+003420         IF WS-MODE-REMAINDER
+003430             DISPLAY 'REMAINDER: ' WS-REMAINDER
+003440         END-IF
+003450         PERFORM 8000-WRITE-AUDIT-LOG
+003460             THRU 8000-WRITE-AUDIT-LOG-EXIT
+003470         MOVE 'DIVISSION' TO RT-OPERATION
+003480         PERFORM 8100-WRITE-RESULT-FILE
+003490             THRU 8100-WRITE-RESULT-FILE-EXIT
+003500      END-IF.
+003510 3000-PROCESS-INTERACTIVE-EXIT.
+003520     EXIT.
+003530*-----------------------------------------------------------
+003540* 3100-ACCEPT-NUM1 - PROMPT FOR AND VALIDATE THE FIRST NUMBER,
+003550*     RE-PROMPTING WHEN NON-NUMERIC DATA COMES BACK
+003560*-----------------------------------------------------------
+003570 3100-ACCEPT-NUM1.
+003580     DISPLAY 'ENTER NUMBER 1: '.
+003590     MOVE SPACES TO WS-NUM-INPUT.
+003600     ACCEPT WS-NUM-INPUT.
+003610     MOVE ZERO TO WS-NUM-TRAIL-CNT.
+003620     INSPECT WS-NUM-INPUT TALLYING WS-NUM-TRAIL-CNT
+003630         FOR TRAILING SPACE.
+003640     COMPUTE WS-NUM-LEN = 10 - WS-NUM-TRAIL-CNT.
+003650     MOVE ZERO TO WS-NUM-CHK.
+003660     IF WS-NUM-LEN > 0
+003670         COMPUTE WS-NUM-CHK =
+003680             FUNCTION TEST-NUMVAL(WS-NUM-INPUT(1:WS-NUM-LEN))
+003690     ELSE
+003700         MOVE 1 TO WS-NUM-CHK
+003710     END-IF.
+003720     IF WS-NUM-CHK = ZERO
+003730         MOVE WS-NUM-INPUT TO NUM1
+003740         MOVE 'Y' TO WS-NUM1-OK-SWITCH
+003750      ELSE
+003760         DISPLAY 'INVALID NUMERIC VALUE - RE-ENTER'
+003770      END-IF.
+003780 3100-ACCEPT-NUM1-EXIT.
+003790     EXIT.
+003800*-----------------------------------------------------------
+003810* 3200-ACCEPT-NUM2 - PROMPT FOR AND VALIDATE THE SECOND NUMBER,
+003820*     RE-PROMPTING WHEN NON-NUMERIC DATA COMES BACK
+003830*-----------------------------------------------------------
+003840 3200-ACCEPT-NUM2.
+003850     DISPLAY 'ENTER NUMBER 2: '.
+003860     MOVE SPACES TO WS-NUM-INPUT.
+003870     ACCEPT WS-NUM-INPUT.
+003880     MOVE ZERO TO WS-NUM-TRAIL-CNT.
+003890     INSPECT WS-NUM-INPUT TALLYING WS-NUM-TRAIL-CNT
+003900         FOR TRAILING SPACE.
+003910     COMPUTE WS-NUM-LEN = 10 - WS-NUM-TRAIL-CNT.
+003920     MOVE ZERO TO WS-NUM-CHK.
+003930     IF WS-NUM-LEN > 0
+003940         COMPUTE WS-NUM-CHK =
+003950             FUNCTION TEST-NUMVAL(WS-NUM-INPUT(1:WS-NUM-LEN))
+003960     ELSE
+003970         MOVE 1 TO WS-NUM-CHK
+003980     END-IF.
+003990     IF WS-NUM-CHK = ZERO
+004000         MOVE WS-NUM-INPUT TO NUM2
+004010         MOVE 'Y' TO WS-NUM2-OK-SWITCH
+004020      ELSE
+004030         DISPLAY 'INVALID NUMERIC VALUE - RE-ENTER'
+004040      END-IF.
+004050 3200-ACCEPT-NUM2-EXIT.
+004060     EXIT.
+004070*-----------------------------------------------------------
+004080* 4000-CALCULATE-RESULT - DIVIDE NUM1 BY NUM2 USING EITHER A
+004090*     REMAINDER CLAUSE (WHOLE QUOTIENT PLUS LEFTOVER) OR A
+004100*     ROUNDED QUOTIENT, DEPENDING ON THE OPERATOR'S DIVIDE-MODE
+004110*     SELECTION, TRAPPING A ZERO DIVISOR EITHER WAY. THE
+004111*     REMAINDER MODE DIVIDES INTO AN INTEGER WS-WHOLE-QUOTIENT
+004112*     SO WS-REMAINDER COMES BACK AS A TRUE LEFTOVER IN NUM1'S
+004113*     CURRENCY UNITS, NOT THE SUB-CENT RESIDUE OF A QUOTIENT
+004114*     ALREADY ROUNDED TO HUNDREDTHS. WS-WHOLE-QUOTIENT IS WIDER
+004115*     THAN RESULT, SO ITS VALUE IS RANGE-CHECKED AGAINST RESULT'S
+004116*     PIC BEFORE THE MOVE - OTHERWISE A QUOTIENT THAT FITS
+004117*     S9(07) BUT NOT S9(05)V99 WOULD SILENTLY TRUNCATE INTO RESULT
+004118*     WITH THE SWITCH STILL SHOWING SUCCESS.
+004120*-----------------------------------------------------------
+004130 4000-CALCULATE-RESULT.
+004140     MOVE 'Y' TO WS-DIVIDE-OK-SWITCH.
+004150     MOVE ZERO TO WS-REMAINDER.
+004160     EVALUATE TRUE
+004170         WHEN WS-MODE-REMAINDER
+004180             DIVIDE NUM1 BY NUM2 GIVING WS-WHOLE-QUOTIENT
+004190                 REMAINDER WS-REMAINDER
+004200                 ON SIZE ERROR
+004210                     MOVE 'N' TO WS-DIVIDE-OK-SWITCH
+004220             END-DIVIDE
+004221             IF NOT WS-DIVIDE-FAILED
+004222                 IF WS-WHOLE-QUOTIENT > 99999
+004223                         OR WS-WHOLE-QUOTIENT < -99999
+004224                     MOVE 'N' TO WS-DIVIDE-OK-SWITCH
+004225                  ELSE
+004226                     MOVE WS-WHOLE-QUOTIENT TO RESULT
+004227                  END-IF
+004228              END-IF
+004230         WHEN OTHER
+004240             DIVIDE NUM1 BY NUM2 GIVING RESULT ROUNDED
+004250                 ON SIZE ERROR
+004260                     MOVE 'N' TO WS-DIVIDE-OK-SWITCH
+004270             END-DIVIDE
+004280     END-EVALUATE.
+004290 4000-CALCULATE-RESULT-EXIT.
+004300     EXIT.
+004310*-----------------------------------------------------------
+004320* 8000-WRITE-AUDIT-LOG - APPEND ONE LINE TO THE SHARED AUDIT
+004330*     LOG FOR THE CALCULATION JUST PERFORMED
+004340*-----------------------------------------------------------
+004350 8000-WRITE-AUDIT-LOG.
+004360     MOVE SPACES TO AUDIT-LINE.
+004370     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+004380     ACCEPT WS-AUDIT-TIME FROM TIME.
+004390     MOVE WS-AUDIT-DATE  TO AL-DATE.
+004400     MOVE WS-AUDIT-TIME  TO AL-TIME.
+004410     MOVE WS-BRANCH-CODE TO AL-BRANCH.
+004420     MOVE 'DIVISSION'    TO AL-OPERATION.
+004430     MOVE NUM1           TO AL-NUM1.
+004440     MOVE NUM2           TO AL-NUM2.
+004450     MOVE NUM2           TO AL-NUM2-CONV.
+004460     MOVE RESULT         TO AL-RESULT.
+004470     WRITE AUDIT-LINE.
+004480 8000-WRITE-AUDIT-LOG-EXIT.
+004490     EXIT.
+004500*-----------------------------------------------------------
+004510* 8100-WRITE-RESULT-FILE - WRITE ONE RECORD TO THE INDEXED
+004520*     RESULTKS FILE FOR THE CALCULATION JUST PERFORMED,
+004530*     KEYED BY A TRANSACTION ID BUILT FROM THE BRANCH CODE,
+004540*     TODAY'S DATE, THE CURRENT TIME, AND AN IN-RUN SEQUENCE
+004550*     NUMBER SO EVERY KEY IS UNIQUE
+004560*-----------------------------------------------------------
+004570 8100-WRITE-RESULT-FILE.
+004580     ADD 1 TO WS-TRANS-SEQ.
+004590     MOVE WS-TRANS-SEQ TO WS-TRANS-SEQ-DISPLAY.
+004600     MOVE SPACES TO RT-TRANS-ID.
+004610     STRING WS-BRANCH-CODE      DELIMITED BY SIZE
+004620            WS-AUDIT-DATE       DELIMITED BY SIZE
+004630            WS-AUDIT-TIME       DELIMITED BY SIZE
+004640            WS-TRANS-SEQ-DISPLAY DELIMITED BY SIZE
+004650         INTO RT-TRANS-ID
+004660     END-STRING.
+004670     MOVE WS-BRANCH-CODE TO RT-BRANCH.
+004680     MOVE NUM1           TO RT-NUM1.
+004690     MOVE NUM2           TO RT-NUM2.
+004700     MOVE RESULT         TO RT-RESULT.
+004710     WRITE RESULT-TRANS-RECORD.
+004720     IF NOT WS-RSLT-OK
+004730         DISPLAY 'UNABLE TO WRITE RESULTKS, STATUS: '
+004740             WS-RSLT-STATUS
+004750      END-IF.
+004760 8100-WRITE-RESULT-FILE-EXIT.
+004770     EXIT.
+004771*-----------------------------------------------------------
+004772* 8200-WRITE-CHECKPOINT - APPEND ONE PROGRESS RECORD TO THE
+004773*     SHARED CHECKPOINT FILE FOR THIS BLOCK, RECORDING HOW
+004774*     MANY MATCHING TRANSACTIONS HAVE BEEN HANDLED SO FAR AND
+004775*     WHETHER THE WHOLE BLOCK IS NOW DONE
+004776*-----------------------------------------------------------
+004777 8200-WRITE-CHECKPOINT.
+004778     MOVE 'D' TO CK-BLOCK.
+004779     MOVE WS-CKPT-PROCESSED-CNT TO CK-COUNT.
+004780     MOVE WS-CKPT-DONE-FLAG TO CK-DONE-FLAG.
+004781     WRITE CKPT-RECORD.
+004782 8200-WRITE-CHECKPOINT-EXIT.
+004783     EXIT.
+004784*-----------------------------------------------------------
+004790* 8900-CLOSE-AUDIT-LOG - CLOSE THE SHARED AUDIT LOG
+004800*-----------------------------------------------------------
+004810 8900-CLOSE-AUDIT-LOG.
+004820     CLOSE AUDIT-FILE.
+004830 8900-CLOSE-AUDIT-LOG-EXIT.
+004840     EXIT.
+004850*-----------------------------------------------------------
+004860* 8950-CLOSE-RESULT-FILE - CLOSE THE INDEXED RESULTKS FILE
+004870*-----------------------------------------------------------
+004880 8950-CLOSE-RESULT-FILE.
+004890     CLOSE RESULT-FILE.
+004900 8950-CLOSE-RESULT-FILE-EXIT.
+004910     EXIT.
+004920*-----------------------------------------------------------
+004930* 9999-EXIT - COMMON PROGRAM EXIT
+004940*-----------------------------------------------------------
+004950 9999-EXIT.
+004960     GOBACK.
+004970 9999-EXIT-EXIT.
+004980     EXIT.
