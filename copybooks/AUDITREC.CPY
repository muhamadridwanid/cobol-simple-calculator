@@ -0,0 +1,49 @@
+000100*-----------------------------------------------------------
+000200*    AUDITREC.CPY
+000300*-----------------------------------------------------------
+000400*    SHARED AUDIT LOG RECORD LAYOUT FOR THE ADDITION,
+000500*    SUBSTRACTION, MULTIPLICATION AND DIVISSION CALCULATORS.
+000600*    EVERY CALCULATION PERFORMED BY ANY OF THE FOUR PROGRAMS
+000700*    APPENDS ONE OF THESE LINES TO THE SHARED AUDIT LOG SO
+000800*    THE WORK CAN BE RECONSTRUCTED LATER.
+000900*-----------------------------------------------------------
+001000*                 MODIFICATION HISTORY
+001100*-----------------------------------------------------------
+001200* DATE       INIT  DESCRIPTION
+001300* ---------- ----  ----------------------------------------
+001400* 2026-08-09  RH   ORIGINAL COPYBOOK.
+001450* 2026-08-09  RH   WIDENED AL-OPERATION TO 14 CHARACTERS SO
+001460*                  'MULTIPLICATION' NO LONGER TRUNCATES AND
+001470*                  FAILS TO MATCH ON THE SUMMARY REPORT.
+001480* 2026-08-09  RH   WIDENED AL-NUM1/AL-NUM2/AL-RESULT TO CARRY
+001485*                  TWO DECIMAL PLACES TO MATCH THE S9(5)V99
+001490*                  CURRENCY FIELDS NOW USED BY THE CALCULATORS.
+001495* 2026-08-09  RH   ADDED AL-BRANCH SO EVERY AUDIT LINE RECORDS
+001496*                  THE OPERATOR/BRANCH CODE THE CALCULATION WAS
+001497*                  PERFORMED UNDER, FOR THE BRANCH CONTROL-BREAK
+001498*                  REPORT.
+001499* 2026-08-09  RH   ADDED AL-NUM2-CONV SO ADDITION AND
+001499*                  SUBSTRACTION CAN LOG THE AMOUNT NUM2 WAS
+001499*                  ACTUALLY CONVERTED TO BEFORE THE ARITHMETIC,
+001499*                  ALONGSIDE THE ORIGINAL AL-NUM2 AS ENTERED -
+001499*                  RECONCIL.CBL REVERSES THE ARITHMETIC AGAINST
+001499*                  THE CONVERTED AMOUNT, NOT THE ORIGINAL ONE.
+001499*                  THE OTHER CALCULATORS, WHICH DO NOT CONVERT
+001499*                  CURRENCY, LOG THE SAME VALUE IN BOTH FIELDS.
+001500*-----------------------------------------------------------
+001600 01  AUDIT-LINE.
+001700     05  AL-DATE                PIC 9(08).
+001800     05  FILLER                 PIC X(01) VALUE SPACE.
+001900     05  AL-TIME                PIC 9(08).
+002000     05  FILLER                 PIC X(01) VALUE SPACE.
+002050     05  AL-BRANCH              PIC X(04).
+002060     05  FILLER                 PIC X(01) VALUE SPACE.
+002100     05  AL-OPERATION           PIC X(14).
+002200     05  FILLER                 PIC X(01) VALUE SPACE.
+002300     05  AL-NUM1                PIC -(5)9.99.
+002400     05  FILLER                 PIC X(01) VALUE SPACE.
+002500     05  AL-NUM2                PIC -(5)9.99.
+002600     05  FILLER                 PIC X(01) VALUE SPACE.
+002700     05  AL-RESULT              PIC -(5)9.99.
+002800     05  FILLER                 PIC X(01) VALUE SPACE.
+002900     05  AL-NUM2-CONV           PIC -(5)9.99.
