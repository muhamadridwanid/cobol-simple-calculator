@@ -1,16 +1,601 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Substraction.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUM1 PIC S9(5).
-       01 NUM2 PIC S9(5).
-       01 RESULT PIC S9(5).
-       PROCEDURE DIVISION.
-           DISPLAY 'Enter number 1: '.
-           ACCEPT NUM1.
-           DISPLAY 'Enter number 2: '.
-           ACCEPT NUM2.
-           SUBTRACT NUM2 FROM NUM1 GIVING RESULT.
-           DISPLAY 'Result of substraction: ' RESULT.
-           STOP RUN.
-
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    SUBSTRACTION.
+000120 AUTHOR.        R HARTLEY.
+000130 INSTALLATION.  FINANCIAL SYSTEMS DIVISION.
+000140 DATE-WRITTEN.  2024-02-11.
+000150 DATE-COMPILED. 2026-08-09.
+000160*REMARKS.
+000170*    SUBTRACTS TWO NUMBERS ENTERED AT THE CONSOLE, OR
+000180*    PROCESSES A SEQUENTIAL TRANSACTION FILE OF NUM1/NUM2
+000190*    PAIRS WHEN RUN IN BATCH MODE.
+000200*-----------------------------------------------------------
+000210*                 MODIFICATION HISTORY
+000220*-----------------------------------------------------------
+000230* DATE       INIT  DESCRIPTION
+000240* ---------- ----  ----------------------------------------
+000250* 2026-08-09  RH   RECAST INTO HOUSE STANDARD PARAGRAPH
+000260*                  STRUCTURE AND CHANGED THE PROGRAM EXIT TO
+000270*                  GOBACK SO IT CAN BE CALLED AS A
+000280*                  SUBPROGRAM FROM THE NEW OPERATOR DRIVER.
+000290* 2026-08-09  RH   ADDED BATCH TRANSACTION-FILE INPUT MODE,
+000300*                  READING THE SHARED CALCREC COPYBOOK SO THIS
+000310*                  PROGRAM CAN PICK ITS OWN RECORDS OUT OF A
+000320*                  MIXED TRANSACTION FILE, MIRRORING ADDITION.
+000330* 2026-08-09  RH   ADDED A SHARED AUDIT LOG WRITE AFTER EVERY
+000340*                  CALCULATION SO EACH RUN'S RESULTS CAN BE
+000350*                  RECONSTRUCTED LATER FROM AUDITLOG.
+000360* 2026-08-09  RH   WIDENED NUM1/NUM2/RESULT TO PIC S9(5)V99 SO
+000370*                  CURRENCY AMOUNTS WITH CENTS CAN BE SUBTRACTED
+000380*                  DIRECTLY WITHOUT A SEPARATE SCALING STEP.
+000390* 2026-08-09  RH   CARRY THE OPERATOR/BRANCH CODE THROUGH TO THE
+000400*                  AUDIT LOG SO CALCULATION VOLUME CAN BE
+000410*                  REPORTED BY BRANCH.
+000420* 2026-08-09  RH   ADDED NUMERIC-CLASS VALIDATION TO THE
+000430*                  INTERACTIVE NUM1/NUM2 ACCEPTS SO NON-NUMERIC
+000440*                  INPUT RE-PROMPTS INSTEAD OF FLOWING INTO THE
+000450*                  SUBTRACT.
+000460* 2026-08-09  RH   CONVERTED NUM1/NUM2/RESULT TO COMP-3 SO THE
+000470*                  BATCH PATH RUNS FASTER AND PACKS TIGHTER ON
+000480*                  A LARGE NIGHTLY TRANSACTION FILE.
+000490* 2026-08-09  RH   ADDED A WRITE TO THE INDEXED RESULTKS FILE
+000500*                  AFTER EVERY CALCULATION SO OTHER JOBS CAN
+000510*                  READ OUR RESULTS BY TRANSACTION ID INSTEAD
+000520*                  OF RE-RUNNING THE MATH THEMSELVES.
+000530* 2026-08-09  RH   ADDED A CURRENCY CODE FOR EACH NUMBER AND A
+000540*                  CONVERSION-RATE TABLE LOOKUP AHEAD OF THE
+000550*                  SUBTRACT SO NUM2 IS CONVERTED INTO NUM1'S
+000560*                  CURRENCY BEFORE MIXED-CURRENCY PAIRS ARE
+000570*                  SUBTRACTED.
+000580* 2026-08-09  RH   LOGGED THE CONVERTED NUM2 AMOUNT TO THE NEW
+000590*                  AL-NUM2-CONV AUDIT FIELD SO RECONCIL.CBL CAN
+000600*                  REVERSE A CURRENCY-CONVERTED SUBTRACTION
+000610*                  AGAINST THE AMOUNT ACTUALLY SUBTRACTED, NOT
+000620*                  THE ORIGINAL PRE-CONVERSION NUM2.
+000630* 2026-08-09  RH   ADDED A LINKAGE PARAMETER SO CALCNITE.CBL'S
+000640*                  UNATTENDED OVERNIGHT RUN CAN PASS THE RUN MODE
+000650*                  DIRECTLY INSTEAD OF THIS PROGRAM WAITING ON A
+000660*                  CONSOLE ACCEPT THAT HAS NO TERMINAL TO READ
+000670*                  FROM; CALCDRV.CBL'S INTERACTIVE CALLS STILL
+000680*                  PASS NOTHING AND GET THE ORIGINAL CONSOLE
+000690*                  PROMPT.
+000700*-----------------------------------------------------------
+000710 ENVIRONMENT DIVISION.
+000720 CONFIGURATION SECTION.
+000730 SOURCE-COMPUTER. IBM-370.
+000740 OBJECT-COMPUTER. IBM-370.
+000770 INPUT-OUTPUT SECTION.
+000780 FILE-CONTROL.
+000790     SELECT TRANS-FILE ASSIGN TO TRANFILE
+000800         ORGANIZATION IS SEQUENTIAL
+000810         FILE STATUS IS WS-TRANS-STATUS.
+000821     SELECT EXCEPTION-FILE ASSIGN TO EXCPFILE
+000822         ORGANIZATION IS LINE SEQUENTIAL
+000823         FILE STATUS IS WS-EXCP-STATUS.
+000820     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS WS-AUDIT-STATUS.
+000850     SELECT RESULT-FILE ASSIGN TO RESULTKS
+000860         ORGANIZATION IS INDEXED
+000870         ACCESS MODE IS DYNAMIC
+000880         RECORD KEY IS RT-TRANS-ID
+000890         FILE STATUS IS WS-RSLT-STATUS.
+000891     SELECT CHECKPOINT-FILE ASSIGN TO CHKPNT
+000892         ORGANIZATION IS LINE SEQUENTIAL
+000893         FILE STATUS IS WS-CKPT-STATUS.
+000900 DATA DIVISION.
+000910 FILE SECTION.
+000920 FD  TRANS-FILE
+000930     RECORD CONTAINS 32 CHARACTERS.
+000940     COPY CALCREC.
+000941 FD  EXCEPTION-FILE
+000942     RECORD CONTAINS 80 CHARACTERS.
+000943 01  EXCEPTION-RECORD       PIC X(80).
+000950 FD  AUDIT-FILE.
+000960     COPY AUDITREC.
+000970 FD  RESULT-FILE.
+000980     COPY RSLTREC.
+000981 FD  CHECKPOINT-FILE
+000982     RECORD CONTAINS 08 CHARACTERS.
+000983     COPY CKPTREC.
+000990 WORKING-STORAGE SECTION.
+001000 01  NUM1                   PIC S9(05)V99   COMP-3.
+001010 01  NUM2                   PIC S9(05)V99   COMP-3.
+001020 01  RESULT                 PIC S9(05)V99   COMP-3.
+001030 01  WS-TRANS-STATUS        PIC X(02).
+001040     88  WS-TRANS-OK        VALUE '00'.
+001041 01  WS-EXCP-STATUS         PIC X(02).
+001042     88  WS-EXCP-OK         VALUE '00'.
+001050 01  WS-AUDIT-STATUS        PIC X(02).
+001060     88  WS-AUDIT-OK        VALUE '00'.
+001070     88  WS-AUDIT-NOT-FOUND VALUE '35'.
+001080 01  WS-AUDIT-DATE          PIC 9(08).
+001090 01  WS-AUDIT-TIME          PIC 9(08).
+001100 01  WS-BRANCH-CODE         PIC X(04)       VALUE SPACES.
+001110 01  WS-RUN-MODE            PIC X(01).
+001120     88  WS-MODE-INTERACTIVE VALUE 'I'.
+001130     88  WS-MODE-BATCH      VALUE 'B'.
+001140 01  WS-EOF-SWITCH          PIC X(01)       VALUE 'N'.
+001150     88  WS-END-OF-FILE     VALUE 'Y'.
+001151 01  WS-SUB-OK-SWITCH       PIC X(01)       VALUE 'Y'.
+001152     88  WS-SUB-FAILED      VALUE 'N'.
+001160 01  WS-NUM1-OK-SWITCH      PIC X(01)       VALUE 'N'.
+001170     88  WS-NUM1-VALID      VALUE 'Y'.
+001180 01  WS-NUM2-OK-SWITCH      PIC X(01)       VALUE 'N'.
+001190     88  WS-NUM2-VALID      VALUE 'Y'.
+001200 01  WS-NUM-INPUT           PIC X(10).
+001210 01  WS-NUM-TRAIL-CNT       PIC 9(02)       COMP VALUE ZERO.
+001220 01  WS-NUM-LEN             PIC 9(02)       COMP VALUE ZERO.
+001221 01  WS-NUM-CHK             PIC S9(04)      COMP VALUE ZERO.
+001230 01  WS-RSLT-STATUS         PIC X(02).
+001240     88  WS-RSLT-OK         VALUE '00'.
+001250     88  WS-RSLT-NOT-FOUND  VALUE '35'.
+001260 01  WS-TRANS-SEQ           PIC 9(04)       COMP VALUE ZERO.
+001270 01  WS-TRANS-SEQ-DISPLAY   PIC 9(04).
+001280 01  WS-CURR1               PIC X(03)       VALUE SPACES.
+001290 01  WS-CURR2               PIC X(03)       VALUE SPACES.
+001300 01  WS-NUM2-CONVERTED      PIC S9(05)V99   COMP-3.
+001310 01  WS-LOOKUP-CODE         PIC X(03).
+001320 01  WS-FOUND-RATE          PIC S9(03)V9(06).
+001330 01  WS-RATE1               PIC S9(03)V9(06).
+001340 01  WS-RATE2               PIC S9(03)V9(06).
+001350*-----------------------------------------------------------
+001360* CURRENCY CONVERSION-RATE TABLE - UNITS OF EACH CURRENCY PER
+001370*     ONE UNIT OF THE COMMON BASE CURRENCY (USD)
+001380*-----------------------------------------------------------
+001390 01  WS-CURRENCY-RATE-VALUES.
+001400     05  FILLER                 PIC X(03)       VALUE 'USD'.
+001410     05  FILLER                 PIC S9(03)V9(06) VALUE 1.000000.
+001420     05  FILLER                 PIC X(03)       VALUE 'EUR'.
+001430     05  FILLER                 PIC S9(03)V9(06) VALUE 0.920000.
+001440     05  FILLER                 PIC X(03)       VALUE 'GBP'.
+001450     05  FILLER                 PIC S9(03)V9(06) VALUE 0.790000.
+001460     05  FILLER                 PIC X(03)       VALUE 'JPY'.
+001470     05  FILLER                 PIC S9(03)V9(06) VALUE 149.500000.
+001480     05  FILLER                 PIC X(03)       VALUE 'CAD'.
+001490     05  FILLER                 PIC S9(03)V9(06) VALUE 1.360000.
+001500 01  WS-CURRENCY-RATE-TABLE REDEFINES WS-CURRENCY-RATE-VALUES.
+001510     05  WS-CURR-ENTRY OCCURS 5 TIMES INDEXED BY WS-CURR-IDX.
+001520         10  WS-CURR-CODE       PIC X(03).
+001530         10  WS-CURR-RATE       PIC S9(03)V9(06).
+001531 01  WS-EXCEPTION-LINE.
+001532     05  FILLER         PIC X(19) VALUE 'OVERFLOW NUM1='.
+001533     05  EX-NUM1        PIC -(5)9.99.
+001534     05  FILLER         PIC X(07) VALUE ' NUM2='.
+001535     05  EX-NUM2        PIC -(5)9.99.
+001536     05  FILLER         PIC X(36) VALUE SPACES.
+001537 01  WS-CKPT-STATUS         PIC X(02).
+001538     88  WS-CKPT-OK         VALUE '00'.
+001539     88  WS-CKPT-NOT-FOUND  VALUE '35'.
+001541 01  WS-CKPT-PROCESSED-CNT  PIC 9(06)  COMP VALUE ZERO.
+001542 01  WS-SKIP-REMAINING      PIC 9(06)  COMP VALUE ZERO.
+001543 01  WS-CKPT-DONE-FLAG      PIC X(01).
+001540 LINKAGE SECTION.
+001550*-----------------------------------------------------------
+001560* LK-RUN-MODE - OPTIONAL RUN-MODE OVERRIDE PASSED BY A CALLER
+001570*     THAT ALREADY KNOWS WHICH MODE TO RUN IN (E.G. CALCNITE'S
+001580*     UNATTENDED OVERNIGHT PASS); WHEN OMITTED THIS PROGRAM
+001590*     FALLS BACK TO THE ORIGINAL CONSOLE PROMPT. LK-SKIP-COUNT
+001591*     IS THE NUMBER OF MATCHING TRANSACTIONS A PRIOR RUN ALREADY
+001592*     CHECKPOINTED AS HANDLED FOR THIS BLOCK, SO A RESTART CAN
+001593*     SKIP PAST THEM INSTEAD OF REPROCESSING AND RE-LOGGING THEM.
+001600*-----------------------------------------------------------
+001610 01  LK-RUN-MODE                PIC X(01).
+001615 01  LK-SKIP-COUNT              PIC 9(06).
+001620 PROCEDURE DIVISION USING OPTIONAL LK-RUN-MODE
+001621         OPTIONAL LK-SKIP-COUNT.
+001630*-----------------------------------------------------------
+001640* 0000-MAINLINE
+001650*-----------------------------------------------------------
+001660 0000-MAINLINE.
+001670     PERFORM 1000-INITIALIZE
+001680         THRU 1000-INITIALIZE-EXIT.
+001690     PERFORM 1200-OPEN-AUDIT-LOG
+001700         THRU 1200-OPEN-AUDIT-LOG-EXIT.
+001710     PERFORM 1300-OPEN-RESULT-FILE
+001720         THRU 1300-OPEN-RESULT-FILE-EXIT.
+001730     IF WS-MODE-BATCH
+001740         PERFORM 2000-PROCESS-BATCH
+001750             THRU 2000-PROCESS-BATCH-EXIT
+001760      ELSE
+001770         PERFORM 3000-PROCESS-INTERACTIVE
+001780             THRU 3000-PROCESS-INTERACTIVE-EXIT
+001790      END-IF.
+001800     PERFORM 8900-CLOSE-AUDIT-LOG
+001810         THRU 8900-CLOSE-AUDIT-LOG-EXIT.
+001820     PERFORM 8950-CLOSE-RESULT-FILE
+001830         THRU 8950-CLOSE-RESULT-FILE-EXIT.
+001840     PERFORM 9999-EXIT
+001850         THRU 9999-EXIT-EXIT.
+001860*-----------------------------------------------------------
+001870* 1000-INITIALIZE - ASK THE OPERATOR WHICH MODE TO RUN IN
+001880*-----------------------------------------------------------
+001890 1000-INITIALIZE.
+001900     IF LK-RUN-MODE IS OMITTED
+001910         DISPLAY 'ENTER MODE (I=INTERACTIVE, B=BATCH): '
+001920         ACCEPT WS-RUN-MODE
+001930      ELSE
+001940         MOVE LK-RUN-MODE TO WS-RUN-MODE
+001950      END-IF.
+001960     IF NOT WS-MODE-BATCH
+001970         SET WS-MODE-INTERACTIVE TO TRUE
+001980      END-IF.
+001990 1000-INITIALIZE-EXIT.
+002000     EXIT.
+002010*-----------------------------------------------------------
+002020* 1200-OPEN-AUDIT-LOG - OPEN THE SHARED AUDIT LOG FOR APPEND,
+002030*     CREATING IT IF THIS IS THE FIRST RUN TO USE IT
+002040*-----------------------------------------------------------
+002050 1200-OPEN-AUDIT-LOG.
+002060     OPEN EXTEND AUDIT-FILE.
+002070     IF WS-AUDIT-NOT-FOUND
+002080         OPEN OUTPUT AUDIT-FILE
+002090      END-IF.
+002100 1200-OPEN-AUDIT-LOG-EXIT.
+002110     EXIT.
+002120*-----------------------------------------------------------
+002130* 1300-OPEN-RESULT-FILE - OPEN THE INDEXED RESULTKS FILE FOR
+002140*     UPDATE, CREATING IT IF THIS IS THE FIRST RUN TO USE IT
+002150*-----------------------------------------------------------
+002160 1300-OPEN-RESULT-FILE.
+002170     OPEN I-O RESULT-FILE.
+002180     IF WS-RSLT-NOT-FOUND
+002190         OPEN OUTPUT RESULT-FILE
+002200      END-IF.
+002210 1300-OPEN-RESULT-FILE-EXIT.
+002220     EXIT.
+002230*-----------------------------------------------------------
+002240* 2000-PROCESS-BATCH - READ TRANSACTION FILE AND SUBTRACT
+002250*     EACH PAIR TAGGED FOR SUBTRACTION
+002260*-----------------------------------------------------------
+002270 2000-PROCESS-BATCH.
+002280     OPEN INPUT TRANS-FILE.
+002290     IF NOT WS-TRANS-OK
+002300         DISPLAY 'UNABLE TO OPEN TRANFILE, STATUS: '
+002310             WS-TRANS-STATUS
+002320         GO TO 2000-PROCESS-BATCH-EXIT
+002330      END-IF.
+002331     OPEN OUTPUT EXCEPTION-FILE.
+002332     PERFORM 1400-OPEN-CHECKPOINT-LOG
+002333         THRU 1400-OPEN-CHECKPOINT-LOG-EXIT.
+002334     IF LK-SKIP-COUNT IS OMITTED
+002335         MOVE ZERO TO WS-SKIP-REMAINING
+002336         MOVE ZERO TO WS-CKPT-PROCESSED-CNT
+002337      ELSE
+002338         MOVE LK-SKIP-COUNT TO WS-SKIP-REMAINING
+002339         MOVE LK-SKIP-COUNT TO WS-CKPT-PROCESSED-CNT
+002340      END-IF.
+002341     PERFORM 2100-READ-NEXT-MATCH
+002342         THRU 2100-READ-NEXT-MATCH-EXIT.
+002343     PERFORM 2150-SKIP-ALREADY-DONE
+002344         THRU 2150-SKIP-ALREADY-DONE-EXIT
+002345         UNTIL WS-SKIP-REMAINING = ZERO OR WS-END-OF-FILE.
+002346     PERFORM 2200-SUBTRACT-TRANS
+002347         THRU 2200-SUBTRACT-TRANS-EXIT
+002348         UNTIL WS-END-OF-FILE.
+002349     CLOSE TRANS-FILE.
+002350     CLOSE EXCEPTION-FILE.
+002351     MOVE 'Y' TO WS-CKPT-DONE-FLAG.
+002352     PERFORM 8200-WRITE-CHECKPOINT
+002353         THRU 8200-WRITE-CHECKPOINT-EXIT.
+002354     CLOSE CHECKPOINT-FILE.
+002400 2000-PROCESS-BATCH-EXIT.
+002410     EXIT.
+002411*-----------------------------------------------------------
+002412* 1400-OPEN-CHECKPOINT-LOG - OPEN THE SHARED CHECKPOINT FILE
+002413*     FOR APPEND, CREATING IT IF THIS IS THE FIRST RUN TO USE
+002414*     IT; CALCNITE HAS ALREADY READ AND CLOSED IT BY THE TIME
+002415*     THIS CALL IS MADE, SO IT IS FREE FOR THIS PROGRAM TO OWN
+002416*     FOR THE DURATION OF ITS OWN BATCH PASS
+002417*-----------------------------------------------------------
+002418 1400-OPEN-CHECKPOINT-LOG.
+002419     OPEN EXTEND CHECKPOINT-FILE.
+002421     IF WS-CKPT-NOT-FOUND
+002422         OPEN OUTPUT CHECKPOINT-FILE
+002423      END-IF.
+002424 1400-OPEN-CHECKPOINT-LOG-EXIT.
+002425     EXIT.
+002426*-----------------------------------------------------------
+002427* 2150-SKIP-ALREADY-DONE - STEP PAST ONE MATCHING TRANSACTION
+002428*     A PRIOR RUN ALREADY CHECKPOINTED AS HANDLED, WITHOUT
+002429*     REPROCESSING OR RE-LOGGING IT
+002430*-----------------------------------------------------------
+002431 2150-SKIP-ALREADY-DONE.
+002432     SUBTRACT 1 FROM WS-SKIP-REMAINING.
+002433     PERFORM 2100-READ-NEXT-MATCH
+002434         THRU 2100-READ-NEXT-MATCH-EXIT.
+002435 2150-SKIP-ALREADY-DONE-EXIT.
+002436     EXIT.
+002440*-----------------------------------------------------------
+002441* 2100-READ-NEXT-MATCH - READ RECORDS UNTIL ONE TAGGED FOR
+002442*    SUBTRACTION IS FOUND, OR THE FILE IS EXHAUSTED
+002443*-----------------------------------------------------------
+002460 2100-READ-NEXT-MATCH.
+002470     PERFORM 2110-READ-TRANS
+002480         THRU 2110-READ-TRANS-EXIT.
+002490     PERFORM 2120-SKIP-NON-MATCH
+002500         THRU 2120-SKIP-NON-MATCH-EXIT
+002510         UNTIL WS-END-OF-FILE OR CT-OPER-SUBTRACT.
+002520 2100-READ-NEXT-MATCH-EXIT.
+002530     EXIT.
+002540*-----------------------------------------------------------
+002550* 2110-READ-TRANS - READ ONE TRANSACTION RECORD
+002560*-----------------------------------------------------------
+002570 2110-READ-TRANS.
+002580     READ TRANS-FILE
+002590         AT END
+002600             SET WS-END-OF-FILE TO TRUE
+002610     END-READ.
+002620 2110-READ-TRANS-EXIT.
+002630     EXIT.
+002640*-----------------------------------------------------------
+002650* 2120-SKIP-NON-MATCH - READ THE NEXT RECORD WHEN THE CURRENT
+002660*     ONE IS NOT TAGGED FOR SUBTRACTION
+002670*-----------------------------------------------------------
+002680 2120-SKIP-NON-MATCH.
+002690     PERFORM 2110-READ-TRANS
+002700         THRU 2110-READ-TRANS-EXIT.
+002710 2120-SKIP-NON-MATCH-EXIT.
+002720     EXIT.
+002730*-----------------------------------------------------------
+002740* 2200-SUBTRACT-TRANS - SUBTRACT ONE TRANSACTION AND READ
+002750*     THE NEXT
+002760*-----------------------------------------------------------
+002770 2200-SUBTRACT-TRANS.
+002780     MOVE CT-BRANCH TO WS-BRANCH-CODE.
+002790     MOVE CT-CURR1 TO WS-CURR1.
+002800     MOVE CT-CURR2 TO WS-CURR2.
+002810     MOVE CT-NUM1 TO NUM1.
+002820     MOVE CT-NUM2 TO NUM2.
+002830     PERFORM 4000-CONVERT-CURRENCY
+002840         THRU 4000-CONVERT-CURRENCY-EXIT.
+002841     MOVE 'Y' TO WS-SUB-OK-SWITCH.
+002842     SUBTRACT WS-NUM2-CONVERTED FROM NUM1 GIVING RESULT
+002843         ON SIZE ERROR
+002844             MOVE 'N' TO WS-SUB-OK-SWITCH
+002845     END-SUBTRACT.
+002846     IF WS-SUB-FAILED
+002847         MOVE NUM1 TO EX-NUM1
+002848         MOVE NUM2 TO EX-NUM2
+002849         WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE
+002850         DISPLAY 'SKIPPED - OVERFLOW: ' NUM1 ' - ' NUM2
+002851      ELSE
+002860         DISPLAY 'RESULT OF SUBSTRACTION: ' RESULT
+002870         PERFORM 8000-WRITE-AUDIT-LOG
+002880             THRU 8000-WRITE-AUDIT-LOG-EXIT
+002890         MOVE 'SUBSTRACTION' TO RT-OPERATION
+002900         PERFORM 8100-WRITE-RESULT-FILE
+002910             THRU 8100-WRITE-RESULT-FILE-EXIT
+002911      END-IF.
+002912     ADD 1 TO WS-CKPT-PROCESSED-CNT.
+002913     MOVE 'N' TO WS-CKPT-DONE-FLAG.
+002914     PERFORM 8200-WRITE-CHECKPOINT
+002915         THRU 8200-WRITE-CHECKPOINT-EXIT.
+002920     PERFORM 2100-READ-NEXT-MATCH
+002930         THRU 2100-READ-NEXT-MATCH-EXIT.
+002940 2200-SUBTRACT-TRANS-EXIT.
+002950     EXIT.
+002960*-----------------------------------------------------------
+002970* 3000-PROCESS-INTERACTIVE - ORIGINAL CONSOLE PROMPT/ACCEPT
+002980*-----------------------------------------------------------
+002990 3000-PROCESS-INTERACTIVE.
+003000     DISPLAY 'ENTER BRANCH/OPERATOR CODE: '.
+003010     ACCEPT WS-BRANCH-CODE.
+003020     MOVE 'N' TO WS-NUM1-OK-SWITCH.
+003030     PERFORM 3100-ACCEPT-NUM1
+003040         THRU 3100-ACCEPT-NUM1-EXIT
+003050         UNTIL WS-NUM1-VALID.
+003060     MOVE 'N' TO WS-NUM2-OK-SWITCH.
+003070     PERFORM 3200-ACCEPT-NUM2
+003080         THRU 3200-ACCEPT-NUM2-EXIT
+003090         UNTIL WS-NUM2-VALID.
+003100     DISPLAY 'ENTER CURRENCY CODE FOR NUMBER 1 (OR BLANK): '.
+003110     MOVE SPACES TO WS-CURR1.
+003120     ACCEPT WS-CURR1.
+003130     DISPLAY 'ENTER CURRENCY CODE FOR NUMBER 2 (OR BLANK): '.
+003140     MOVE SPACES TO WS-CURR2.
+003150     ACCEPT WS-CURR2.
+003160     PERFORM 4000-CONVERT-CURRENCY
+003170         THRU 4000-CONVERT-CURRENCY-EXIT.
+003171     MOVE 'Y' TO WS-SUB-OK-SWITCH.
+003172     SUBTRACT WS-NUM2-CONVERTED FROM NUM1 GIVING RESULT
+003173         ON SIZE ERROR
+003174             MOVE 'N' TO WS-SUB-OK-SWITCH
+003175     END-SUBTRACT.
+003176     IF WS-SUB-FAILED
+003177         DISPLAY 'RESULT OF SUBSTRACTION OVERFLOWS S9(5)'
+003178      ELSE
+003190         DISPLAY 'RESULT OF SUBSTRACTION: ' RESULT
+003200         PERFORM 8000-WRITE-AUDIT-LOG
+003210             THRU 8000-WRITE-AUDIT-LOG-EXIT
+003220         MOVE 'SUBSTRACTION' TO RT-OPERATION
+003230         PERFORM 8100-WRITE-RESULT-FILE
+003240             THRU 8100-WRITE-RESULT-FILE-EXIT
+003241      END-IF.
+003250 3000-PROCESS-INTERACTIVE-EXIT.
+003260     EXIT.
+003270*-----------------------------------------------------------
+003280* 3100-ACCEPT-NUM1 - PROMPT FOR AND VALIDATE THE FIRST NUMBER,
+003290*     RE-PROMPTING WHEN NON-NUMERIC DATA COMES BACK
+003300*-----------------------------------------------------------
+003310 3100-ACCEPT-NUM1.
+003320     DISPLAY 'ENTER NUMBER 1: '.
+003330     MOVE SPACES TO WS-NUM-INPUT.
+003340     ACCEPT WS-NUM-INPUT.
+003350     MOVE ZERO TO WS-NUM-TRAIL-CNT.
+003360     INSPECT WS-NUM-INPUT TALLYING WS-NUM-TRAIL-CNT
+003370         FOR TRAILING SPACE.
+003380     COMPUTE WS-NUM-LEN = 10 - WS-NUM-TRAIL-CNT.
+003390     MOVE ZERO TO WS-NUM-CHK.
+003400     IF WS-NUM-LEN > 0
+003410         COMPUTE WS-NUM-CHK =
+003420             FUNCTION TEST-NUMVAL(WS-NUM-INPUT(1:WS-NUM-LEN))
+003430     ELSE
+003440         MOVE 1 TO WS-NUM-CHK
+003450     END-IF.
+003460     IF WS-NUM-CHK = ZERO
+003470         MOVE WS-NUM-INPUT TO NUM1
+003480         MOVE 'Y' TO WS-NUM1-OK-SWITCH
+003490      ELSE
+003500         DISPLAY 'INVALID NUMERIC VALUE - RE-ENTER'
+003510      END-IF.
+003520 3100-ACCEPT-NUM1-EXIT.
+003530     EXIT.
+003540*-----------------------------------------------------------
+003550* 3200-ACCEPT-NUM2 - PROMPT FOR AND VALIDATE THE SECOND NUMBER,
+003560*     RE-PROMPTING WHEN NON-NUMERIC DATA COMES BACK
+003570*-----------------------------------------------------------
+003580 3200-ACCEPT-NUM2.
+003590     DISPLAY 'ENTER NUMBER 2: '.
+003600     MOVE SPACES TO WS-NUM-INPUT.
+003610     ACCEPT WS-NUM-INPUT.
+003620     MOVE ZERO TO WS-NUM-TRAIL-CNT.
+003630     INSPECT WS-NUM-INPUT TALLYING WS-NUM-TRAIL-CNT
+003640         FOR TRAILING SPACE.
+003650     COMPUTE WS-NUM-LEN = 10 - WS-NUM-TRAIL-CNT.
+003660     MOVE ZERO TO WS-NUM-CHK.
+003670     IF WS-NUM-LEN > 0
+003680         COMPUTE WS-NUM-CHK =
+003690             FUNCTION TEST-NUMVAL(WS-NUM-INPUT(1:WS-NUM-LEN))
+003700     ELSE
+003710         MOVE 1 TO WS-NUM-CHK
+003720     END-IF.
+003730     IF WS-NUM-CHK = ZERO
+003740         MOVE WS-NUM-INPUT TO NUM2
+003750         MOVE 'Y' TO WS-NUM2-OK-SWITCH
+003760      ELSE
+003770         DISPLAY 'INVALID NUMERIC VALUE - RE-ENTER'
+003780      END-IF.
+003790 3200-ACCEPT-NUM2-EXIT.
+003800     EXIT.
+003810*-----------------------------------------------------------
+003820* 4000-CONVERT-CURRENCY - CONVERT NUM2 INTO NUM1'S CURRENCY
+003830*     USING THE RATE TABLE, AHEAD OF THE SUBTRACT. WHEN BOTH
+003840*     CURRENCY CODES MATCH (OR NUM2'S CODE IS BLANK) THE
+003850*     AMOUNTS ARE ALREADY IN THE SAME UNITS AND NO CONVERSION
+003860*     IS NEEDED.
+003870*-----------------------------------------------------------
+003880 4000-CONVERT-CURRENCY.
+003890     IF WS-CURR1 = WS-CURR2 OR WS-CURR2 = SPACES
+003900         MOVE NUM2 TO WS-NUM2-CONVERTED
+003910      ELSE
+003920         MOVE WS-CURR1 TO WS-LOOKUP-CODE
+003930         PERFORM 4100-FIND-CURRENCY-RATE
+003940             THRU 4100-FIND-CURRENCY-RATE-EXIT
+003950         MOVE WS-FOUND-RATE TO WS-RATE1
+003960         MOVE WS-CURR2 TO WS-LOOKUP-CODE
+003970         PERFORM 4100-FIND-CURRENCY-RATE
+003980             THRU 4100-FIND-CURRENCY-RATE-EXIT
+003990         MOVE WS-FOUND-RATE TO WS-RATE2
+004000         COMPUTE WS-NUM2-CONVERTED ROUNDED =
+004010             NUM2 / WS-RATE2 * WS-RATE1
+004020      END-IF.
+004030 4000-CONVERT-CURRENCY-EXIT.
+004040     EXIT.
+004050*-----------------------------------------------------------
+004060* 4100-FIND-CURRENCY-RATE - LOOK UP WS-LOOKUP-CODE IN THE
+004070*     CURRENCY RATE TABLE, DEFAULTING TO A RATE OF 1 WHEN THE
+004080*     CODE IS NOT FOUND
+004090*-----------------------------------------------------------
+004100 4100-FIND-CURRENCY-RATE.
+004110     SET WS-CURR-IDX TO 1.
+004120     PERFORM 4110-SCAN-CURRENCY-TABLE
+004130         THRU 4110-SCAN-CURRENCY-TABLE-EXIT
+004140         UNTIL WS-CURR-IDX > 5
+004150             OR WS-CURR-CODE(WS-CURR-IDX) = WS-LOOKUP-CODE.
+004160     IF WS-CURR-IDX > 5
+004170         DISPLAY 'UNKNOWN CURRENCY CODE: ' WS-LOOKUP-CODE
+004180             ' - USING RATE 1.000000'
+004190         MOVE 1 TO WS-FOUND-RATE
+004200      ELSE
+004210         MOVE WS-CURR-RATE(WS-CURR-IDX) TO WS-FOUND-RATE
+004220      END-IF.
+004230 4100-FIND-CURRENCY-RATE-EXIT.
+004240     EXIT.
+004250*-----------------------------------------------------------
+004260* 4110-SCAN-CURRENCY-TABLE - ADVANCE TO THE NEXT TABLE ENTRY
+004270*-----------------------------------------------------------
+004280 4110-SCAN-CURRENCY-TABLE.
+004290     SET WS-CURR-IDX UP BY 1.
+004300 4110-SCAN-CURRENCY-TABLE-EXIT.
+004310     EXIT.
+004320*-----------------------------------------------------------
+004330* 8000-WRITE-AUDIT-LOG - APPEND ONE LINE TO THE SHARED AUDIT
+004340*     LOG FOR THE CALCULATION JUST PERFORMED
+004350*-----------------------------------------------------------
+004360 8000-WRITE-AUDIT-LOG.
+004370     MOVE SPACES TO AUDIT-LINE.
+004380     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+004390     ACCEPT WS-AUDIT-TIME FROM TIME.
+004400     MOVE WS-AUDIT-DATE   TO AL-DATE.
+004410     MOVE WS-AUDIT-TIME   TO AL-TIME.
+004420     MOVE WS-BRANCH-CODE  TO AL-BRANCH.
+004430     MOVE 'SUBSTRACTION'  TO AL-OPERATION.
+004440     MOVE NUM1            TO AL-NUM1.
+004450     MOVE NUM2            TO AL-NUM2.
+004460     MOVE WS-NUM2-CONVERTED TO AL-NUM2-CONV.
+004470     MOVE RESULT          TO AL-RESULT.
+004480     WRITE AUDIT-LINE.
+004490 8000-WRITE-AUDIT-LOG-EXIT.
+004500     EXIT.
+004510*-----------------------------------------------------------
+004520* 8100-WRITE-RESULT-FILE - WRITE ONE RECORD TO THE INDEXED
+004530*     RESULTKS FILE FOR THE CALCULATION JUST PERFORMED,
+004540*     KEYED BY A TRANSACTION ID BUILT FROM THE BRANCH CODE,
+004550*     TODAY'S DATE, THE CURRENT TIME, AND AN IN-RUN SEQUENCE
+004560*     NUMBER SO EVERY KEY IS UNIQUE
+004570*-----------------------------------------------------------
+004580 8100-WRITE-RESULT-FILE.
+004590     ADD 1 TO WS-TRANS-SEQ.
+004600     MOVE WS-TRANS-SEQ TO WS-TRANS-SEQ-DISPLAY.
+004610     MOVE SPACES TO RT-TRANS-ID.
+004620     STRING WS-BRANCH-CODE      DELIMITED BY SIZE
+004630            WS-AUDIT-DATE       DELIMITED BY SIZE
+004640            WS-AUDIT-TIME       DELIMITED BY SIZE
+004650            WS-TRANS-SEQ-DISPLAY DELIMITED BY SIZE
+004660         INTO RT-TRANS-ID
+004670     END-STRING.
+004680     MOVE WS-BRANCH-CODE TO RT-BRANCH.
+004690     MOVE NUM1           TO RT-NUM1.
+004700     MOVE NUM2           TO RT-NUM2.
+004710     MOVE RESULT         TO RT-RESULT.
+004720     WRITE RESULT-TRANS-RECORD.
+004730     IF NOT WS-RSLT-OK
+004740         DISPLAY 'UNABLE TO WRITE RESULTKS, STATUS: '
+004750             WS-RSLT-STATUS
+004760      END-IF.
+004770 8100-WRITE-RESULT-FILE-EXIT.
+004780     EXIT.
+004781*-----------------------------------------------------------
+004782* 8200-WRITE-CHECKPOINT - APPEND ONE PROGRESS RECORD TO THE
+004783*     SHARED CHECKPOINT FILE FOR THIS BLOCK, RECORDING HOW
+004784*     MANY MATCHING TRANSACTIONS HAVE BEEN HANDLED SO FAR AND
+004785*     WHETHER THE WHOLE BLOCK IS NOW DONE
+004786*-----------------------------------------------------------
+004787 8200-WRITE-CHECKPOINT.
+004788     MOVE 'S' TO CK-BLOCK.
+004789     MOVE WS-CKPT-PROCESSED-CNT TO CK-COUNT.
+004790     MOVE WS-CKPT-DONE-FLAG TO CK-DONE-FLAG.
+004791     WRITE CKPT-RECORD.
+004792 8200-WRITE-CHECKPOINT-EXIT.
+004793     EXIT.
+004794*-----------------------------------------------------------
+004800* 8900-CLOSE-AUDIT-LOG - CLOSE THE SHARED AUDIT LOG
+004810*-----------------------------------------------------------
+004820 8900-CLOSE-AUDIT-LOG.
+004830     CLOSE AUDIT-FILE.
+004840 8900-CLOSE-AUDIT-LOG-EXIT.
+004850     EXIT.
+004860*-----------------------------------------------------------
+004870* 8950-CLOSE-RESULT-FILE - CLOSE THE INDEXED RESULTKS FILE
+004880*-----------------------------------------------------------
+004890 8950-CLOSE-RESULT-FILE.
+004900     CLOSE RESULT-FILE.
+004910 8950-CLOSE-RESULT-FILE-EXIT.
+004920     EXIT.
+004930*-----------------------------------------------------------
+004940* 9999-EXIT - COMMON PROGRAM EXIT
+004950*-----------------------------------------------------------
+004960 9999-EXIT.
+004970     GOBACK.
+004980 9999-EXIT-EXIT.
+004990     EXIT.
