@@ -0,0 +1,305 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    EXPONENT.
+000120 AUTHOR.        R HARTLEY.
+000130 INSTALLATION.  FINANCIAL SYSTEMS DIVISION.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED. 2026-08-09.
+000160*REMARKS.
+000170*    RAISES NUM1 TO THE NUM2 POWER, ENTERED AT THE CONSOLE, OR
+000180*    PROCESSES A SEQUENTIAL TRANSACTION FILE OF NUM1/NUM2 PAIRS
+000190*    WHEN RUN IN BATCH MODE. ROUNDS OUT THE SHOP'S FOUR BASIC
+000200*    OPERATORS (ADDITION, SUBSTRACTION, MULTIPLICATION,
+000210*    DIVISSION) FOR DEPRECIATION AND COMPOUNDING WORK THAT
+000220*    NEEDS A NUMBER RAISED TO A POWER.
+000230*-----------------------------------------------------------
+000240*                 MODIFICATION HISTORY
+000250*-----------------------------------------------------------
+000260* DATE       INIT  DESCRIPTION
+000270* ---------- ----  ----------------------------------------
+000280* 2026-08-09  RH   ORIGINAL PROGRAM.
+000290* 2026-08-09  RH   LOGGED NUM2 TO THE NEW AL-NUM2-CONV AUDIT
+000300*                  FIELD ALONGSIDE AL-NUM2 FOR CONSISTENCY WITH
+000310*                  ADDITION/SUBSTRACTION, WHICH LOG A CONVERTED
+000320*                  AMOUNT THERE; THIS PROGRAM DOES NOT CONVERT
+000330*                  CURRENCY SO BOTH FIELDS CARRY THE SAME VALUE.
+000331* 2026-08-09  RH   CONVERTED NUM1, NUM2 AND RESULT TO COMP-3 TO
+000332*                  MATCH THE PACKED-DECIMAL STYLE MULTIPLICATION
+000333*                  AND PERCENTAGE ALREADY USE FOR THESE SAME
+000334*                  WORKING-STORAGE FIELDS.
+000340*-----------------------------------------------------------
+000350 ENVIRONMENT DIVISION.
+000360 CONFIGURATION SECTION.
+000370 SOURCE-COMPUTER. IBM-370.
+000380 OBJECT-COMPUTER. IBM-370.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT TRANS-FILE ASSIGN TO EXPFILE
+000440         ORGANIZATION IS SEQUENTIAL
+000450         FILE STATUS IS WS-TRANS-STATUS.
+000460     SELECT EXCEPTION-FILE ASSIGN TO EXCPFILE
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS WS-EXCP-STATUS.
+000490     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS WS-AUDIT-STATUS.
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  TRANS-FILE
+000550     RECORD CONTAINS 18 CHARACTERS.
+000560     COPY EXPREC.
+000570 FD  EXCEPTION-FILE
+000580     RECORD CONTAINS 80 CHARACTERS.
+000590 01  EXCEPTION-RECORD       PIC X(80).
+000600 FD  AUDIT-FILE.
+000610     COPY AUDITREC.
+000620 WORKING-STORAGE SECTION.
+000630 01  NUM1                   PIC S9(05)V99   COMP-3.
+000640 01  NUM2                   PIC S9(05)V99   COMP-3.
+000650 01  RESULT                 PIC S9(05)V99   COMP-3.
+000660 01  WS-TRANS-STATUS        PIC X(02).
+000670     88  WS-TRANS-OK        VALUE '00'.
+000680 01  WS-EXCP-STATUS         PIC X(02).
+000690     88  WS-EXCP-OK         VALUE '00'.
+000700 01  WS-AUDIT-STATUS        PIC X(02).
+000710     88  WS-AUDIT-OK        VALUE '00'.
+000720     88  WS-AUDIT-NOT-FOUND VALUE '35'.
+000730 01  WS-AUDIT-DATE          PIC 9(08).
+000740 01  WS-AUDIT-TIME          PIC 9(08).
+000750 01  WS-BRANCH-CODE         PIC X(04)       VALUE SPACES.
+000760 01  WS-RUN-MODE            PIC X(01).
+000770     88  WS-MODE-INTERACTIVE VALUE 'I'.
+000780     88  WS-MODE-BATCH      VALUE 'B'.
+000790 01  WS-EOF-SWITCH          PIC X(01)       VALUE 'N'.
+000800     88  WS-END-OF-FILE     VALUE 'Y'.
+000810 01  WS-EXP-OK-SWITCH       PIC X(01)       VALUE 'Y'.
+000820     88  WS-EXP-FAILED      VALUE 'N'.
+000830 01  WS-NUM1-OK-SWITCH      PIC X(01)       VALUE 'N'.
+000840     88  WS-NUM1-VALID      VALUE 'Y'.
+000850 01  WS-NUM2-OK-SWITCH      PIC X(01)       VALUE 'N'.
+000860     88  WS-NUM2-VALID      VALUE 'Y'.
+000870 01  WS-NUM-INPUT           PIC X(10).
+000880 01  WS-NUM-TRAIL-CNT       PIC 9(02)       COMP VALUE ZERO.
+000890 01  WS-NUM-LEN             PIC 9(02)       COMP VALUE ZERO.
+000891 01  WS-NUM-CHK             PIC S9(04)      COMP VALUE ZERO.
+000900 01  WS-EXCEPTION-LINE.
+000910     05  FILLER         PIC X(19) VALUE 'OVERFLOW NUM1='.
+000920     05  EX-NUM1        PIC -(5)9.99.
+000930     05  FILLER         PIC X(07) VALUE ' NUM2='.
+000940     05  EX-NUM2        PIC -(5)9.99.
+000950     05  FILLER         PIC X(36) VALUE SPACES.
+000960 PROCEDURE DIVISION.
+000970*-----------------------------------------------------------
+000980* 0000-MAINLINE
+000990*-----------------------------------------------------------
+001000 0000-MAINLINE.
+001010     PERFORM 1000-INITIALIZE
+001020         THRU 1000-INITIALIZE-EXIT.
+001030     PERFORM 1200-OPEN-AUDIT-LOG
+001040         THRU 1200-OPEN-AUDIT-LOG-EXIT.
+001050     IF WS-MODE-BATCH
+001060         PERFORM 2000-PROCESS-BATCH
+001070             THRU 2000-PROCESS-BATCH-EXIT
+001080      ELSE
+001090         PERFORM 3000-PROCESS-INTERACTIVE
+001100             THRU 3000-PROCESS-INTERACTIVE-EXIT
+001110      END-IF.
+001120     PERFORM 8900-CLOSE-AUDIT-LOG
+001130         THRU 8900-CLOSE-AUDIT-LOG-EXIT.
+001140     PERFORM 9999-EXIT
+001150         THRU 9999-EXIT-EXIT.
+001160*-----------------------------------------------------------
+001170* 1000-INITIALIZE - ASK THE OPERATOR WHICH MODE TO RUN IN
+001180*-----------------------------------------------------------
+001190 1000-INITIALIZE.
+001200     DISPLAY 'ENTER MODE (I=INTERACTIVE, B=BATCH): '.
+001210     ACCEPT WS-RUN-MODE.
+001220     IF NOT WS-MODE-BATCH
+001230         SET WS-MODE-INTERACTIVE TO TRUE
+001240      END-IF.
+001250 1000-INITIALIZE-EXIT.
+001260     EXIT.
+001270*-----------------------------------------------------------
+001280* 1200-OPEN-AUDIT-LOG - OPEN THE SHARED AUDIT LOG FOR APPEND,
+001290*     CREATING IT IF THIS IS THE FIRST RUN TO USE IT
+001300*-----------------------------------------------------------
+001310 1200-OPEN-AUDIT-LOG.
+001320     OPEN EXTEND AUDIT-FILE.
+001330     IF WS-AUDIT-NOT-FOUND
+001340         OPEN OUTPUT AUDIT-FILE
+001350      END-IF.
+001360 1200-OPEN-AUDIT-LOG-EXIT.
+001370     EXIT.
+001380*-----------------------------------------------------------
+001390* 2000-PROCESS-BATCH - READ TRANSACTION FILE, RAISE EACH NUM1
+001400*     TO THE NUM2 POWER
+001410*-----------------------------------------------------------
+001420 2000-PROCESS-BATCH.
+001430     OPEN INPUT TRANS-FILE.
+001440     IF NOT WS-TRANS-OK
+001450         DISPLAY 'UNABLE TO OPEN EXPFILE, STATUS: '
+001460             WS-TRANS-STATUS
+001470         GO TO 2000-PROCESS-BATCH-EXIT
+001480      END-IF.
+001490     OPEN OUTPUT EXCEPTION-FILE.
+001500     PERFORM 2100-READ-TRANS
+001510         THRU 2100-READ-TRANS-EXIT.
+001520     PERFORM 2200-RAISE-TRANS
+001530         THRU 2200-RAISE-TRANS-EXIT
+001540         UNTIL WS-END-OF-FILE.
+001550     CLOSE TRANS-FILE.
+001560     CLOSE EXCEPTION-FILE.
+001570 2000-PROCESS-BATCH-EXIT.
+001580     EXIT.
+001590*-----------------------------------------------------------
+001600* 2100-READ-TRANS - READ ONE TRANSACTION RECORD
+001610*-----------------------------------------------------------
+001620 2100-READ-TRANS.
+001630     READ TRANS-FILE
+001640         AT END
+001650             SET WS-END-OF-FILE TO TRUE
+001660     END-READ.
+001670 2100-READ-TRANS-EXIT.
+001680     EXIT.
+001690*-----------------------------------------------------------
+001700* 2200-RAISE-TRANS - RAISE ONE TRANSACTION'S NUM1 TO THE NUM2
+001710*     POWER, SKIPPING AND REPORTING ANY RESULT THAT OVERFLOWS
+001720*     RESULT'S PIC
+001730*-----------------------------------------------------------
+001740 2200-RAISE-TRANS.
+001750     MOVE ER-BRANCH TO WS-BRANCH-CODE.
+001760     MOVE ER-NUM1   TO NUM1.
+001770     MOVE ER-NUM2   TO NUM2.
+001780     MOVE 'Y' TO WS-EXP-OK-SWITCH.
+001790     COMPUTE RESULT = NUM1 ** NUM2
+001800         ON SIZE ERROR
+001810             MOVE 'N' TO WS-EXP-OK-SWITCH
+001820     END-COMPUTE.
+001830     IF WS-EXP-FAILED
+001840         MOVE NUM1 TO EX-NUM1
+001850         MOVE NUM2 TO EX-NUM2
+001860         WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE
+001870         DISPLAY 'SKIPPED - OVERFLOW: ' NUM1 ' ** ' NUM2
+001880      ELSE
+001890         DISPLAY 'RESULT OF EXPONENTIATION: ' RESULT
+001900         PERFORM 8000-WRITE-AUDIT-LOG
+001910             THRU 8000-WRITE-AUDIT-LOG-EXIT
+001920      END-IF.
+001930     PERFORM 2100-READ-TRANS
+001940         THRU 2100-READ-TRANS-EXIT.
+001950 2200-RAISE-TRANS-EXIT.
+001960     EXIT.
+001970*-----------------------------------------------------------
+001980* 3000-PROCESS-INTERACTIVE - ORIGINAL CONSOLE PROMPT/ACCEPT
+001990*-----------------------------------------------------------
+002000 3000-PROCESS-INTERACTIVE.
+002010     DISPLAY 'ENTER BRANCH/OPERATOR CODE: '.
+002020     ACCEPT WS-BRANCH-CODE.
+002030     MOVE 'N' TO WS-NUM1-OK-SWITCH.
+002040     PERFORM 3100-ACCEPT-NUM1
+002050         THRU 3100-ACCEPT-NUM1-EXIT
+002060         UNTIL WS-NUM1-VALID.
+002070     MOVE 'N' TO WS-NUM2-OK-SWITCH.
+002080     PERFORM 3200-ACCEPT-NUM2
+002090         THRU 3200-ACCEPT-NUM2-EXIT
+002100         UNTIL WS-NUM2-VALID.
+002110     MOVE 'Y' TO WS-EXP-OK-SWITCH.
+002120     COMPUTE RESULT = NUM1 ** NUM2
+002130         ON SIZE ERROR
+002140             MOVE 'N' TO WS-EXP-OK-SWITCH
+002150     END-COMPUTE.
+002160     IF WS-EXP-FAILED
+002170         DISPLAY 'RESULT OF EXPONENTIATION OVERFLOWS S9(5)'
+002180      ELSE
+002190         DISPLAY 'RESULT OF EXPONENTIATION: ' RESULT
+002200         PERFORM 8000-WRITE-AUDIT-LOG
+002210             THRU 8000-WRITE-AUDIT-LOG-EXIT
+002220      END-IF.
+002230 3000-PROCESS-INTERACTIVE-EXIT.
+002240     EXIT.
+002250*-----------------------------------------------------------
+002260* 3100-ACCEPT-NUM1 - PROMPT FOR AND VALIDATE THE BASE (NUM1),
+002270*     RE-PROMPTING WHEN NON-NUMERIC DATA COMES BACK
+002280*-----------------------------------------------------------
+002290 3100-ACCEPT-NUM1.
+002300     DISPLAY 'ENTER BASE NUMBER: '.
+002310     MOVE SPACES TO WS-NUM-INPUT.
+002320     ACCEPT WS-NUM-INPUT.
+002330     MOVE ZERO TO WS-NUM-TRAIL-CNT.
+002340     INSPECT WS-NUM-INPUT TALLYING WS-NUM-TRAIL-CNT
+002350         FOR TRAILING SPACE.
+002360     COMPUTE WS-NUM-LEN = 10 - WS-NUM-TRAIL-CNT.
+002370     MOVE ZERO TO WS-NUM-CHK.
+002380     IF WS-NUM-LEN > 0
+002390         COMPUTE WS-NUM-CHK =
+002400             FUNCTION TEST-NUMVAL(WS-NUM-INPUT(1:WS-NUM-LEN))
+002410     ELSE
+002420         MOVE 1 TO WS-NUM-CHK
+002430     END-IF.
+002440     IF WS-NUM-CHK = ZERO
+002450         MOVE WS-NUM-INPUT TO NUM1
+002460         MOVE 'Y' TO WS-NUM1-OK-SWITCH
+002470      ELSE
+002480         DISPLAY 'INVALID NUMERIC VALUE - RE-ENTER'
+002490      END-IF.
+002500 3100-ACCEPT-NUM1-EXIT.
+002510     EXIT.
+002520*-----------------------------------------------------------
+002530* 3200-ACCEPT-NUM2 - PROMPT FOR AND VALIDATE THE EXPONENT
+002540*     (NUM2), RE-PROMPTING WHEN NON-NUMERIC DATA COMES BACK
+002550*-----------------------------------------------------------
+002560 3200-ACCEPT-NUM2.
+002570     DISPLAY 'ENTER EXPONENT: '.
+002580     MOVE SPACES TO WS-NUM-INPUT.
+002590     ACCEPT WS-NUM-INPUT.
+002600     MOVE ZERO TO WS-NUM-TRAIL-CNT.
+002610     INSPECT WS-NUM-INPUT TALLYING WS-NUM-TRAIL-CNT
+002620         FOR TRAILING SPACE.
+002630     COMPUTE WS-NUM-LEN = 10 - WS-NUM-TRAIL-CNT.
+002640     MOVE ZERO TO WS-NUM-CHK.
+002650     IF WS-NUM-LEN > 0
+002660         COMPUTE WS-NUM-CHK =
+002670             FUNCTION TEST-NUMVAL(WS-NUM-INPUT(1:WS-NUM-LEN))
+002680     ELSE
+002690         MOVE 1 TO WS-NUM-CHK
+002700     END-IF.
+002710     IF WS-NUM-CHK = ZERO
+002720         MOVE WS-NUM-INPUT TO NUM2
+002730         MOVE 'Y' TO WS-NUM2-OK-SWITCH
+002740      ELSE
+002750         DISPLAY 'INVALID NUMERIC VALUE - RE-ENTER'
+002760      END-IF.
+002770 3200-ACCEPT-NUM2-EXIT.
+002780     EXIT.
+002790*-----------------------------------------------------------
+002800* 8000-WRITE-AUDIT-LOG - APPEND ONE LINE TO THE SHARED AUDIT
+002810*     LOG FOR THE CALCULATION JUST PERFORMED
+002820*-----------------------------------------------------------
+002830 8000-WRITE-AUDIT-LOG.
+002840     MOVE SPACES TO AUDIT-LINE.
+002850     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+002860     ACCEPT WS-AUDIT-TIME FROM TIME.
+002870     MOVE WS-AUDIT-DATE    TO AL-DATE.
+002880     MOVE WS-AUDIT-TIME    TO AL-TIME.
+002890     MOVE WS-BRANCH-CODE   TO AL-BRANCH.
+002900     MOVE 'EXPONENTIATION' TO AL-OPERATION.
+002910     MOVE NUM1             TO AL-NUM1.
+002920     MOVE NUM2             TO AL-NUM2.
+002930     MOVE NUM2             TO AL-NUM2-CONV.
+002940     MOVE RESULT           TO AL-RESULT.
+002950     WRITE AUDIT-LINE.
+002960 8000-WRITE-AUDIT-LOG-EXIT.
+002970     EXIT.
+002980*-----------------------------------------------------------
+002990* 8900-CLOSE-AUDIT-LOG - CLOSE THE SHARED AUDIT LOG
+003000*-----------------------------------------------------------
+003010 8900-CLOSE-AUDIT-LOG.
+003020     CLOSE AUDIT-FILE.
+003030 8900-CLOSE-AUDIT-LOG-EXIT.
+003040     EXIT.
+003050*-----------------------------------------------------------
+003060* 9999-EXIT - COMMON PROGRAM EXIT
+003070*-----------------------------------------------------------
+003080 9999-EXIT.
+003090     STOP RUN.
+003100 9999-EXIT-EXIT.
+003110     EXIT.
