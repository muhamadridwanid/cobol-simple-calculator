@@ -0,0 +1,23 @@
+000100*-----------------------------------------------------------
+000200*    RSLTREC.CPY
+000300*-----------------------------------------------------------
+000400*    SHARED RESULT RECORD LAYOUT FOR THE INDEXED RESULTKS
+000500*    FILE WRITTEN BY THE ADDITION, SUBSTRACTION,
+000600*    MULTIPLICATION AND DIVISSION CALCULATORS. EVERY
+000700*    CALCULATION PERFORMED BY ANY OF THE FOUR PROGRAMS IS
+000800*    WRITTEN HERE KEYED BY RT-TRANS-ID SO OTHER JOBS CAN READ
+000900*    A RESULT BY KEY INSTEAD OF RE-RUNNING THE MATH.
+001000*-----------------------------------------------------------
+001100*                 MODIFICATION HISTORY
+001200*-----------------------------------------------------------
+001300* DATE       INIT  DESCRIPTION
+001400* ---------- ----  ----------------------------------------
+001500* 2026-08-09  RH   ORIGINAL COPYBOOK.
+001600*-----------------------------------------------------------
+001700 01  RESULT-TRANS-RECORD.
+001800     05  RT-TRANS-ID            PIC X(24).
+001900     05  RT-OPERATION           PIC X(14).
+002000     05  RT-BRANCH              PIC X(04).
+002100     05  RT-NUM1                PIC S9(05)V99   COMP-3.
+002200     05  RT-NUM2                PIC S9(05)V99   COMP-3.
+002300     05  RT-RESULT              PIC S9(05)V99   COMP-3.
