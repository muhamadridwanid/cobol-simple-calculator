@@ -0,0 +1,58 @@
+000100*-----------------------------------------------------------
+000200*    CALCMAP.CPY
+000300*-----------------------------------------------------------
+000400*    SYMBOLIC MAP FOR THE CALC ONLINE TRANSACTION'S BMS MAP
+000500*    CALCMAP1 (MAPSET CALCSET). NORMALLY GENERATED BY THE BMS
+000600*    ASSEMBLER FROM THE DFHMSD/DFHMDI/DFHMDF MACROS FOR THIS
+000700*    MAP; CHECKED IN HERE SO THE ONLINE PROGRAM HAS SOMETHING
+000800*    TO COPY AGAINST.
+000900*-----------------------------------------------------------
+001000*                 MODIFICATION HISTORY
+001100*-----------------------------------------------------------
+001200* DATE       INIT  DESCRIPTION
+001300* ---------- ----  ----------------------------------------
+001400* 2026-08-09  RH   ORIGINAL COPYBOOK.
+001410* 2026-08-09  RH   WIDENED NUM1I/NUM1O/NUM2I/NUM2O FROM X(08) TO
+001420*                  X(09) SO THE FULL WS-RESULT-EDIT PIC -(5)9.99
+001430*                  EDITED VALUE (9 CHARACTERS) ECHOES BACK WHOLE
+001440*                  INSTEAD OF LOSING ITS FINAL DECIMAL DIGIT.
+001500*-----------------------------------------------------------
+001600 01  CALCMAP1I.
+001700     05  FILLER                PIC X(12).
+001800     05  OPERL                 PIC S9(4) COMP.
+001900     05  OPERF                 PIC X.
+002000     05  FILLER REDEFINES OPERF.
+002100         10  OPERA              PIC X.
+002200     05  OPERI                 PIC X(01).
+002300     05  NUM1L                 PIC S9(4) COMP.
+002400     05  NUM1F                 PIC X.
+002500     05  FILLER REDEFINES NUM1F.
+002600         10  NUM1A              PIC X.
+002700     05  NUM1I                 PIC X(09).
+002800     05  NUM2L                 PIC S9(4) COMP.
+002900     05  NUM2F                 PIC X.
+003000     05  FILLER REDEFINES NUM2F.
+003100         10  NUM2A              PIC X.
+003200     05  NUM2I                 PIC X(09).
+003300     05  RESULTL               PIC S9(4) COMP.
+003400     05  RESULTF               PIC X.
+003500     05  FILLER REDEFINES RESULTF.
+003600         10  RESULTA            PIC X.
+003700     05  RESULTI               PIC X(10).
+003800     05  MSGL                  PIC S9(4) COMP.
+003900     05  MSGF                  PIC X.
+004000     05  FILLER REDEFINES MSGF.
+004100         10  MSGA               PIC X.
+004200     05  MSGI                  PIC X(40).
+004300 01  CALCMAP1O REDEFINES CALCMAP1I.
+004400     05  FILLER                PIC X(12).
+004500     05  FILLER                PIC X(03).
+004600     05  OPERO                 PIC X(01).
+004700     05  FILLER                PIC X(03).
+004800     05  NUM1O                 PIC X(09).
+004900     05  FILLER                PIC X(03).
+005000     05  NUM2O                 PIC X(09).
+005100     05  FILLER                PIC X(03).
+005200     05  RESULTO               PIC X(10).
+005300     05  FILLER                PIC X(03).
+005400     05  MSGO                  PIC X(40).
