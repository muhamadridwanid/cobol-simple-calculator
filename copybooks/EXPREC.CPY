@@ -0,0 +1,17 @@
+000100*-----------------------------------------------------------
+000200*    EXPREC.CPY
+000300*-----------------------------------------------------------
+000400*    TRANSACTION RECORD LAYOUT FOR THE EXPONENTIATION
+000500*    CALCULATOR'S BATCH MODE. CARRIES A BASE (NUM1) AND AN
+000600*    EXPONENT (NUM2) FOR ONE POWER CALCULATION.
+000700*-----------------------------------------------------------
+000800*                 MODIFICATION HISTORY
+000900*-----------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* ---------- ----  ----------------------------------------
+001200* 2026-08-09  RH   ORIGINAL COPYBOOK.
+001300*-----------------------------------------------------------
+001400 01  EXP-TRANS-RECORD.
+001500     05  ER-BRANCH              PIC X(04).
+001600     05  ER-NUM1                PIC S9(05)V99.
+001700     05  ER-NUM2                PIC S9(05)V99.
