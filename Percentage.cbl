@@ -0,0 +1,320 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    PERCENTAGE.
+000120 AUTHOR.        R HARTLEY.
+000130 INSTALLATION.  FINANCIAL SYSTEMS DIVISION.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED. 2026-08-09.
+000160*REMARKS.
+000170*    APPLIES A PERCENTAGE RATE (MARKUP, TAX, OR DISCOUNT) ON
+000180*    TOP OF A BASE AMOUNT ENTERED AT THE CONSOLE, OR PROCESSES
+000190*    A SEQUENTIAL TRANSACTION FILE OF BASE-AMOUNT/PERCENT-RATE
+000200*    PAIRS WHEN RUN IN BATCH MODE. REPORTS BOTH THE PERCENTAGE
+000210*    AMOUNT ITSELF AND THE BASE-PLUS-PERCENTAGE TOTAL, MODELED
+000220*    ON MULTIPLICATION.CBL.
+000230*-----------------------------------------------------------
+000240*                 MODIFICATION HISTORY
+000250*-----------------------------------------------------------
+000260* DATE       INIT  DESCRIPTION
+000270* ---------- ----  ----------------------------------------
+000280* 2026-08-09  RH   ORIGINAL PROGRAM.
+000290* 2026-08-09  RH   LOGGED NUM2 TO THE NEW AL-NUM2-CONV AUDIT
+000300*                  FIELD ALONGSIDE AL-NUM2 FOR CONSISTENCY WITH
+000310*                  ADDITION/SUBSTRACTION, WHICH LOG A CONVERTED
+000320*                  AMOUNT THERE; THIS PROGRAM DOES NOT CONVERT
+000330*                  CURRENCY SO BOTH FIELDS CARRY THE SAME VALUE.
+000331* 2026-08-09  RH   CONVERTED NUM1, NUM2, WS-PCT-AMOUNT AND
+000332*                  WS-PCT-TOTAL TO COMP-3 TO MATCH THE PACKED-
+000333*                  DECIMAL STYLE MULTIPLICATION.CBL ALREADY USES
+000334*                  FOR THESE SAME WORKING-STORAGE FIELDS.
+000340*-----------------------------------------------------------
+000350 ENVIRONMENT DIVISION.
+000360 CONFIGURATION SECTION.
+000370 SOURCE-COMPUTER. IBM-370.
+000380 OBJECT-COMPUTER. IBM-370.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT TRANS-FILE ASSIGN TO PCTFILE
+000440         ORGANIZATION IS SEQUENTIAL
+000450         FILE STATUS IS WS-TRANS-STATUS.
+000460     SELECT EXCEPTION-FILE ASSIGN TO EXCPFILE
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS WS-EXCP-STATUS.
+000490     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS WS-AUDIT-STATUS.
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  TRANS-FILE
+000550     RECORD CONTAINS 18 CHARACTERS.
+000560     COPY PCTREC.
+000570 FD  EXCEPTION-FILE
+000580     RECORD CONTAINS 80 CHARACTERS.
+000590 01  EXCEPTION-RECORD       PIC X(80).
+000600 FD  AUDIT-FILE.
+000610     COPY AUDITREC.
+000620 WORKING-STORAGE SECTION.
+000630 01  NUM1                   PIC S9(05)V99   COMP-3.
+000640 01  NUM2                   PIC S9(05)V99   COMP-3.
+000650 01  WS-PCT-AMOUNT          PIC S9(05)V99   COMP-3.
+000660 01  WS-PCT-TOTAL           PIC S9(05)V99   COMP-3.
+000670 01  WS-TRANS-STATUS        PIC X(02).
+000680     88  WS-TRANS-OK        VALUE '00'.
+000690 01  WS-EXCP-STATUS         PIC X(02).
+000700     88  WS-EXCP-OK         VALUE '00'.
+000710 01  WS-AUDIT-STATUS        PIC X(02).
+000720     88  WS-AUDIT-OK        VALUE '00'.
+000730     88  WS-AUDIT-NOT-FOUND VALUE '35'.
+000740 01  WS-AUDIT-DATE          PIC 9(08).
+000750 01  WS-AUDIT-TIME          PIC 9(08).
+000760 01  WS-BRANCH-CODE         PIC X(04)       VALUE SPACES.
+000770 01  WS-RUN-MODE            PIC X(01).
+000780     88  WS-MODE-INTERACTIVE VALUE 'I'.
+000790     88  WS-MODE-BATCH      VALUE 'B'.
+000800 01  WS-EOF-SWITCH          PIC X(01)       VALUE 'N'.
+000810     88  WS-END-OF-FILE     VALUE 'Y'.
+000820 01  WS-PCT-OK-SWITCH       PIC X(01)       VALUE 'Y'.
+000830     88  WS-PCT-FAILED      VALUE 'N'.
+000840 01  WS-NUM1-OK-SWITCH      PIC X(01)       VALUE 'N'.
+000850     88  WS-NUM1-VALID      VALUE 'Y'.
+000860 01  WS-NUM2-OK-SWITCH      PIC X(01)       VALUE 'N'.
+000870     88  WS-NUM2-VALID      VALUE 'Y'.
+000880 01  WS-NUM-INPUT           PIC X(10).
+000890 01  WS-NUM-TRAIL-CNT       PIC 9(02)       COMP VALUE ZERO.
+000900 01  WS-NUM-LEN             PIC 9(02)       COMP VALUE ZERO.
+000901 01  WS-NUM-CHK             PIC S9(04)      COMP VALUE ZERO.
+000910 01  WS-EXCEPTION-LINE.
+000920     05  FILLER         PIC X(19) VALUE 'OVERFLOW BASE='.
+000930     05  EX-NUM1        PIC -(5)9.99.
+000940     05  FILLER         PIC X(07) VALUE ' RATE='.
+000950     05  EX-NUM2        PIC -(5)9.99.
+000960     05  FILLER         PIC X(36) VALUE SPACES.
+000970 PROCEDURE DIVISION.
+000980*-----------------------------------------------------------
+000990* 0000-MAINLINE
+001000*-----------------------------------------------------------
+001010 0000-MAINLINE.
+001020     PERFORM 1000-INITIALIZE
+001030         THRU 1000-INITIALIZE-EXIT.
+001040     PERFORM 1200-OPEN-AUDIT-LOG
+001050         THRU 1200-OPEN-AUDIT-LOG-EXIT.
+001060     IF WS-MODE-BATCH
+001070         PERFORM 2000-PROCESS-BATCH
+001080             THRU 2000-PROCESS-BATCH-EXIT
+001090      ELSE
+001100         PERFORM 3000-PROCESS-INTERACTIVE
+001110             THRU 3000-PROCESS-INTERACTIVE-EXIT
+001120      END-IF.
+001130     PERFORM 8900-CLOSE-AUDIT-LOG
+001140         THRU 8900-CLOSE-AUDIT-LOG-EXIT.
+001150     PERFORM 9999-EXIT
+001160         THRU 9999-EXIT-EXIT.
+001170*-----------------------------------------------------------
+001180* 1000-INITIALIZE - ASK THE OPERATOR WHICH MODE TO RUN IN
+001190*-----------------------------------------------------------
+001200 1000-INITIALIZE.
+001210     DISPLAY 'ENTER MODE (I=INTERACTIVE, B=BATCH): '.
+001220     ACCEPT WS-RUN-MODE.
+001230     IF NOT WS-MODE-BATCH
+001240         SET WS-MODE-INTERACTIVE TO TRUE
+001250      END-IF.
+001260 1000-INITIALIZE-EXIT.
+001270     EXIT.
+001280*-----------------------------------------------------------
+001290* 1200-OPEN-AUDIT-LOG - OPEN THE SHARED AUDIT LOG FOR APPEND,
+001300*     CREATING IT IF THIS IS THE FIRST RUN TO USE IT
+001310*-----------------------------------------------------------
+001320 1200-OPEN-AUDIT-LOG.
+001330     OPEN EXTEND AUDIT-FILE.
+001340     IF WS-AUDIT-NOT-FOUND
+001350         OPEN OUTPUT AUDIT-FILE
+001360      END-IF.
+001370 1200-OPEN-AUDIT-LOG-EXIT.
+001380     EXIT.
+001390*-----------------------------------------------------------
+001400* 2000-PROCESS-BATCH - READ TRANSACTION FILE, APPLY THE
+001410*     PERCENTAGE RATE TO EACH BASE AMOUNT
+001420*-----------------------------------------------------------
+001430 2000-PROCESS-BATCH.
+001440     OPEN INPUT TRANS-FILE.
+001450     IF NOT WS-TRANS-OK
+001460         DISPLAY 'UNABLE TO OPEN PCTFILE, STATUS: '
+001470             WS-TRANS-STATUS
+001480         GO TO 2000-PROCESS-BATCH-EXIT
+001490      END-IF.
+001500     OPEN OUTPUT EXCEPTION-FILE.
+001510     PERFORM 2100-READ-TRANS
+001520         THRU 2100-READ-TRANS-EXIT.
+001530     PERFORM 2200-APPLY-PERCENT-TRANS
+001540         THRU 2200-APPLY-PERCENT-TRANS-EXIT
+001550         UNTIL WS-END-OF-FILE.
+001560     CLOSE TRANS-FILE.
+001570     CLOSE EXCEPTION-FILE.
+001580 2000-PROCESS-BATCH-EXIT.
+001590     EXIT.
+001600*-----------------------------------------------------------
+001610* 2100-READ-TRANS - READ ONE TRANSACTION RECORD
+001620*-----------------------------------------------------------
+001630 2100-READ-TRANS.
+001640     READ TRANS-FILE
+001650         AT END
+001660             SET WS-END-OF-FILE TO TRUE
+001670     END-READ.
+001680 2100-READ-TRANS-EXIT.
+001690     EXIT.
+001700*-----------------------------------------------------------
+001710* 2200-APPLY-PERCENT-TRANS - APPLY ONE TRANSACTION'S PERCENT
+001720*     RATE TO ITS BASE AMOUNT, SKIPPING AND REPORTING ANY
+001730*     RESULT THAT OVERFLOWS THE WORKING FIELDS
+001740*-----------------------------------------------------------
+001750 2200-APPLY-PERCENT-TRANS.
+001760     MOVE PR-BRANCH       TO WS-BRANCH-CODE.
+001770     MOVE PR-BASE-AMOUNT  TO NUM1.
+001780     MOVE PR-PERCENT-RATE TO NUM2.
+001790     PERFORM 2300-COMPUTE-PERCENT
+001800         THRU 2300-COMPUTE-PERCENT-EXIT.
+001810     IF WS-PCT-FAILED
+001820         MOVE NUM1 TO EX-NUM1
+001830         MOVE NUM2 TO EX-NUM2
+001840         WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE
+001850         DISPLAY 'SKIPPED - OVERFLOW: ' NUM1 ' AT ' NUM2 '%'
+001860      ELSE
+001870         DISPLAY 'PERCENTAGE AMOUNT: ' WS-PCT-AMOUNT
+001880         DISPLAY 'BASE PLUS PERCENTAGE: ' WS-PCT-TOTAL
+001890         PERFORM 8000-WRITE-AUDIT-LOG
+001900             THRU 8000-WRITE-AUDIT-LOG-EXIT
+001910      END-IF.
+001920     PERFORM 2100-READ-TRANS
+001930         THRU 2100-READ-TRANS-EXIT.
+001940 2200-APPLY-PERCENT-TRANS-EXIT.
+001950     EXIT.
+001960*-----------------------------------------------------------
+001970* 2300-COMPUTE-PERCENT - COMPUTE THE PERCENTAGE AMOUNT AND THE
+001980*     BASE-PLUS-PERCENTAGE TOTAL FOR THE CURRENT NUM1/NUM2
+001990*-----------------------------------------------------------
+002000 2300-COMPUTE-PERCENT.
+002010     MOVE 'Y' TO WS-PCT-OK-SWITCH.
+002020     COMPUTE WS-PCT-AMOUNT = (NUM1 * NUM2) / 100
+002030         ON SIZE ERROR
+002040             MOVE 'N' TO WS-PCT-OK-SWITCH
+002050     END-COMPUTE.
+002060     IF NOT WS-PCT-FAILED
+002070         COMPUTE WS-PCT-TOTAL = NUM1 + WS-PCT-AMOUNT
+002080             ON SIZE ERROR
+002090                 MOVE 'N' TO WS-PCT-OK-SWITCH
+002100         END-COMPUTE
+002110      END-IF.
+002120 2300-COMPUTE-PERCENT-EXIT.
+002130     EXIT.
+002140*-----------------------------------------------------------
+002150* 3000-PROCESS-INTERACTIVE - ORIGINAL CONSOLE PROMPT/ACCEPT
+002160*-----------------------------------------------------------
+002170 3000-PROCESS-INTERACTIVE.
+002180     DISPLAY 'ENTER BRANCH/OPERATOR CODE: '.
+002190     ACCEPT WS-BRANCH-CODE.
+002200     MOVE 'N' TO WS-NUM1-OK-SWITCH.
+002210     PERFORM 3100-ACCEPT-NUM1
+002220         THRU 3100-ACCEPT-NUM1-EXIT
+002230         UNTIL WS-NUM1-VALID.
+002240     MOVE 'N' TO WS-NUM2-OK-SWITCH.
+002250     PERFORM 3200-ACCEPT-NUM2
+002260         THRU 3200-ACCEPT-NUM2-EXIT
+002270         UNTIL WS-NUM2-VALID.
+002280     PERFORM 2300-COMPUTE-PERCENT
+002290         THRU 2300-COMPUTE-PERCENT-EXIT.
+002300     IF WS-PCT-FAILED
+002310         DISPLAY 'RESULT OVERFLOWS S9(5)'
+002320      ELSE
+002330         DISPLAY 'PERCENTAGE AMOUNT: ' WS-PCT-AMOUNT
+002340         DISPLAY 'BASE PLUS PERCENTAGE: ' WS-PCT-TOTAL
+002350         PERFORM 8000-WRITE-AUDIT-LOG
+002360             THRU 8000-WRITE-AUDIT-LOG-EXIT
+002370      END-IF.
+002380 3000-PROCESS-INTERACTIVE-EXIT.
+002390     EXIT.
+002400*-----------------------------------------------------------
+002410* 3100-ACCEPT-NUM1 - PROMPT FOR AND VALIDATE THE BASE AMOUNT,
+002420*     RE-PROMPTING WHEN NON-NUMERIC DATA COMES BACK
+002430*-----------------------------------------------------------
+002440 3100-ACCEPT-NUM1.
+002450     DISPLAY 'ENTER BASE AMOUNT: '.
+002460     MOVE SPACES TO WS-NUM-INPUT.
+002470     ACCEPT WS-NUM-INPUT.
+002480     MOVE ZERO TO WS-NUM-TRAIL-CNT.
+002490     INSPECT WS-NUM-INPUT TALLYING WS-NUM-TRAIL-CNT
+002500         FOR TRAILING SPACE.
+002510     COMPUTE WS-NUM-LEN = 10 - WS-NUM-TRAIL-CNT.
+002520     MOVE ZERO TO WS-NUM-CHK.
+002530     IF WS-NUM-LEN > 0
+002540         COMPUTE WS-NUM-CHK =
+002550             FUNCTION TEST-NUMVAL(WS-NUM-INPUT(1:WS-NUM-LEN))
+002560     ELSE
+002570         MOVE 1 TO WS-NUM-CHK
+002580     END-IF.
+002590     IF WS-NUM-CHK = ZERO
+002600         MOVE WS-NUM-INPUT TO NUM1
+002610         MOVE 'Y' TO WS-NUM1-OK-SWITCH
+002620      ELSE
+002630         DISPLAY 'INVALID NUMERIC VALUE - RE-ENTER'
+002640      END-IF.
+002650 3100-ACCEPT-NUM1-EXIT.
+002660     EXIT.
+002670*-----------------------------------------------------------
+002680* 3200-ACCEPT-NUM2 - PROMPT FOR AND VALIDATE THE PERCENTAGE
+002690*     RATE, RE-PROMPTING WHEN NON-NUMERIC DATA COMES BACK
+002700*-----------------------------------------------------------
+002710 3200-ACCEPT-NUM2.
+002720     DISPLAY 'ENTER PERCENTAGE RATE: '.
+002730     MOVE SPACES TO WS-NUM-INPUT.
+002740     ACCEPT WS-NUM-INPUT.
+002750     MOVE ZERO TO WS-NUM-TRAIL-CNT.
+002760     INSPECT WS-NUM-INPUT TALLYING WS-NUM-TRAIL-CNT
+002770         FOR TRAILING SPACE.
+002780     COMPUTE WS-NUM-LEN = 10 - WS-NUM-TRAIL-CNT.
+002790     MOVE ZERO TO WS-NUM-CHK.
+002800     IF WS-NUM-LEN > 0
+002810         COMPUTE WS-NUM-CHK =
+002820             FUNCTION TEST-NUMVAL(WS-NUM-INPUT(1:WS-NUM-LEN))
+002830     ELSE
+002840         MOVE 1 TO WS-NUM-CHK
+002850     END-IF.
+002860     IF WS-NUM-CHK = ZERO
+002870         MOVE WS-NUM-INPUT TO NUM2
+002880         MOVE 'Y' TO WS-NUM2-OK-SWITCH
+002890      ELSE
+002900         DISPLAY 'INVALID NUMERIC VALUE - RE-ENTER'
+002910      END-IF.
+002920 3200-ACCEPT-NUM2-EXIT.
+002930     EXIT.
+002940*-----------------------------------------------------------
+002950* 8000-WRITE-AUDIT-LOG - APPEND ONE LINE TO THE SHARED AUDIT
+002960*     LOG FOR THE CALCULATION JUST PERFORMED
+002970*-----------------------------------------------------------
+002980 8000-WRITE-AUDIT-LOG.
+002990     MOVE SPACES TO AUDIT-LINE.
+003000     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+003010     ACCEPT WS-AUDIT-TIME FROM TIME.
+003020     MOVE WS-AUDIT-DATE  TO AL-DATE.
+003030     MOVE WS-AUDIT-TIME  TO AL-TIME.
+003040     MOVE WS-BRANCH-CODE TO AL-BRANCH.
+003050     MOVE 'PERCENTAGE'   TO AL-OPERATION.
+003060     MOVE NUM1           TO AL-NUM1.
+003070     MOVE NUM2           TO AL-NUM2.
+003080     MOVE NUM2           TO AL-NUM2-CONV.
+003090     MOVE WS-PCT-TOTAL   TO AL-RESULT.
+003100     WRITE AUDIT-LINE.
+003110 8000-WRITE-AUDIT-LOG-EXIT.
+003120     EXIT.
+003130*-----------------------------------------------------------
+003140* 8900-CLOSE-AUDIT-LOG - CLOSE THE SHARED AUDIT LOG
+003150*-----------------------------------------------------------
+003160 8900-CLOSE-AUDIT-LOG.
+003170     CLOSE AUDIT-FILE.
+003180 8900-CLOSE-AUDIT-LOG-EXIT.
+003190     EXIT.
+003200*-----------------------------------------------------------
+003210* 9999-EXIT - COMMON PROGRAM EXIT
+003220*-----------------------------------------------------------
+003230 9999-EXIT.
+003240     STOP RUN.
+003250 9999-EXIT-EXIT.
+003260     EXIT.
