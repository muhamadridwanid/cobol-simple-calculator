@@ -0,0 +1,76 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CALCDRV.
+000300 AUTHOR.        R HARTLEY.
+000400 INSTALLATION.  FINANCIAL SYSTEMS DIVISION.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*REMARKS.
+000800*    OPERATOR DRIVER FOR THE FOUR CALCULATOR PROGRAMS.
+000900*    READS A ONE-CHARACTER OPERATION CODE FROM THE CONSOLE
+001000*    AND CALLS THE APPROPRIATE CALCULATOR SUBPROGRAM, SO A
+001100*    DAY'S MIXED WORKLOAD CAN BE DRIVEN FROM ONE JOB STEP
+001200*    INSTEAD OF FOUR SEPARATE PROGRAM EXECUTIONS.
+001300*-----------------------------------------------------------
+001400*                 MODIFICATION HISTORY
+001500*-----------------------------------------------------------
+001600* DATE       INIT  DESCRIPTION
+001700* ---------- ----  ----------------------------------------
+001800* 2026-08-09  RH   ORIGINAL PROGRAM.
+001900*-----------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER. IBM-370.
+002300 OBJECT-COMPUTER. IBM-370.
+002400 DATA DIVISION.
+002500 WORKING-STORAGE SECTION.
+002600 01  WS-OPER-CODE           PIC X(01).
+002700     88  WS-OPER-ADD        VALUE 'A'.
+002800     88  WS-OPER-SUBTRACT   VALUE 'S'.
+002900     88  WS-OPER-MULTIPLY   VALUE 'M'.
+003000     88  WS-OPER-DIVIDE     VALUE 'D'.
+003100     88  WS-OPER-QUIT       VALUE 'Q'.
+003200     88  WS-OPER-VALID      VALUE 'A' 'S' 'M' 'D' 'Q'.
+003300 01  WS-CONTINUE-SWITCH     PIC X(01)       VALUE 'Y'.
+003400     88  WS-DONE            VALUE 'N'.
+003500 PROCEDURE DIVISION.
+003600*-----------------------------------------------------------
+003700* 0000-MAINLINE
+003800*-----------------------------------------------------------
+003900 0000-MAINLINE.
+004000     PERFORM 1000-PROCESS-ONE-OPERATION
+004100         THRU 1000-PROCESS-ONE-OPERATION-EXIT
+004200         UNTIL WS-DONE.
+004300     PERFORM 9999-EXIT
+004400         THRU 9999-EXIT-EXIT.
+004500*-----------------------------------------------------------
+004600* 1000-PROCESS-ONE-OPERATION - PROMPT FOR AN OPERATION CODE
+004700*     AND CALL THE MATCHING CALCULATOR SUBPROGRAM
+004800*-----------------------------------------------------------
+004900 1000-PROCESS-ONE-OPERATION.
+005000     DISPLAY 'ENTER OPERATION (A/S/M/D, Q TO QUIT): '.
+005100     ACCEPT WS-OPER-CODE.
+005200     IF NOT WS-OPER-VALID
+005300         DISPLAY 'INVALID OPERATION CODE: ' WS-OPER-CODE
+005400         GO TO 1000-PROCESS-ONE-OPERATION-EXIT
+005500     END-IF.
+005600     EVALUATE TRUE
+005700         WHEN WS-OPER-ADD
+005800             CALL 'ADDITION'
+005900         WHEN WS-OPER-SUBTRACT
+006000             CALL 'SUBSTRACTION'
+006100         WHEN WS-OPER-MULTIPLY
+006200             CALL 'MULTIPLICATION'
+006300         WHEN WS-OPER-DIVIDE
+006400             CALL 'DIVISSION'
+006500         WHEN WS-OPER-QUIT
+006600             MOVE 'N' TO WS-CONTINUE-SWITCH
+006700     END-EVALUATE.
+006800 1000-PROCESS-ONE-OPERATION-EXIT.
+006900     EXIT.
+007000*-----------------------------------------------------------
+007100* 9999-EXIT - COMMON PROGRAM EXIT
+007200*-----------------------------------------------------------
+007300 9999-EXIT.
+007400     STOP RUN.
+007500 9999-EXIT-EXIT.
+007600     EXIT.
