@@ -1,14 +1,512 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Multiplication.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUM1 PIC S9(5).
-       01 NUM2 PIC S9(5).
-       01 RESULT PIC S9(5).
-       PROCEDURE DIVISION.
-           DISPLAY 'Enter number 1: ' ACCEPT NUM1.
-           DISPLAY 'Enter number 2: ' ACCEPT NUM2.
-           MULTIPLY NUM1 BY NUM2 GIVING RESULT.
-           DISPLAY 'Result of multiplication: ' RESULT.
-           STOP RUN.
-
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    MULTIPLICATION.
+000120 AUTHOR.        R HARTLEY.
+000130 INSTALLATION.  FINANCIAL SYSTEMS DIVISION.
+000140 DATE-WRITTEN.  2024-02-11.
+000150 DATE-COMPILED. 2026-08-09.
+000160*REMARKS.
+000170*    MULTIPLIES TWO NUMBERS ENTERED AT THE CONSOLE, OR
+000180*    PROCESSES A SEQUENTIAL TRANSACTION FILE OF NUM1/NUM2
+000190*    PAIRS WHEN RUN IN BATCH MODE.
+000200*-----------------------------------------------------------
+000210*                 MODIFICATION HISTORY
+000220*-----------------------------------------------------------
+000230* DATE       INIT  DESCRIPTION
+000240* ---------- ----  ----------------------------------------
+000250* 2026-08-09  RH   ADDED BATCH TRANSACTION-FILE INPUT MODE,
+000260*                  MIRRORING ADDITION AND DIVISSION.
+000270*                  GUARDED THE MULTIPLY WITH ON SIZE ERROR SO
+000280*                  A PRODUCT THAT OVERFLOWS S9(5) IS ROUTED TO
+000290*                  AN EXCEPTION REPORT INSTEAD OF BEING
+000300*                  SILENTLY TRUNCATED.
+000310* 2026-08-09  RH   CHANGED PROGRAM EXIT FROM STOP RUN TO
+000320*                  GOBACK SO THIS PROGRAM CAN BE CALLED AS A
+000330*                  SUBPROGRAM FROM THE NEW OPERATOR DRIVER.
+000340* 2026-08-09  RH   SWITCHED THE TRANSACTION RECORD TO THE
+000350*                  SHARED CALCREC COPYBOOK SO THIS PROGRAM CAN
+000360*                  READ A MIXED TRANSACTION FILE AND PICK OUT
+000370*                  ONLY THE RECORDS TAGGED FOR MULTIPLICATION.
+000380* 2026-08-09  RH   ADDED A SHARED AUDIT LOG WRITE AFTER EVERY
+000390*                  SUCCESSFUL CALCULATION SO EACH RUN'S RESULTS
+000400*                  CAN BE RECONSTRUCTED LATER FROM AUDITLOG.
+000410* 2026-08-09  RH   WIDENED NUM1/NUM2/RESULT TO PIC S9(5)V99 SO
+000420*                  CURRENCY AMOUNTS WITH CENTS CAN BE MULTIPLIED
+000430*                  DIRECTLY WITHOUT A SEPARATE SCALING STEP.
+000440* 2026-08-09  RH   CARRY THE OPERATOR/BRANCH CODE THROUGH TO THE
+000450*                  AUDIT LOG SO CALCULATION VOLUME CAN BE
+000460*                  REPORTED BY BRANCH.
+000470* 2026-08-09  RH   ADDED NUMERIC-CLASS VALIDATION TO THE
+000480*                  INTERACTIVE NUM1/NUM2 ACCEPTS SO NON-NUMERIC
+000490*                  INPUT RE-PROMPTS INSTEAD OF FLOWING INTO THE
+000500*                  MULTIPLY.
+000510* 2026-08-09  RH   CONVERTED NUM1/NUM2/RESULT TO COMP-3 SO THE
+000520*                  BATCH PATH RUNS FASTER AND PACKS TIGHTER ON
+000530*                  A LARGE NIGHTLY TRANSACTION FILE.
+000540* 2026-08-09  RH   ADDED A WRITE TO THE INDEXED RESULTKS FILE
+000550*                  AFTER EVERY SUCCESSFUL CALCULATION SO OTHER
+000560*                  JOBS CAN READ OUR RESULTS BY TRANSACTION ID
+000570*                  INSTEAD OF RE-RUNNING THE MATH THEMSELVES.
+000580* 2026-08-09  RH   LOGGED NUM2 TO THE NEW AL-NUM2-CONV AUDIT
+000590*                  FIELD ALONGSIDE AL-NUM2 FOR CONSISTENCY WITH
+000600*                  ADDITION/SUBSTRACTION, WHICH LOG A CONVERTED
+000610*                  AMOUNT THERE; THIS PROGRAM DOES NOT CONVERT
+000620*                  CURRENCY SO BOTH FIELDS CARRY THE SAME VALUE.
+000630* 2026-08-09  RH   ADDED A LINKAGE PARAMETER SO CALCNITE.CBL'S
+000640*                  UNATTENDED OVERNIGHT RUN CAN PASS THE RUN MODE
+000650*                  DIRECTLY INSTEAD OF THIS PROGRAM WAITING ON A
+000660*                  CONSOLE ACCEPT THAT HAS NO TERMINAL TO READ
+000670*                  FROM; CALCDRV.CBL'S INTERACTIVE CALLS STILL
+000680*                  PASS NOTHING AND GET THE ORIGINAL CONSOLE
+000690*                  PROMPT.
+000700*-----------------------------------------------------------
+000710 ENVIRONMENT DIVISION.
+000720 CONFIGURATION SECTION.
+000730 SOURCE-COMPUTER. IBM-370.
+000740 OBJECT-COMPUTER. IBM-370.
+000770 INPUT-OUTPUT SECTION.
+000780 FILE-CONTROL.
+000790     SELECT TRANS-FILE ASSIGN TO TRANFILE
+000800         ORGANIZATION IS SEQUENTIAL
+000810         FILE STATUS IS WS-TRANS-STATUS.
+000820     SELECT EXCEPTION-FILE ASSIGN TO EXCPFILE
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS WS-EXCP-STATUS.
+000850     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+000860         ORGANIZATION IS LINE SEQUENTIAL
+000870         FILE STATUS IS WS-AUDIT-STATUS.
+000880     SELECT RESULT-FILE ASSIGN TO RESULTKS
+000890         ORGANIZATION IS INDEXED
+000900         ACCESS MODE IS DYNAMIC
+000910         RECORD KEY IS RT-TRANS-ID
+000920         FILE STATUS IS WS-RSLT-STATUS.
+000921     SELECT CHECKPOINT-FILE ASSIGN TO CHKPNT
+000922         ORGANIZATION IS LINE SEQUENTIAL
+000923         FILE STATUS IS WS-CKPT-STATUS.
+000930 DATA DIVISION.
+000940 FILE SECTION.
+000950 FD  TRANS-FILE
+000960     RECORD CONTAINS 32 CHARACTERS.
+000970     COPY CALCREC.
+000980 FD  EXCEPTION-FILE
+000990     RECORD CONTAINS 80 CHARACTERS.
+001000 01  EXCEPTION-RECORD       PIC X(80).
+001010 FD  AUDIT-FILE.
+001020     COPY AUDITREC.
+001030 FD  RESULT-FILE.
+001040     COPY RSLTREC.
+001041 FD  CHECKPOINT-FILE
+001042     RECORD CONTAINS 08 CHARACTERS.
+001043     COPY CKPTREC.
+001050 WORKING-STORAGE SECTION.
+001060 01  NUM1                   PIC S9(05)V99   COMP-3.
+001070 01  NUM2                   PIC S9(05)V99   COMP-3.
+001080 01  RESULT                 PIC S9(05)V99   COMP-3.
+001090 01  WS-TRANS-STATUS        PIC X(02).
+001100     88  WS-TRANS-OK        VALUE '00'.
+001110 01  WS-EXCP-STATUS         PIC X(02).
+001120     88  WS-EXCP-OK         VALUE '00'.
+001130 01  WS-AUDIT-STATUS        PIC X(02).
+001140     88  WS-AUDIT-OK        VALUE '00'.
+001150     88  WS-AUDIT-NOT-FOUND VALUE '35'.
+001160 01  WS-AUDIT-DATE          PIC 9(08).
+001170 01  WS-AUDIT-TIME          PIC 9(08).
+001180 01  WS-BRANCH-CODE         PIC X(04)       VALUE SPACES.
+001190 01  WS-RUN-MODE            PIC X(01).
+001200     88  WS-MODE-INTERACTIVE VALUE 'I'.
+001210     88  WS-MODE-BATCH      VALUE 'B'.
+001220 01  WS-EOF-SWITCH          PIC X(01)       VALUE 'N'.
+001230     88  WS-END-OF-FILE     VALUE 'Y'.
+001240 01  WS-MULT-OK-SWITCH      PIC X(01)       VALUE 'Y'.
+001250     88  WS-MULT-FAILED     VALUE 'N'.
+001260 01  WS-NUM1-OK-SWITCH      PIC X(01)       VALUE 'N'.
+001270     88  WS-NUM1-VALID      VALUE 'Y'.
+001280 01  WS-NUM2-OK-SWITCH      PIC X(01)       VALUE 'N'.
+001290     88  WS-NUM2-VALID      VALUE 'Y'.
+001300 01  WS-NUM-INPUT           PIC X(10).
+001310 01  WS-NUM-TRAIL-CNT       PIC 9(02)       COMP VALUE ZERO.
+001320 01  WS-NUM-LEN             PIC 9(02)       COMP VALUE ZERO.
+001321 01  WS-NUM-CHK             PIC S9(04)      COMP VALUE ZERO.
+001330 01  WS-RSLT-STATUS         PIC X(02).
+001340     88  WS-RSLT-OK         VALUE '00'.
+001350     88  WS-RSLT-NOT-FOUND  VALUE '35'.
+001360 01  WS-TRANS-SEQ           PIC 9(04)       COMP VALUE ZERO.
+001370 01  WS-TRANS-SEQ-DISPLAY   PIC 9(04).
+001380 01  WS-EXCEPTION-LINE.
+001390     05  FILLER         PIC X(19) VALUE 'OVERFLOW NUM1='.
+001400     05  EX-NUM1        PIC -(5)9.99.
+001410     05  FILLER         PIC X(07) VALUE ' NUM2='.
+001420     05  EX-NUM2        PIC -(5)9.99.
+001430     05  FILLER         PIC X(36) VALUE SPACES.
+001431 01  WS-CKPT-STATUS         PIC X(02).
+001432     88  WS-CKPT-OK         VALUE '00'.
+001433     88  WS-CKPT-NOT-FOUND  VALUE '35'.
+001434 01  WS-CKPT-PROCESSED-CNT  PIC 9(06)  COMP VALUE ZERO.
+001435 01  WS-SKIP-REMAINING      PIC 9(06)  COMP VALUE ZERO.
+001436 01  WS-CKPT-DONE-FLAG      PIC X(01).
+001440 LINKAGE SECTION.
+001450*-----------------------------------------------------------
+001460* LK-RUN-MODE - OPTIONAL RUN-MODE OVERRIDE PASSED BY A CALLER
+001470*     THAT ALREADY KNOWS WHICH MODE TO RUN IN (E.G. CALCNITE'S
+001480*     UNATTENDED OVERNIGHT PASS); WHEN OMITTED THIS PROGRAM
+001490*     FALLS BACK TO THE ORIGINAL CONSOLE PROMPT. LK-SKIP-COUNT
+001491*     IS THE NUMBER OF MATCHING TRANSACTIONS A PRIOR RUN ALREADY
+001492*     CHECKPOINTED AS HANDLED FOR THIS BLOCK, SO A RESTART CAN
+001493*     SKIP PAST THEM INSTEAD OF REPROCESSING AND RE-LOGGING THEM.
+001500*-----------------------------------------------------------
+001510 01  LK-RUN-MODE                PIC X(01).
+001515 01  LK-SKIP-COUNT              PIC 9(06).
+001520 PROCEDURE DIVISION USING OPTIONAL LK-RUN-MODE
+001521         OPTIONAL LK-SKIP-COUNT.
+001530*-----------------------------------------------------------
+001540* 0000-MAINLINE
+001550*-----------------------------------------------------------
+001560 0000-MAINLINE.
+001570     PERFORM 1000-INITIALIZE
+001580         THRU 1000-INITIALIZE-EXIT.
+001590     PERFORM 1200-OPEN-AUDIT-LOG
+001600         THRU 1200-OPEN-AUDIT-LOG-EXIT.
+001610     PERFORM 1300-OPEN-RESULT-FILE
+001620         THRU 1300-OPEN-RESULT-FILE-EXIT.
+001630     IF WS-MODE-BATCH
+001640         PERFORM 2000-PROCESS-BATCH
+001650             THRU 2000-PROCESS-BATCH-EXIT
+001660      ELSE
+001670         PERFORM 3000-PROCESS-INTERACTIVE
+001680             THRU 3000-PROCESS-INTERACTIVE-EXIT
+001690      END-IF.
+001700     PERFORM 8900-CLOSE-AUDIT-LOG
+001710         THRU 8900-CLOSE-AUDIT-LOG-EXIT.
+001720     PERFORM 8950-CLOSE-RESULT-FILE
+001730         THRU 8950-CLOSE-RESULT-FILE-EXIT.
+001740     PERFORM 9999-EXIT
+001750         THRU 9999-EXIT-EXIT.
+001760*-----------------------------------------------------------
+001770* 1000-INITIALIZE - ASK THE OPERATOR WHICH MODE TO RUN IN
+001780*-----------------------------------------------------------
+001790 1000-INITIALIZE.
+001800     IF LK-RUN-MODE IS OMITTED
+001810         DISPLAY 'ENTER MODE (I=INTERACTIVE, B=BATCH): '
+001820         ACCEPT WS-RUN-MODE
+001830      ELSE
+001840         MOVE LK-RUN-MODE TO WS-RUN-MODE
+001850      END-IF.
+001860     IF NOT WS-MODE-BATCH
+001870         SET WS-MODE-INTERACTIVE TO TRUE
+001880      END-IF.
+001890 1000-INITIALIZE-EXIT.
+001900     EXIT.
+001910*-----------------------------------------------------------
+001920* 1200-OPEN-AUDIT-LOG - OPEN THE SHARED AUDIT LOG FOR APPEND,
+001930*     CREATING IT IF THIS IS THE FIRST RUN TO USE IT
+001940*-----------------------------------------------------------
+001950 1200-OPEN-AUDIT-LOG.
+001960     OPEN EXTEND AUDIT-FILE.
+001970     IF WS-AUDIT-NOT-FOUND
+001980         OPEN OUTPUT AUDIT-FILE
+001990      END-IF.
+002000 1200-OPEN-AUDIT-LOG-EXIT.
+002010     EXIT.
+002020*-----------------------------------------------------------
+002030* 1300-OPEN-RESULT-FILE - OPEN THE INDEXED RESULTKS FILE FOR
+002040*     UPDATE, CREATING IT IF THIS IS THE FIRST RUN TO USE IT
+002050*-----------------------------------------------------------
+002060 1300-OPEN-RESULT-FILE.
+002070     OPEN I-O RESULT-FILE.
+002080     IF WS-RSLT-NOT-FOUND
+002090         OPEN OUTPUT RESULT-FILE
+002100      END-IF.
+002110 1300-OPEN-RESULT-FILE-EXIT.
+002120     EXIT.
+002130*-----------------------------------------------------------
+002140* 2000-PROCESS-BATCH - READ TRANSACTION FILE, MULTIPLY PAIRS
+002150*     TAGGED FOR MULTIPLICATION
+002160*-----------------------------------------------------------
+002170 2000-PROCESS-BATCH.
+002180     OPEN INPUT TRANS-FILE.
+002190     IF NOT WS-TRANS-OK
+002200         DISPLAY 'UNABLE TO OPEN TRANFILE, STATUS: '
+002210             WS-TRANS-STATUS
+002220         GO TO 2000-PROCESS-BATCH-EXIT
+002230      END-IF.
+002240     OPEN OUTPUT EXCEPTION-FILE.
+002241     PERFORM 1400-OPEN-CHECKPOINT-LOG
+002242         THRU 1400-OPEN-CHECKPOINT-LOG-EXIT.
+002243     IF LK-SKIP-COUNT IS OMITTED
+002244         MOVE ZERO TO WS-SKIP-REMAINING
+002245         MOVE ZERO TO WS-CKPT-PROCESSED-CNT
+002246      ELSE
+002247         MOVE LK-SKIP-COUNT TO WS-SKIP-REMAINING
+002248         MOVE LK-SKIP-COUNT TO WS-CKPT-PROCESSED-CNT
+002249      END-IF.
+002250     PERFORM 2100-READ-NEXT-MATCH
+002260         THRU 2100-READ-NEXT-MATCH-EXIT.
+002261     PERFORM 2150-SKIP-ALREADY-DONE
+002262         THRU 2150-SKIP-ALREADY-DONE-EXIT
+002263         UNTIL WS-SKIP-REMAINING = ZERO OR WS-END-OF-FILE.
+002270     PERFORM 2200-MULTIPLY-TRANS
+002280         THRU 2200-MULTIPLY-TRANS-EXIT
+002290         UNTIL WS-END-OF-FILE.
+002300     CLOSE TRANS-FILE.
+002310     CLOSE EXCEPTION-FILE.
+002311     MOVE 'Y' TO WS-CKPT-DONE-FLAG.
+002312     PERFORM 8200-WRITE-CHECKPOINT
+002313         THRU 8200-WRITE-CHECKPOINT-EXIT.
+002314     CLOSE CHECKPOINT-FILE.
+002320 2000-PROCESS-BATCH-EXIT.
+002330     EXIT.
+002331*-----------------------------------------------------------
+002332* 1400-OPEN-CHECKPOINT-LOG - OPEN THE SHARED CHECKPOINT FILE
+002333*     FOR APPEND, CREATING IT IF THIS IS THE FIRST RUN TO USE
+002334*     IT; CALCNITE HAS ALREADY READ AND CLOSED IT BY THE TIME
+002335*     THIS CALL IS MADE, SO IT IS FREE FOR THIS PROGRAM TO OWN
+002336*     FOR THE DURATION OF ITS OWN BATCH PASS
+002337*-----------------------------------------------------------
+002338 1400-OPEN-CHECKPOINT-LOG.
+002339     OPEN EXTEND CHECKPOINT-FILE.
+002340     IF WS-CKPT-NOT-FOUND
+002341         OPEN OUTPUT CHECKPOINT-FILE
+002342      END-IF.
+002343 1400-OPEN-CHECKPOINT-LOG-EXIT.
+002344     EXIT.
+002345*-----------------------------------------------------------
+002346* 2150-SKIP-ALREADY-DONE - STEP PAST ONE MATCHING TRANSACTION
+002347*     A PRIOR RUN ALREADY CHECKPOINTED AS HANDLED, WITHOUT
+002348*     REPROCESSING OR RE-LOGGING IT
+002349*-----------------------------------------------------------
+002354 2150-SKIP-ALREADY-DONE.
+002355     SUBTRACT 1 FROM WS-SKIP-REMAINING.
+002356     PERFORM 2100-READ-NEXT-MATCH
+002357         THRU 2100-READ-NEXT-MATCH-EXIT.
+002358 2150-SKIP-ALREADY-DONE-EXIT.
+002359     EXIT.
+002350*-----------------------------------------------------------
+002351* 2100-READ-NEXT-MATCH - READ RECORDS UNTIL ONE TAGGED FOR
+002352*     MULTIPLICATION IS FOUND, OR THE FILE IS EXHAUSTED
+002353*-----------------------------------------------------------
+002380 2100-READ-NEXT-MATCH.
+002390     PERFORM 2110-READ-TRANS
+002400         THRU 2110-READ-TRANS-EXIT.
+002410     PERFORM 2120-SKIP-NON-MATCH
+002420         THRU 2120-SKIP-NON-MATCH-EXIT
+002430         UNTIL WS-END-OF-FILE OR CT-OPER-MULTIPLY.
+002440 2100-READ-NEXT-MATCH-EXIT.
+002450     EXIT.
+002460*-----------------------------------------------------------
+002470* 2110-READ-TRANS - READ ONE TRANSACTION RECORD
+002480*-----------------------------------------------------------
+002490 2110-READ-TRANS.
+002500     READ TRANS-FILE
+002510         AT END
+002520             SET WS-END-OF-FILE TO TRUE
+002530     END-READ.
+002540 2110-READ-TRANS-EXIT.
+002550     EXIT.
+002560*-----------------------------------------------------------
+002570* 2120-SKIP-NON-MATCH - READ THE NEXT RECORD WHEN THE CURRENT
+002580*     ONE IS NOT TAGGED FOR MULTIPLICATION
+002590*-----------------------------------------------------------
+002600 2120-SKIP-NON-MATCH.
+002610     PERFORM 2110-READ-TRANS
+002620         THRU 2110-READ-TRANS-EXIT.
+002630 2120-SKIP-NON-MATCH-EXIT.
+002640     EXIT.
+002650*-----------------------------------------------------------
+002660* 2200-MULTIPLY-TRANS - MULTIPLY ONE TRANSACTION, SKIPPING AND
+002670*     REPORTING ANY PRODUCT THAT OVERFLOWS RESULT'S PIC
+002680*-----------------------------------------------------------
+002690 2200-MULTIPLY-TRANS.
+002700     MOVE CT-BRANCH TO WS-BRANCH-CODE.
+002710     MOVE CT-NUM1 TO NUM1.
+002720     MOVE CT-NUM2 TO NUM2.
+002730     MOVE 'Y' TO WS-MULT-OK-SWITCH.
+002740     MULTIPLY NUM1 BY NUM2 GIVING RESULT
+002750         ON SIZE ERROR
+002760             MOVE 'N' TO WS-MULT-OK-SWITCH
+002770     END-MULTIPLY.
+002780     IF WS-MULT-FAILED
+002790         MOVE NUM1 TO EX-NUM1
+002800         MOVE NUM2 TO EX-NUM2
+002810         WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE
+002820         DISPLAY 'SKIPPED - OVERFLOW: ' NUM1 ' * ' NUM2
+002830      ELSE
+002840         DISPLAY 'RESULT OF MULTIPLICATION: ' RESULT
+002850         PERFORM 8000-WRITE-AUDIT-LOG
+002860             THRU 8000-WRITE-AUDIT-LOG-EXIT
+002870         MOVE 'MULTIPLICATION' TO RT-OPERATION
+002880         PERFORM 8100-WRITE-RESULT-FILE
+002890             THRU 8100-WRITE-RESULT-FILE-EXIT
+002900      END-IF.
+002901     ADD 1 TO WS-CKPT-PROCESSED-CNT.
+002902     MOVE 'N' TO WS-CKPT-DONE-FLAG.
+002903     PERFORM 8200-WRITE-CHECKPOINT
+002904         THRU 8200-WRITE-CHECKPOINT-EXIT.
+002910     PERFORM 2100-READ-NEXT-MATCH
+002920         THRU 2100-READ-NEXT-MATCH-EXIT.
+002930 2200-MULTIPLY-TRANS-EXIT.
+002940     EXIT.
+002950*-----------------------------------------------------------
+002960* 3000-PROCESS-INTERACTIVE - ORIGINAL CONSOLE PROMPT/ACCEPT
+002970*-----------------------------------------------------------
+002980 3000-PROCESS-INTERACTIVE.
+002990     DISPLAY 'ENTER BRANCH/OPERATOR CODE: '.
+003000     ACCEPT WS-BRANCH-CODE.
+003010     MOVE 'N' TO WS-NUM1-OK-SWITCH.
+003020     PERFORM 3100-ACCEPT-NUM1
+003030         THRU 3100-ACCEPT-NUM1-EXIT
+003040         UNTIL WS-NUM1-VALID.
+003050     MOVE 'N' TO WS-NUM2-OK-SWITCH.
+003060     PERFORM 3200-ACCEPT-NUM2
+003070         THRU 3200-ACCEPT-NUM2-EXIT
+003080         UNTIL WS-NUM2-VALID.
+003090     MOVE 'Y' TO WS-MULT-OK-SWITCH.
+003100     MULTIPLY NUM1 BY NUM2 GIVING RESULT
+003110         ON SIZE ERROR
+003120             MOVE 'N' TO WS-MULT-OK-SWITCH
+003130     END-MULTIPLY.
+003140     IF WS-MULT-FAILED
+003150         DISPLAY 'RESULT OF MULTIPLICATION OVERFLOWS S9(5)'
+003160      ELSE
+003170         DISPLAY 'RESULT OF MULTIPLICATION: ' RESULT
+003180         PERFORM 8000-WRITE-AUDIT-LOG
+003190             THRU 8000-WRITE-AUDIT-LOG-EXIT
+003200         MOVE 'MULTIPLICATION' TO RT-OPERATION
+003210         PERFORM 8100-WRITE-RESULT-FILE
+003220             THRU 8100-WRITE-RESULT-FILE-EXIT
+003230      END-IF.
+003240 3000-PROCESS-INTERACTIVE-EXIT.
+003250     EXIT.
+003260*-----------------------------------------------------------
+003270* 3100-ACCEPT-NUM1 - PROMPT FOR AND VALIDATE THE FIRST NUMBER,
+003280*     RE-PROMPTING WHEN NON-NUMERIC DATA COMES BACK
+003290*-----------------------------------------------------------
+003300 3100-ACCEPT-NUM1.
+003310     DISPLAY 'ENTER NUMBER 1: '.
+003320     MOVE SPACES TO WS-NUM-INPUT.
+003330     ACCEPT WS-NUM-INPUT.
+003340     MOVE ZERO TO WS-NUM-TRAIL-CNT.
+003350     INSPECT WS-NUM-INPUT TALLYING WS-NUM-TRAIL-CNT
+003360         FOR TRAILING SPACE.
+003370     COMPUTE WS-NUM-LEN = 10 - WS-NUM-TRAIL-CNT.
+003380     MOVE ZERO TO WS-NUM-CHK.
+003390     IF WS-NUM-LEN > 0
+003400         COMPUTE WS-NUM-CHK =
+003410             FUNCTION TEST-NUMVAL(WS-NUM-INPUT(1:WS-NUM-LEN))
+003420     ELSE
+003430         MOVE 1 TO WS-NUM-CHK
+003440     END-IF.
+003450     IF WS-NUM-CHK = ZERO
+003460         MOVE WS-NUM-INPUT TO NUM1
+003470         MOVE 'Y' TO WS-NUM1-OK-SWITCH
+003480      ELSE
+003490         DISPLAY 'INVALID NUMERIC VALUE - RE-ENTER'
+003500      END-IF.
+003510 3100-ACCEPT-NUM1-EXIT.
+003520     EXIT.
+003530*-----------------------------------------------------------
+003540* 3200-ACCEPT-NUM2 - PROMPT FOR AND VALIDATE THE SECOND NUMBER,
+003550*     RE-PROMPTING WHEN NON-NUMERIC DATA COMES BACK
+003560*-----------------------------------------------------------
+003570 3200-ACCEPT-NUM2.
+003580     DISPLAY 'ENTER NUMBER 2: '.
+003590     MOVE SPACES TO WS-NUM-INPUT.
+003600     ACCEPT WS-NUM-INPUT.
+003610     MOVE ZERO TO WS-NUM-TRAIL-CNT.
+003620     INSPECT WS-NUM-INPUT TALLYING WS-NUM-TRAIL-CNT
+003630         FOR TRAILING SPACE.
+003640     COMPUTE WS-NUM-LEN = 10 - WS-NUM-TRAIL-CNT.
+003650     MOVE ZERO TO WS-NUM-CHK.
+003660     IF WS-NUM-LEN > 0
+003670         COMPUTE WS-NUM-CHK =
+003680             FUNCTION TEST-NUMVAL(WS-NUM-INPUT(1:WS-NUM-LEN))
+003690     ELSE
+003700         MOVE 1 TO WS-NUM-CHK
+003710     END-IF.
+003720     IF WS-NUM-CHK = ZERO
+003730         MOVE WS-NUM-INPUT TO NUM2
+003740         MOVE 'Y' TO WS-NUM2-OK-SWITCH
+003750      ELSE
+003760         DISPLAY 'INVALID NUMERIC VALUE - RE-ENTER'
+003770      END-IF.
+003780 3200-ACCEPT-NUM2-EXIT.
+003790     EXIT.
+003800*-----------------------------------------------------------
+003810* 8000-WRITE-AUDIT-LOG - APPEND ONE LINE TO THE SHARED AUDIT
+003820*     LOG FOR THE CALCULATION JUST PERFORMED
+003830*-----------------------------------------------------------
+003840 8000-WRITE-AUDIT-LOG.
+003850     MOVE SPACES TO AUDIT-LINE.
+003860     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+003870     ACCEPT WS-AUDIT-TIME FROM TIME.
+003880     MOVE WS-AUDIT-DATE    TO AL-DATE.
+003890     MOVE WS-AUDIT-TIME    TO AL-TIME.
+003900     MOVE WS-BRANCH-CODE   TO AL-BRANCH.
+003910     MOVE 'MULTIPLICATION' TO AL-OPERATION.
+003920     MOVE NUM1             TO AL-NUM1.
+003930     MOVE NUM2             TO AL-NUM2.
+003940     MOVE NUM2             TO AL-NUM2-CONV.
+003950     MOVE RESULT           TO AL-RESULT.
+003960     WRITE AUDIT-LINE.
+003970 8000-WRITE-AUDIT-LOG-EXIT.
+003980     EXIT.
+003990*-----------------------------------------------------------
+004000* 8100-WRITE-RESULT-FILE - WRITE ONE RECORD TO THE INDEXED
+004010*     RESULTKS FILE FOR THE CALCULATION JUST PERFORMED,
+004020*     KEYED BY A TRANSACTION ID BUILT FROM THE BRANCH CODE,
+004030*     TODAY'S DATE, THE CURRENT TIME, AND AN IN-RUN SEQUENCE
+004040*     NUMBER SO EVERY KEY IS UNIQUE
+004050*-----------------------------------------------------------
+004060 8100-WRITE-RESULT-FILE.
+004070     ADD 1 TO WS-TRANS-SEQ.
+004080     MOVE WS-TRANS-SEQ TO WS-TRANS-SEQ-DISPLAY.
+004090     MOVE SPACES TO RT-TRANS-ID.
+004100     STRING WS-BRANCH-CODE      DELIMITED BY SIZE
+004110            WS-AUDIT-DATE       DELIMITED BY SIZE
+004120            WS-AUDIT-TIME       DELIMITED BY SIZE
+004130            WS-TRANS-SEQ-DISPLAY DELIMITED BY SIZE
+004140         INTO RT-TRANS-ID
+004150     END-STRING.
+004160     MOVE WS-BRANCH-CODE TO RT-BRANCH.
+004170     MOVE NUM1           TO RT-NUM1.
+004180     MOVE NUM2           TO RT-NUM2.
+004190     MOVE RESULT         TO RT-RESULT.
+004200     WRITE RESULT-TRANS-RECORD.
+004210     IF NOT WS-RSLT-OK
+004220         DISPLAY 'UNABLE TO WRITE RESULTKS, STATUS: '
+004230             WS-RSLT-STATUS
+004240      END-IF.
+004250 8100-WRITE-RESULT-FILE-EXIT.
+004260     EXIT.
+004261*-----------------------------------------------------------
+004262* 8200-WRITE-CHECKPOINT - APPEND ONE PROGRESS RECORD TO THE
+004263*     SHARED CHECKPOINT FILE FOR THIS BLOCK, RECORDING HOW
+004264*     MANY MATCHING TRANSACTIONS HAVE BEEN HANDLED SO FAR AND
+004265*     WHETHER THE WHOLE BLOCK IS NOW DONE
+004266*-----------------------------------------------------------
+004267 8200-WRITE-CHECKPOINT.
+004268     MOVE 'M' TO CK-BLOCK.
+004269     MOVE WS-CKPT-PROCESSED-CNT TO CK-COUNT.
+004270     MOVE WS-CKPT-DONE-FLAG TO CK-DONE-FLAG.
+004271     WRITE CKPT-RECORD.
+004272 8200-WRITE-CHECKPOINT-EXIT.
+004273     EXIT.
+004274*-----------------------------------------------------------
+004280* 8900-CLOSE-AUDIT-LOG - CLOSE THE SHARED AUDIT LOG
+004290*-----------------------------------------------------------
+004300 8900-CLOSE-AUDIT-LOG.
+004310     CLOSE AUDIT-FILE.
+004320 8900-CLOSE-AUDIT-LOG-EXIT.
+004330     EXIT.
+004340*-----------------------------------------------------------
+004350* 8950-CLOSE-RESULT-FILE - CLOSE THE INDEXED RESULTKS FILE
+004360*-----------------------------------------------------------
+004370 8950-CLOSE-RESULT-FILE.
+004380     CLOSE RESULT-FILE.
+004390 8950-CLOSE-RESULT-FILE-EXIT.
+004400     EXIT.
+004410*-----------------------------------------------------------
+004420* 9999-EXIT - COMMON PROGRAM EXIT
+004430*-----------------------------------------------------------
+004440 9999-EXIT.
+004450     GOBACK.
+004460 9999-EXIT-EXIT.
+004470     EXIT.
