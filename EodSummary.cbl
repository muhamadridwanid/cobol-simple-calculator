@@ -0,0 +1,210 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    EODSUMMARY.
+000300 AUTHOR.        R HARTLEY.
+000400 INSTALLATION.  FINANCIAL SYSTEMS DIVISION.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*REMARKS.
+000800*    READS THE SHARED AUDIT LOG WRITTEN BY THE FOUR CALCULATOR
+000900*    PROGRAMS AND PRODUCES AN END-OF-DAY SUMMARY REPORT SHOWING
+001000*    THE NUMBER OF CALCULATIONS AND THE TOTAL RESULT VALUE FOR
+001100*    EACH OPERATION, PLUS A GRAND TOTAL ACROSS ALL OPERATIONS.
+001200*-----------------------------------------------------------
+001300*                 MODIFICATION HISTORY
+001400*-----------------------------------------------------------
+001500* DATE       INIT  DESCRIPTION
+001600* ---------- ----  ----------------------------------------
+001700* 2026-08-09  RH   ORIGINAL PROGRAM.
+001750* 2026-08-09  RH   WIDENED THE RESULT WORK AREA AND CONTROL
+001760*                  TOTALS TO CARRY TWO DECIMAL PLACES TO MATCH
+001770*                  THE S9(5)V99 CURRENCY FIELDS NOW WRITTEN TO
+001780*                  THE AUDIT LOG BY THE FOUR CALCULATORS.
+001790* 2026-08-09  RH   MOVED THE GRAND-TOTAL ACCUMULATION INSIDE THE
+001791*                  EVALUATE SO IT ONLY PICKS UP THE FOUR OPERATIONS
+001792*                  ITEMIZED ON THE REPORT - PERCENTAGE.CBL AND
+001793*                  EXPONENT.CBL SHARE THE SAME AUDIT LOG, AND
+001794*                  THEIR ENTRIES WERE INFLATING THE GRAND TOTAL
+001795*                  PAST THE SUM OF THE FOUR DETAIL LINES ABOVE IT.
+001800*-----------------------------------------------------------
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER. IBM-370.
+002200 OBJECT-COMPUTER. IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS WS-AUDIT-STATUS.
+002800     SELECT REPORT-FILE ASSIGN TO EODRPT
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-RPT-STATUS.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  AUDIT-FILE.
+003400     COPY AUDITREC.
+003500 FD  REPORT-FILE
+003600     RECORD CONTAINS 80 CHARACTERS.
+003700 01  REPORT-RECORD              PIC X(80).
+003800 WORKING-STORAGE SECTION.
+003900 01  WS-AUDIT-STATUS            PIC X(02).
+004000     88  WS-AUDIT-OK            VALUE '00'.
+004100 01  WS-RPT-STATUS              PIC X(02).
+004200     88  WS-RPT-OK              VALUE '00'.
+004250 01  WS-OPEN-SWITCH             PIC X(01)       VALUE 'N'.
+004260     88  WS-OPEN-OK             VALUE 'Y'.
+004300 01  WS-EOF-SWITCH              PIC X(01)       VALUE 'N'.
+004400     88  WS-END-OF-FILE         VALUE 'Y'.
+004450 01  WS-AUDIT-RESULT            PIC S9(05)V99.
+004500 01  WS-CONTROL-TOTALS.
+004600     05  WS-ADD-COUNT           PIC S9(07)      COMP VALUE ZERO.
+004700     05  WS-ADD-TOTAL           PIC S9(09)V99   COMP-3 VALUE ZERO.
+004800     05  WS-SUB-COUNT           PIC S9(07)      COMP VALUE ZERO.
+004900     05  WS-SUB-TOTAL           PIC S9(09)V99   COMP-3 VALUE ZERO.
+005000     05  WS-MULT-COUNT          PIC S9(07)      COMP VALUE ZERO.
+005100     05  WS-MULT-TOTAL          PIC S9(09)V99   COMP-3 VALUE ZERO.
+005200     05  WS-DIV-COUNT           PIC S9(07)      COMP VALUE ZERO.
+005300     05  WS-DIV-TOTAL           PIC S9(09)V99   COMP-3 VALUE ZERO.
+005400     05  WS-GRAND-COUNT         PIC S9(07)      COMP VALUE ZERO.
+005500     05  WS-GRAND-TOTAL         PIC S9(09)V99   COMP-3 VALUE ZERO.
+005600 01  WS-HEADING-LINE-1.
+005700     05  FILLER  PIC X(40) VALUE 'END OF DAY CALCULATION SUMMARY'.
+005800     05  FILLER  PIC X(40) VALUE SPACES.
+005900 01  WS-HEADING-LINE-2.
+006000     05  FILLER  PIC X(22) VALUE 'OPERATION      COUNT'.
+006100     05  FILLER  PIC X(20) VALUE '      TOTAL RESULT'.
+006200     05  FILLER  PIC X(38) VALUE SPACES.
+006300 01  WS-DETAIL-LINE.
+006400     05  DL-OPERATION           PIC X(14).
+006500     05  DL-COUNT               PIC ZZZ,ZZ9.
+006600     05  FILLER                 PIC X(04) VALUE SPACES.
+006700     05  DL-TOTAL               PIC -(8)9.99.
+006800     05  FILLER                 PIC X(33) VALUE SPACES.
+006900 PROCEDURE DIVISION.
+007000*-----------------------------------------------------------
+007100* 0000-MAINLINE
+007200*-----------------------------------------------------------
+007300 0000-MAINLINE.
+007400     PERFORM 1000-INITIALIZE
+007500         THRU 1000-INITIALIZE-EXIT.
+007550     IF WS-OPEN-OK
+007600         PERFORM 2000-PROCESS-AUDIT-LOG
+007700             THRU 2000-PROCESS-AUDIT-LOG-EXIT
+007800         PERFORM 3000-PRINT-REPORT
+007900             THRU 3000-PRINT-REPORT-EXIT
+008000         PERFORM 8900-CLOSE-FILES
+008100             THRU 8900-CLOSE-FILES-EXIT
+008150     END-IF.
+008200     PERFORM 9999-EXIT
+008300         THRU 9999-EXIT-EXIT.
+008400*-----------------------------------------------------------
+008500* 1000-INITIALIZE - OPEN THE AUDIT LOG AND THE REPORT FILE
+008600*-----------------------------------------------------------
+008700 1000-INITIALIZE.
+008800     OPEN INPUT AUDIT-FILE.
+008900     IF NOT WS-AUDIT-OK
+009000         DISPLAY 'UNABLE TO OPEN AUDITLOG, STATUS: '
+009100             WS-AUDIT-STATUS
+009200         GO TO 1000-INITIALIZE-EXIT
+009300     END-IF.
+009350     OPEN OUTPUT REPORT-FILE.
+009360     MOVE 'Y' TO WS-OPEN-SWITCH.
+009500 1000-INITIALIZE-EXIT.
+009600     EXIT.
+009700*-----------------------------------------------------------
+009800* 2000-PROCESS-AUDIT-LOG - READ EVERY AUDIT LINE AND ROLL ITS
+009900*     RESULT INTO THE CONTROL TOTAL FOR ITS OPERATION
+010000*-----------------------------------------------------------
+010100 2000-PROCESS-AUDIT-LOG.
+010200     PERFORM 2100-READ-AUDIT-LINE
+010300         THRU 2100-READ-AUDIT-LINE-EXIT.
+010400     PERFORM 2200-ACCUMULATE-TOTALS
+010500         THRU 2200-ACCUMULATE-TOTALS-EXIT
+010600         UNTIL WS-END-OF-FILE.
+010700 2000-PROCESS-AUDIT-LOG-EXIT.
+010800     EXIT.
+010900*-----------------------------------------------------------
+011000* 2100-READ-AUDIT-LINE - READ ONE AUDIT LOG RECORD
+011100*-----------------------------------------------------------
+011200 2100-READ-AUDIT-LINE.
+011300     READ AUDIT-FILE
+011400         AT END
+011500             SET WS-END-OF-FILE TO TRUE
+011600     END-READ.
+011700 2100-READ-AUDIT-LINE-EXIT.
+011800     EXIT.
+011900*-----------------------------------------------------------
+012000* 2200-ACCUMULATE-TOTALS - ADD ONE AUDIT LINE'S RESULT INTO
+012100*     ITS OPERATION'S CONTROL TOTAL, THEN READ THE NEXT
+012200*-----------------------------------------------------------
+012300 2200-ACCUMULATE-TOTALS.
+012350     MOVE AL-RESULT TO WS-AUDIT-RESULT.
+012400     EVALUATE AL-OPERATION
+012500         WHEN 'ADDITION'
+012600             ADD 1 TO WS-ADD-COUNT
+012650             ADD 1 TO WS-GRAND-COUNT
+012700             ADD WS-AUDIT-RESULT TO WS-ADD-TOTAL
+012750             ADD WS-AUDIT-RESULT TO WS-GRAND-TOTAL
+012800         WHEN 'SUBSTRACTION'
+012900             ADD 1 TO WS-SUB-COUNT
+012950             ADD 1 TO WS-GRAND-COUNT
+013000             ADD WS-AUDIT-RESULT TO WS-SUB-TOTAL
+013050             ADD WS-AUDIT-RESULT TO WS-GRAND-TOTAL
+013100         WHEN 'MULTIPLICATION'
+013200             ADD 1 TO WS-MULT-COUNT
+013250             ADD 1 TO WS-GRAND-COUNT
+013300             ADD WS-AUDIT-RESULT TO WS-MULT-TOTAL
+013350             ADD WS-AUDIT-RESULT TO WS-GRAND-TOTAL
+013400         WHEN 'DIVISSION'
+013500             ADD 1 TO WS-DIV-COUNT
+013550             ADD 1 TO WS-GRAND-COUNT
+013600             ADD WS-AUDIT-RESULT TO WS-DIV-TOTAL
+013650             ADD WS-AUDIT-RESULT TO WS-GRAND-TOTAL
+013700     END-EVALUATE.
+014000     PERFORM 2100-READ-AUDIT-LINE
+014100         THRU 2100-READ-AUDIT-LINE-EXIT.
+014200 2200-ACCUMULATE-TOTALS-EXIT.
+014300     EXIT.
+014400*-----------------------------------------------------------
+014500* 3000-PRINT-REPORT - WRITE THE HEADINGS AND ONE DETAIL LINE
+014600*     PER OPERATION, FOLLOWED BY THE GRAND TOTAL LINE
+014700*-----------------------------------------------------------
+014800 3000-PRINT-REPORT.
+014900     WRITE REPORT-RECORD FROM WS-HEADING-LINE-1.
+015000     WRITE REPORT-RECORD FROM WS-HEADING-LINE-2.
+015100     MOVE 'ADDITION'       TO DL-OPERATION.
+015200     MOVE WS-ADD-COUNT     TO DL-COUNT.
+015300     MOVE WS-ADD-TOTAL     TO DL-TOTAL.
+015400     WRITE REPORT-RECORD FROM WS-DETAIL-LINE.
+015500     MOVE 'SUBSTRACTION'   TO DL-OPERATION.
+015600     MOVE WS-SUB-COUNT     TO DL-COUNT.
+015700     MOVE WS-SUB-TOTAL     TO DL-TOTAL.
+015800     WRITE REPORT-RECORD FROM WS-DETAIL-LINE.
+015900     MOVE 'MULTIPLICATION' TO DL-OPERATION.
+016000     MOVE WS-MULT-COUNT    TO DL-COUNT.
+016100     MOVE WS-MULT-TOTAL    TO DL-TOTAL.
+016200     WRITE REPORT-RECORD FROM WS-DETAIL-LINE.
+016300     MOVE 'DIVISSION'      TO DL-OPERATION.
+016400     MOVE WS-DIV-COUNT     TO DL-COUNT.
+016500     MOVE WS-DIV-TOTAL     TO DL-TOTAL.
+016600     WRITE REPORT-RECORD FROM WS-DETAIL-LINE.
+016700     MOVE 'GRAND TOTAL'    TO DL-OPERATION.
+016800     MOVE WS-GRAND-COUNT   TO DL-COUNT.
+016900     MOVE WS-GRAND-TOTAL   TO DL-TOTAL.
+017000     WRITE REPORT-RECORD FROM WS-DETAIL-LINE.
+017100 3000-PRINT-REPORT-EXIT.
+017200     EXIT.
+017300*-----------------------------------------------------------
+017400* 8900-CLOSE-FILES - CLOSE THE AUDIT LOG AND THE REPORT FILE
+017500*-----------------------------------------------------------
+017600 8900-CLOSE-FILES.
+017700     CLOSE AUDIT-FILE.
+017800     CLOSE REPORT-FILE.
+017900 8900-CLOSE-FILES-EXIT.
+018000     EXIT.
+018100*-----------------------------------------------------------
+018200* 9999-EXIT - COMMON PROGRAM EXIT
+018300*-----------------------------------------------------------
+018400 9999-EXIT.
+018500     STOP RUN.
+018600 9999-EXIT-EXIT.
+018700     EXIT.
