@@ -1,18 +1,612 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Addition.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(5).
-       01 NUM2 PIC 9(5).
-       01 RESULT PIC 9(5).
-       PROCEDURE DIVISION.
-           DISPLAY 'Enter first number: '.
-           ACCEPT NUM1.
-           DISPLAY 'Enter second number: '.
-           ACCEPT NUM2.
-           ADD NUM1 TO NUM2 GIVING RESULT.
-           DISPLAY 'Sum: ' RESULT.
-           STOP RUN.
-
-
-
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    ADDITION.
+000120 AUTHOR.        R HARTLEY.
+000130 INSTALLATION.  FINANCIAL SYSTEMS DIVISION.
+000140 DATE-WRITTEN.  2024-02-11.
+000150 DATE-COMPILED. 2026-08-09.
+000160*REMARKS.
+000170*    ADDS TWO NUMBERS ENTERED AT THE CONSOLE, OR PROCESSES A
+000180*    SEQUENTIAL TRANSACTION FILE OF NUM1/NUM2 PAIRS WHEN RUN
+000190*    IN BATCH MODE.
+000200*-----------------------------------------------------------
+000210*                 MODIFICATION HISTORY
+000220*-----------------------------------------------------------
+000230* DATE       INIT  DESCRIPTION
+000240* ---------- ----  ----------------------------------------
+000250* 2026-08-09  RH   ADDED BATCH TRANSACTION-FILE INPUT MODE SO
+000260*                  A WHOLE DAY'S WORTH OF ADDITIONS CAN RUN
+000270*                  UNATTENDED AGAINST A QUEUED INPUT FILE.
+000280* 2026-08-09  RH   CHANGED PROGRAM EXIT FROM STOP RUN TO
+000290*                  GOBACK SO THIS PROGRAM CAN BE CALLED AS A
+000300*                  SUBPROGRAM FROM THE NEW OPERATOR DRIVER.
+000310* 2026-08-09  RH   SWITCHED THE TRANSACTION RECORD TO THE
+000320*                  SHARED CALCREC COPYBOOK SO THIS PROGRAM CAN
+000330*                  READ A MIXED TRANSACTION FILE AND PICK OUT
+000340*                  ONLY THE RECORDS TAGGED FOR ADDITION.
+000350* 2026-08-09  RH   ADDED A SHARED AUDIT LOG WRITE AFTER EVERY
+000360*                  CALCULATION SO EACH RUN'S RESULTS CAN BE
+000370*                  RECONSTRUCTED LATER FROM AUDITLOG.
+000380* 2026-08-09  RH   WIDENED NUM1/NUM2/RESULT TO PIC S9(5)V99 SO
+000390*                  CURRENCY AMOUNTS WITH CENTS CAN BE ADDED
+000400*                  DIRECTLY WITHOUT A SEPARATE SCALING STEP.
+000410* 2026-08-09  RH   CARRY THE OPERATOR/BRANCH CODE THROUGH TO THE
+000420*                  AUDIT LOG SO CALCULATION VOLUME CAN BE
+000430*                  REPORTED BY BRANCH.
+000440* 2026-08-09  RH   ADDED A RUNNING GRAND-TOTAL ACCUMULATOR TO
+000450*                  THE BATCH PATH THAT IS DISPLAYED AT END OF
+000460*                  FILE, SO A BATCH RUN'S TOTAL DOESN'T HAVE TO
+000470*                  BE HAND-ADDED FROM THE INDIVIDUAL SUM LINES.
+000480* 2026-08-09  RH   ADDED NUMERIC-CLASS VALIDATION TO THE
+000490*                  INTERACTIVE NUM1/NUM2 ACCEPTS SO NON-NUMERIC
+000500*                  INPUT RE-PROMPTS INSTEAD OF FLOWING INTO THE
+000510*                  ADD.
+000520* 2026-08-09  RH   CONVERTED NUM1/NUM2/RESULT TO COMP-3 SO THE
+000530*                  BATCH PATH RUNS FASTER AND PACKS TIGHTER ON
+000540*                  A LARGE NIGHTLY TRANSACTION FILE.
+000550* 2026-08-09  RH   ADDED A WRITE TO THE INDEXED RESULTKS FILE
+000560*                  AFTER EVERY CALCULATION SO OTHER JOBS CAN
+000570*                  READ OUR RESULTS BY TRANSACTION ID INSTEAD
+000580*                  OF RE-RUNNING THE MATH THEMSELVES.
+000590* 2026-08-09  RH   ADDED A CURRENCY CODE FOR EACH NUMBER AND A
+000600*                  CONVERSION-RATE TABLE LOOKUP AHEAD OF THE ADD
+000610*                  SO NUM2 IS CONVERTED INTO NUM1'S CURRENCY
+000620*                  BEFORE MIXED-CURRENCY PAIRS ARE ADDED.
+000630* 2026-08-09  RH   LOGGED THE CONVERTED NUM2 AMOUNT TO THE NEW
+000640*                  AL-NUM2-CONV AUDIT FIELD SO RECONCIL.CBL CAN
+000650*                  REVERSE A CURRENCY-CONVERTED ADDITION AGAINST
+000660*                  THE AMOUNT THAT WAS ACTUALLY ADDED, NOT THE
+000670*                  ORIGINAL PRE-CONVERSION NUM2.
+000680* 2026-08-09  RH   ADDED A LINKAGE PARAMETER SO CALCNITE.CBL'S
+000690*                  UNATTENDED OVERNIGHT RUN CAN PASS THE RUN
+000700*                  MODE DIRECTLY INSTEAD OF THIS PROGRAM WAITING
+000710*                  ON A CONSOLE ACCEPT THAT HAS NO TERMINAL TO
+000720*                  READ FROM; CALCDRV.CBL'S INTERACTIVE CALLS
+000730*                  STILL PASS NOTHING AND GET THE ORIGINAL
+000740*                  CONSOLE PROMPT.
+000750*-----------------------------------------------------------
+000760 ENVIRONMENT DIVISION.
+000770 CONFIGURATION SECTION.
+000780 SOURCE-COMPUTER. IBM-370.
+000790 OBJECT-COMPUTER. IBM-370.
+000800 INPUT-OUTPUT SECTION.
+000810 FILE-CONTROL.
+000820     SELECT TRANS-FILE ASSIGN TO TRANFILE
+000830         ORGANIZATION IS SEQUENTIAL
+000840         FILE STATUS IS WS-TRANS-STATUS.
+000841     SELECT EXCEPTION-FILE ASSIGN TO EXCPFILE
+000842         ORGANIZATION IS LINE SEQUENTIAL
+000843         FILE STATUS IS WS-EXCP-STATUS.
+000850     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+000860         ORGANIZATION IS LINE SEQUENTIAL
+000870         FILE STATUS IS WS-AUDIT-STATUS.
+000880     SELECT RESULT-FILE ASSIGN TO RESULTKS
+000890         ORGANIZATION IS INDEXED
+000900         ACCESS MODE IS DYNAMIC
+000910         RECORD KEY IS RT-TRANS-ID
+000920         FILE STATUS IS WS-RSLT-STATUS.
+000921     SELECT CHECKPOINT-FILE ASSIGN TO CHKPNT
+000922         ORGANIZATION IS LINE SEQUENTIAL
+000923         FILE STATUS IS WS-CKPT-STATUS.
+000930 DATA DIVISION.
+000940 FILE SECTION.
+000950 FD  TRANS-FILE
+000960     RECORD CONTAINS 32 CHARACTERS.
+000970     COPY CALCREC.
+000971 FD  EXCEPTION-FILE
+000972     RECORD CONTAINS 80 CHARACTERS.
+000973 01  EXCEPTION-RECORD       PIC X(80).
+000980 FD  AUDIT-FILE.
+000990     COPY AUDITREC.
+001000 FD  RESULT-FILE.
+001010     COPY RSLTREC.
+001011 FD  CHECKPOINT-FILE
+001012     RECORD CONTAINS 08 CHARACTERS.
+001013     COPY CKPTREC.
+001020 WORKING-STORAGE SECTION.
+001030 01  NUM1                   PIC S9(05)V99   COMP-3.
+001040 01  NUM2                   PIC S9(05)V99   COMP-3.
+001050 01  RESULT                 PIC S9(05)V99   COMP-3.
+001060 01  WS-TRANS-STATUS        PIC X(02).
+001070     88  WS-TRANS-OK        VALUE '00'.
+001080     88  WS-TRANS-EOF       VALUE '10'.
+001081 01  WS-EXCP-STATUS         PIC X(02).
+001082     88  WS-EXCP-OK         VALUE '00'.
+001090 01  WS-AUDIT-STATUS        PIC X(02).
+001100     88  WS-AUDIT-OK        VALUE '00'.
+001110     88  WS-AUDIT-NOT-FOUND VALUE '35'.
+001120 01  WS-AUDIT-DATE          PIC 9(08).
+001130 01  WS-AUDIT-TIME          PIC 9(08).
+001140 01  WS-BRANCH-CODE         PIC X(04)       VALUE SPACES.
+001150 01  WS-RUN-MODE            PIC X(01).
+001160     88  WS-MODE-INTERACTIVE VALUE 'I'.
+001170     88  WS-MODE-BATCH      VALUE 'B'.
+001180 01  WS-EOF-SWITCH          PIC X(01)       VALUE 'N'.
+001190     88  WS-END-OF-FILE     VALUE 'Y'.
+001200 01  WS-BATCH-GRAND-TOTAL   PIC S9(07)V99   COMP-3 VALUE ZERO.
+001210 01  WS-GRAND-TOTAL-DISPLAY PIC -(6)9.99.
+001211 01  WS-ADD-OK-SWITCH       PIC X(01)       VALUE 'Y'.
+001212     88  WS-ADD-FAILED      VALUE 'N'.
+001220 01  WS-NUM1-OK-SWITCH      PIC X(01)       VALUE 'N'.
+001230     88  WS-NUM1-VALID      VALUE 'Y'.
+001240 01  WS-NUM2-OK-SWITCH      PIC X(01)       VALUE 'N'.
+001250     88  WS-NUM2-VALID      VALUE 'Y'.
+001260 01  WS-NUM-INPUT           PIC X(10).
+001270 01  WS-NUM-TRAIL-CNT       PIC 9(02)       COMP VALUE ZERO.
+001280 01  WS-NUM-LEN             PIC 9(02)       COMP VALUE ZERO.
+001290 01  WS-NUM-CHK             PIC S9(04)      COMP VALUE ZERO.
+001300 01  WS-RSLT-STATUS         PIC X(02).
+001310     88  WS-RSLT-OK         VALUE '00'.
+001320     88  WS-RSLT-NOT-FOUND  VALUE '35'.
+001330 01  WS-TRANS-SEQ           PIC 9(04)       COMP VALUE ZERO.
+001340 01  WS-TRANS-SEQ-DISPLAY   PIC 9(04).
+001350 01  WS-CURR1               PIC X(03)       VALUE SPACES.
+001360 01  WS-CURR2               PIC X(03)       VALUE SPACES.
+001370 01  WS-NUM2-CONVERTED      PIC S9(05)V99   COMP-3.
+001380 01  WS-LOOKUP-CODE         PIC X(03).
+001390 01  WS-FOUND-RATE          PIC S9(03)V9(06).
+001400 01  WS-RATE1               PIC S9(03)V9(06).
+001410 01  WS-RATE2               PIC S9(03)V9(06).
+001420*-----------------------------------------------------------
+001430* CURRENCY CONVERSION-RATE TABLE - UNITS OF EACH CURRENCY PER
+001440*     ONE UNIT OF THE COMMON BASE CURRENCY (USD)
+001450*-----------------------------------------------------------
+001460 01  WS-CURRENCY-RATE-VALUES.
+001470     05  FILLER                 PIC X(03)       VALUE 'USD'.
+001480     05  FILLER                 PIC S9(03)V9(06) VALUE 1.000000.
+001490     05  FILLER                 PIC X(03)       VALUE 'EUR'.
+001500     05  FILLER                 PIC S9(03)V9(06) VALUE 0.920000.
+001510     05  FILLER                 PIC X(03)       VALUE 'GBP'.
+001520     05  FILLER                 PIC S9(03)V9(06) VALUE 0.790000.
+001530     05  FILLER                 PIC X(03)       VALUE 'JPY'.
+001540     05  FILLER                 PIC S9(03)V9(06) VALUE 149.500000.
+001550     05  FILLER                 PIC X(03)       VALUE 'CAD'.
+001560     05  FILLER                 PIC S9(03)V9(06) VALUE 1.360000.
+001570 01  WS-CURRENCY-RATE-TABLE REDEFINES WS-CURRENCY-RATE-VALUES.
+001580     05  WS-CURR-ENTRY OCCURS 5 TIMES INDEXED BY WS-CURR-IDX.
+001590         10  WS-CURR-CODE       PIC X(03).
+001600         10  WS-CURR-RATE       PIC S9(03)V9(06).
+001601 01  WS-EXCEPTION-LINE.
+001602     05  FILLER         PIC X(19) VALUE 'OVERFLOW NUM1='.
+001603     05  EX-NUM1        PIC -(5)9.99.
+001604     05  FILLER         PIC X(07) VALUE ' NUM2='.
+001605     05  EX-NUM2        PIC -(5)9.99.
+001606     05  FILLER         PIC X(36) VALUE SPACES.
+001607 01  WS-CKPT-STATUS         PIC X(02).
+001608     88  WS-CKPT-OK         VALUE '00'.
+001609     88  WS-CKPT-NOT-FOUND  VALUE '35'.
+001611 01  WS-CKPT-PROCESSED-CNT  PIC 9(06)  COMP VALUE ZERO.
+001612 01  WS-SKIP-REMAINING      PIC 9(06)  COMP VALUE ZERO.
+001613 01  WS-CKPT-DONE-FLAG      PIC X(01).
+001610 LINKAGE SECTION.
+001620*-----------------------------------------------------------
+001630* LK-RUN-MODE - OPTIONAL RUN-MODE OVERRIDE PASSED BY A CALLER
+001640*     THAT ALREADY KNOWS WHICH MODE TO RUN IN (E.G. CALCNITE'S
+001650*     UNATTENDED OVERNIGHT PASS); WHEN OMITTED THIS PROGRAM
+001660*     FALLS BACK TO THE ORIGINAL CONSOLE PROMPT. LK-SKIP-COUNT
+001661*     IS THE NUMBER OF MATCHING TRANSACTIONS A PRIOR RUN ALREADY
+001662*     CHECKPOINTED AS HANDLED FOR THIS BLOCK, SO A RESTART CAN
+001663*     SKIP PAST THEM INSTEAD OF REPROCESSING AND RE-LOGGING THEM.
+001670*-----------------------------------------------------------
+001680 01  LK-RUN-MODE                PIC X(01).
+001685 01  LK-SKIP-COUNT              PIC 9(06).
+001690 PROCEDURE DIVISION USING OPTIONAL LK-RUN-MODE
+001691         OPTIONAL LK-SKIP-COUNT.
+001700*-----------------------------------------------------------
+001710* 0000-MAINLINE
+001720*-----------------------------------------------------------
+001730 0000-MAINLINE.
+001740     PERFORM 1000-INITIALIZE
+001750         THRU 1000-INITIALIZE-EXIT.
+001760     PERFORM 1200-OPEN-AUDIT-LOG
+001770         THRU 1200-OPEN-AUDIT-LOG-EXIT.
+001780     PERFORM 1300-OPEN-RESULT-FILE
+001790         THRU 1300-OPEN-RESULT-FILE-EXIT.
+001800     IF WS-MODE-BATCH
+001810         PERFORM 2000-PROCESS-BATCH
+001820             THRU 2000-PROCESS-BATCH-EXIT
+001830      ELSE
+001840         PERFORM 3000-PROCESS-INTERACTIVE
+001850             THRU 3000-PROCESS-INTERACTIVE-EXIT
+001860      END-IF.
+001870     PERFORM 8900-CLOSE-AUDIT-LOG
+001880         THRU 8900-CLOSE-AUDIT-LOG-EXIT.
+001890     PERFORM 8950-CLOSE-RESULT-FILE
+001900         THRU 8950-CLOSE-RESULT-FILE-EXIT.
+001910     PERFORM 9999-EXIT
+001920         THRU 9999-EXIT-EXIT.
+001930*-----------------------------------------------------------
+001940* 1000-INITIALIZE - ASK THE OPERATOR WHICH MODE TO RUN IN
+001950*-----------------------------------------------------------
+001960 1000-INITIALIZE.
+001970     IF LK-RUN-MODE IS OMITTED
+001980         DISPLAY 'ENTER MODE (I=INTERACTIVE, B=BATCH): '
+001990         ACCEPT WS-RUN-MODE
+002000      ELSE
+002010         MOVE LK-RUN-MODE TO WS-RUN-MODE
+002020      END-IF.
+002030     IF NOT WS-MODE-BATCH
+002040         SET WS-MODE-INTERACTIVE TO TRUE
+002050      END-IF.
+002060 1000-INITIALIZE-EXIT.
+002070     EXIT.
+002080*-----------------------------------------------------------
+002090* 1200-OPEN-AUDIT-LOG - OPEN THE SHARED AUDIT LOG FOR APPEND,
+002100*     CREATING IT IF THIS IS THE FIRST RUN TO USE IT
+002110*-----------------------------------------------------------
+002120 1200-OPEN-AUDIT-LOG.
+002130     OPEN EXTEND AUDIT-FILE.
+002140     IF WS-AUDIT-NOT-FOUND
+002150         OPEN OUTPUT AUDIT-FILE
+002160      END-IF.
+002170 1200-OPEN-AUDIT-LOG-EXIT.
+002180     EXIT.
+002190*-----------------------------------------------------------
+002200* 1300-OPEN-RESULT-FILE - OPEN THE INDEXED RESULTKS FILE FOR
+002210*     UPDATE, CREATING IT IF THIS IS THE FIRST RUN TO USE IT
+002220*-----------------------------------------------------------
+002230 1300-OPEN-RESULT-FILE.
+002240     OPEN I-O RESULT-FILE.
+002250     IF WS-RSLT-NOT-FOUND
+002260         OPEN OUTPUT RESULT-FILE
+002270      END-IF.
+002280 1300-OPEN-RESULT-FILE-EXIT.
+002290     EXIT.
+002300*-----------------------------------------------------------
+002310* 2000-PROCESS-BATCH - READ TRANSACTION FILE AND ADD EACH PAIR
+002320*     TAGGED FOR ADDITION
+002330*-----------------------------------------------------------
+002340 2000-PROCESS-BATCH.
+002350     MOVE ZERO TO WS-BATCH-GRAND-TOTAL.
+002360     OPEN INPUT TRANS-FILE.
+002370     IF NOT WS-TRANS-OK
+002380         DISPLAY 'UNABLE TO OPEN TRANFILE, STATUS: '
+002390             WS-TRANS-STATUS
+002400         GO TO 2000-PROCESS-BATCH-EXIT
+002410      END-IF.
+002411     OPEN OUTPUT EXCEPTION-FILE.
+002412     PERFORM 1400-OPEN-CHECKPOINT-LOG
+002413         THRU 1400-OPEN-CHECKPOINT-LOG-EXIT.
+002414     IF LK-SKIP-COUNT IS OMITTED
+002415         MOVE ZERO TO WS-SKIP-REMAINING
+002416         MOVE ZERO TO WS-CKPT-PROCESSED-CNT
+002417      ELSE
+002418         MOVE LK-SKIP-COUNT TO WS-SKIP-REMAINING
+002419         MOVE LK-SKIP-COUNT TO WS-CKPT-PROCESSED-CNT
+002420      END-IF.
+002421     PERFORM 2100-READ-NEXT-MATCH
+002422         THRU 2100-READ-NEXT-MATCH-EXIT.
+002423     PERFORM 2150-SKIP-ALREADY-DONE
+002424         THRU 2150-SKIP-ALREADY-DONE-EXIT
+002425         UNTIL WS-SKIP-REMAINING = ZERO OR WS-END-OF-FILE.
+002426     PERFORM 2200-ADD-TRANS
+002427         THRU 2200-ADD-TRANS-EXIT
+002428         UNTIL WS-END-OF-FILE.
+002429     CLOSE TRANS-FILE.
+002430     CLOSE EXCEPTION-FILE.
+002431     MOVE 'Y' TO WS-CKPT-DONE-FLAG.
+002432     PERFORM 8200-WRITE-CHECKPOINT
+002433         THRU 8200-WRITE-CHECKPOINT-EXIT.
+002434     CLOSE CHECKPOINT-FILE.
+002435     MOVE WS-BATCH-GRAND-TOTAL TO WS-GRAND-TOTAL-DISPLAY.
+002436     DISPLAY 'BATCH GRAND TOTAL: ' WS-GRAND-TOTAL-DISPLAY.
+002437 2000-PROCESS-BATCH-EXIT.
+002438     EXIT.
+002439*-----------------------------------------------------------
+002440* 1400-OPEN-CHECKPOINT-LOG - OPEN THE SHARED CHECKPOINT FILE
+002441*     FOR APPEND, CREATING IT IF THIS IS THE FIRST RUN TO USE
+002442*     IT; CALCNITE HAS ALREADY READ AND CLOSED IT BY THE TIME
+002443*     THIS CALL IS MADE, SO IT IS FREE FOR THIS PROGRAM TO OWN
+002444*     FOR THE DURATION OF ITS OWN BATCH PASS
+002445*-----------------------------------------------------------
+002446 1400-OPEN-CHECKPOINT-LOG.
+002447     OPEN EXTEND CHECKPOINT-FILE.
+002448     IF WS-CKPT-NOT-FOUND
+002449         OPEN OUTPUT CHECKPOINT-FILE
+002450      END-IF.
+002451 1400-OPEN-CHECKPOINT-LOG-EXIT.
+002452     EXIT.
+002453*-----------------------------------------------------------
+002454* 2150-SKIP-ALREADY-DONE - STEP PAST ONE MATCHING TRANSACTION
+002455*     A PRIOR RUN ALREADY CHECKPOINTED AS HANDLED, WITHOUT
+002456*     REPROCESSING OR RE-LOGGING IT
+002457*-----------------------------------------------------------
+002458 2150-SKIP-ALREADY-DONE.
+002459     SUBTRACT 1 FROM WS-SKIP-REMAINING.
+002460     PERFORM 2100-READ-NEXT-MATCH
+002461         THRU 2100-READ-NEXT-MATCH-EXIT.
+002462 2150-SKIP-ALREADY-DONE-EXIT.
+002463     EXIT.
+002520*-----------------------------------------------------------
+002530* 2100-READ-NEXT-MATCH - READ RECORDS UNTIL ONE TAGGED FOR
+002540*     ADDITION IS FOUND, OR THE FILE IS EXHAUSTED
+002550*-----------------------------------------------------------
+002560 2100-READ-NEXT-MATCH.
+002570     PERFORM 2110-READ-TRANS
+002580         THRU 2110-READ-TRANS-EXIT.
+002590     PERFORM 2120-SKIP-NON-MATCH
+002600         THRU 2120-SKIP-NON-MATCH-EXIT
+002610         UNTIL WS-END-OF-FILE OR CT-OPER-ADD.
+002620 2100-READ-NEXT-MATCH-EXIT.
+002630     EXIT.
+002640*-----------------------------------------------------------
+002650* 2110-READ-TRANS - READ ONE TRANSACTION RECORD
+002660*-----------------------------------------------------------
+002670 2110-READ-TRANS.
+002680     READ TRANS-FILE
+002690         AT END
+002700             SET WS-END-OF-FILE TO TRUE
+002710     END-READ.
+002720 2110-READ-TRANS-EXIT.
+002730     EXIT.
+002740*-----------------------------------------------------------
+002750* 2120-SKIP-NON-MATCH - READ THE NEXT RECORD WHEN THE CURRENT
+002760*     ONE IS NOT TAGGED FOR ADDITION
+002770*-----------------------------------------------------------
+002780 2120-SKIP-NON-MATCH.
+002790     PERFORM 2110-READ-TRANS
+002800         THRU 2110-READ-TRANS-EXIT.
+002810 2120-SKIP-NON-MATCH-EXIT.
+002820     EXIT.
+002830*-----------------------------------------------------------
+002840* 2200-ADD-TRANS - ADD ONE TRANSACTION AND READ THE NEXT
+002850*-----------------------------------------------------------
+002860 2200-ADD-TRANS.
+002870     MOVE CT-BRANCH TO WS-BRANCH-CODE.
+002880     MOVE CT-CURR1 TO WS-CURR1.
+002890     MOVE CT-CURR2 TO WS-CURR2.
+002900     MOVE CT-NUM1 TO NUM1.
+002910     MOVE CT-NUM2 TO NUM2.
+002920     PERFORM 4000-CONVERT-CURRENCY
+002930         THRU 4000-CONVERT-CURRENCY-EXIT.
+002931     MOVE 'Y' TO WS-ADD-OK-SWITCH.
+002932     ADD NUM1 TO WS-NUM2-CONVERTED GIVING RESULT
+002933         ON SIZE ERROR
+002934             MOVE 'N' TO WS-ADD-OK-SWITCH
+002935     END-ADD.
+002936     IF WS-ADD-FAILED
+002937         MOVE NUM1 TO EX-NUM1
+002938         MOVE NUM2 TO EX-NUM2
+002939         WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE
+002940         DISPLAY 'SKIPPED - OVERFLOW: ' NUM1 ' + ' NUM2
+002941      ELSE
+002942         ADD RESULT TO WS-BATCH-GRAND-TOTAL
+002960         DISPLAY 'SUM: ' RESULT
+002970         PERFORM 8000-WRITE-AUDIT-LOG
+002980             THRU 8000-WRITE-AUDIT-LOG-EXIT
+002990         MOVE 'ADDITION' TO RT-OPERATION
+003000         PERFORM 8100-WRITE-RESULT-FILE
+003010             THRU 8100-WRITE-RESULT-FILE-EXIT
+003011      END-IF.
+003012     ADD 1 TO WS-CKPT-PROCESSED-CNT.
+003013     MOVE 'N' TO WS-CKPT-DONE-FLAG.
+003014     PERFORM 8200-WRITE-CHECKPOINT
+003015         THRU 8200-WRITE-CHECKPOINT-EXIT.
+003020     PERFORM 2100-READ-NEXT-MATCH
+003030         THRU 2100-READ-NEXT-MATCH-EXIT.
+003040 2200-ADD-TRANS-EXIT.
+003050     EXIT.
+003060*-----------------------------------------------------------
+003070* 3000-PROCESS-INTERACTIVE - ORIGINAL CONSOLE PROMPT/ACCEPT
+003080*-----------------------------------------------------------
+003090 3000-PROCESS-INTERACTIVE.
+003100     DISPLAY 'ENTER BRANCH/OPERATOR CODE: '.
+003110     ACCEPT WS-BRANCH-CODE.
+003120     MOVE 'N' TO WS-NUM1-OK-SWITCH.
+003130     PERFORM 3100-ACCEPT-NUM1
+003140         THRU 3100-ACCEPT-NUM1-EXIT
+003150         UNTIL WS-NUM1-VALID.
+003160     MOVE 'N' TO WS-NUM2-OK-SWITCH.
+003170     PERFORM 3200-ACCEPT-NUM2
+003180         THRU 3200-ACCEPT-NUM2-EXIT
+003190         UNTIL WS-NUM2-VALID.
+003200     DISPLAY 'ENTER CURRENCY CODE FOR NUMBER 1 (OR BLANK): '.
+003210     MOVE SPACES TO WS-CURR1.
+003220     ACCEPT WS-CURR1.
+003230     DISPLAY 'ENTER CURRENCY CODE FOR NUMBER 2 (OR BLANK): '.
+003240     MOVE SPACES TO WS-CURR2.
+003250     ACCEPT WS-CURR2.
+003260     PERFORM 4000-CONVERT-CURRENCY
+003270         THRU 4000-CONVERT-CURRENCY-EXIT.
+003271     MOVE 'Y' TO WS-ADD-OK-SWITCH.
+003272     ADD NUM1 TO WS-NUM2-CONVERTED GIVING RESULT
+003273         ON SIZE ERROR
+003274             MOVE 'N' TO WS-ADD-OK-SWITCH
+003275     END-ADD.
+003276     IF WS-ADD-FAILED
+003277         DISPLAY 'RESULT OF ADDITION OVERFLOWS S9(5)'
+003278      ELSE
+003290         DISPLAY 'SUM: ' RESULT
+003300         PERFORM 8000-WRITE-AUDIT-LOG
+003310             THRU 8000-WRITE-AUDIT-LOG-EXIT
+003320         MOVE 'ADDITION' TO RT-OPERATION
+003330         PERFORM 8100-WRITE-RESULT-FILE
+003340             THRU 8100-WRITE-RESULT-FILE-EXIT
+003341      END-IF.
+003350 3000-PROCESS-INTERACTIVE-EXIT.
+003360     EXIT.
+003370*-----------------------------------------------------------
+003380* 3100-ACCEPT-NUM1 - PROMPT FOR AND VALIDATE THE FIRST NUMBER,
+003390*     RE-PROMPTING WHEN NON-NUMERIC DATA COMES BACK
+003400*-----------------------------------------------------------
+003410 3100-ACCEPT-NUM1.
+003420     DISPLAY 'ENTER FIRST NUMBER: '.
+003430     MOVE SPACES TO WS-NUM-INPUT.
+003440     ACCEPT WS-NUM-INPUT.
+003450     MOVE ZERO TO WS-NUM-TRAIL-CNT.
+003460     INSPECT WS-NUM-INPUT TALLYING WS-NUM-TRAIL-CNT
+003470         FOR TRAILING SPACE.
+003480     COMPUTE WS-NUM-LEN = 10 - WS-NUM-TRAIL-CNT.
+003490     MOVE ZERO TO WS-NUM-CHK.
+003500     IF WS-NUM-LEN > 0
+003510         COMPUTE WS-NUM-CHK =
+003520             FUNCTION TEST-NUMVAL(WS-NUM-INPUT(1:WS-NUM-LEN))
+003530     ELSE
+003540         MOVE 1 TO WS-NUM-CHK
+003550     END-IF.
+003560     IF WS-NUM-CHK = ZERO
+003570         MOVE WS-NUM-INPUT TO NUM1
+003580         MOVE 'Y' TO WS-NUM1-OK-SWITCH
+003590      ELSE
+003600         DISPLAY 'INVALID NUMERIC VALUE - RE-ENTER'
+003610      END-IF.
+003620 3100-ACCEPT-NUM1-EXIT.
+003630     EXIT.
+003640*-----------------------------------------------------------
+003650* 3200-ACCEPT-NUM2 - PROMPT FOR AND VALIDATE THE SECOND NUMBER,
+003660*     RE-PROMPTING WHEN NON-NUMERIC DATA COMES BACK
+003670*-----------------------------------------------------------
+003680 3200-ACCEPT-NUM2.
+003690     DISPLAY 'ENTER SECOND NUMBER: '.
+003700     MOVE SPACES TO WS-NUM-INPUT.
+003710     ACCEPT WS-NUM-INPUT.
+003720     MOVE ZERO TO WS-NUM-TRAIL-CNT.
+003730     INSPECT WS-NUM-INPUT TALLYING WS-NUM-TRAIL-CNT
+003740         FOR TRAILING SPACE.
+003750     COMPUTE WS-NUM-LEN = 10 - WS-NUM-TRAIL-CNT.
+003760     MOVE ZERO TO WS-NUM-CHK.
+003770     IF WS-NUM-LEN > 0
+003780         COMPUTE WS-NUM-CHK =
+003790             FUNCTION TEST-NUMVAL(WS-NUM-INPUT(1:WS-NUM-LEN))
+003800     ELSE
+003810         MOVE 1 TO WS-NUM-CHK
+003820     END-IF.
+003830     IF WS-NUM-CHK = ZERO
+003840         MOVE WS-NUM-INPUT TO NUM2
+003850         MOVE 'Y' TO WS-NUM2-OK-SWITCH
+003860      ELSE
+003870         DISPLAY 'INVALID NUMERIC VALUE - RE-ENTER'
+003880      END-IF.
+003890 3200-ACCEPT-NUM2-EXIT.
+003900     EXIT.
+003910*-----------------------------------------------------------
+003920* 4000-CONVERT-CURRENCY - CONVERT NUM2 INTO NUM1'S CURRENCY
+003930*     USING THE RATE TABLE, AHEAD OF THE ADD. WHEN BOTH
+003940*     CURRENCY CODES MATCH (OR NUM2'S CODE IS BLANK) THE
+003950*     AMOUNTS ARE ALREADY IN THE SAME UNITS AND NO CONVERSION
+003960*     IS NEEDED.
+003970*-----------------------------------------------------------
+003980 4000-CONVERT-CURRENCY.
+003990     IF WS-CURR1 = WS-CURR2 OR WS-CURR2 = SPACES
+004000         MOVE NUM2 TO WS-NUM2-CONVERTED
+004010      ELSE
+004020         MOVE WS-CURR1 TO WS-LOOKUP-CODE
+004030         PERFORM 4100-FIND-CURRENCY-RATE
+004040             THRU 4100-FIND-CURRENCY-RATE-EXIT
+004050         MOVE WS-FOUND-RATE TO WS-RATE1
+004060         MOVE WS-CURR2 TO WS-LOOKUP-CODE
+004070         PERFORM 4100-FIND-CURRENCY-RATE
+004080             THRU 4100-FIND-CURRENCY-RATE-EXIT
+004090         MOVE WS-FOUND-RATE TO WS-RATE2
+004100         COMPUTE WS-NUM2-CONVERTED ROUNDED =
+004110             NUM2 / WS-RATE2 * WS-RATE1
+004120      END-IF.
+004130 4000-CONVERT-CURRENCY-EXIT.
+004140     EXIT.
+004150*-----------------------------------------------------------
+004160* 4100-FIND-CURRENCY-RATE - LOOK UP WS-LOOKUP-CODE IN THE
+004170*     CURRENCY RATE TABLE, DEFAULTING TO A RATE OF 1 WHEN THE
+004180*     CODE IS NOT FOUND
+004190*-----------------------------------------------------------
+004200 4100-FIND-CURRENCY-RATE.
+004210     SET WS-CURR-IDX TO 1.
+004220     PERFORM 4110-SCAN-CURRENCY-TABLE
+004230         THRU 4110-SCAN-CURRENCY-TABLE-EXIT
+004240         UNTIL WS-CURR-IDX > 5
+004250             OR WS-CURR-CODE(WS-CURR-IDX) = WS-LOOKUP-CODE.
+004260     IF WS-CURR-IDX > 5
+004270         DISPLAY 'UNKNOWN CURRENCY CODE: ' WS-LOOKUP-CODE
+004280             ' - USING RATE 1.000000'
+004290         MOVE 1 TO WS-FOUND-RATE
+004300      ELSE
+004310         MOVE WS-CURR-RATE(WS-CURR-IDX) TO WS-FOUND-RATE
+004320      END-IF.
+004330 4100-FIND-CURRENCY-RATE-EXIT.
+004340     EXIT.
+004350*-----------------------------------------------------------
+004360* 4110-SCAN-CURRENCY-TABLE - ADVANCE TO THE NEXT TABLE ENTRY
+004370*-----------------------------------------------------------
+004380 4110-SCAN-CURRENCY-TABLE.
+004390     SET WS-CURR-IDX UP BY 1.
+004400 4110-SCAN-CURRENCY-TABLE-EXIT.
+004410     EXIT.
+004420*-----------------------------------------------------------
+004430* 8000-WRITE-AUDIT-LOG - APPEND ONE LINE TO THE SHARED AUDIT
+004440*     LOG FOR THE CALCULATION JUST PERFORMED
+004450*-----------------------------------------------------------
+004460 8000-WRITE-AUDIT-LOG.
+004470     MOVE SPACES TO AUDIT-LINE.
+004480     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+004490     ACCEPT WS-AUDIT-TIME FROM TIME.
+004500     MOVE WS-AUDIT-DATE TO AL-DATE.
+004510     MOVE WS-AUDIT-TIME TO AL-TIME.
+004520     MOVE WS-BRANCH-CODE TO AL-BRANCH.
+004530     MOVE 'ADDITION'    TO AL-OPERATION.
+004540     MOVE NUM1          TO AL-NUM1.
+004550     MOVE NUM2          TO AL-NUM2.
+004560     MOVE WS-NUM2-CONVERTED TO AL-NUM2-CONV.
+004570     MOVE RESULT        TO AL-RESULT.
+004580     WRITE AUDIT-LINE.
+004590 8000-WRITE-AUDIT-LOG-EXIT.
+004600     EXIT.
+004610*-----------------------------------------------------------
+004620* 8100-WRITE-RESULT-FILE - WRITE ONE RECORD TO THE INDEXED
+004630*     RESULTKS FILE FOR THE CALCULATION JUST PERFORMED,
+004640*     KEYED BY A TRANSACTION ID BUILT FROM THE BRANCH CODE,
+004650*     TODAY'S DATE, THE CURRENT TIME, AND AN IN-RUN SEQUENCE
+004660*     NUMBER SO EVERY KEY IS UNIQUE
+004670*-----------------------------------------------------------
+004680 8100-WRITE-RESULT-FILE.
+004690     ADD 1 TO WS-TRANS-SEQ.
+004700     MOVE WS-TRANS-SEQ TO WS-TRANS-SEQ-DISPLAY.
+004710     MOVE SPACES TO RT-TRANS-ID.
+004720     STRING WS-BRANCH-CODE      DELIMITED BY SIZE
+004730            WS-AUDIT-DATE       DELIMITED BY SIZE
+004740            WS-AUDIT-TIME       DELIMITED BY SIZE
+004750            WS-TRANS-SEQ-DISPLAY DELIMITED BY SIZE
+004760         INTO RT-TRANS-ID
+004770     END-STRING.
+004780     MOVE WS-BRANCH-CODE TO RT-BRANCH.
+004790     MOVE NUM1           TO RT-NUM1.
+004800     MOVE NUM2           TO RT-NUM2.
+004810     MOVE RESULT         TO RT-RESULT.
+004820     WRITE RESULT-TRANS-RECORD.
+004830     IF NOT WS-RSLT-OK
+004840         DISPLAY 'UNABLE TO WRITE RESULTKS, STATUS: '
+004850             WS-RSLT-STATUS
+004860      END-IF.
+004870 8100-WRITE-RESULT-FILE-EXIT.
+004880     EXIT.
+004881*-----------------------------------------------------------
+004882* 8200-WRITE-CHECKPOINT - APPEND ONE PROGRESS RECORD TO THE
+004883*     SHARED CHECKPOINT FILE FOR THIS BLOCK, RECORDING HOW
+004884*     MANY MATCHING TRANSACTIONS HAVE BEEN HANDLED SO FAR AND
+004885*     WHETHER THE WHOLE BLOCK IS NOW DONE
+004886*-----------------------------------------------------------
+004887 8200-WRITE-CHECKPOINT.
+004888     MOVE 'A' TO CK-BLOCK.
+004889     MOVE WS-CKPT-PROCESSED-CNT TO CK-COUNT.
+004890     MOVE WS-CKPT-DONE-FLAG TO CK-DONE-FLAG.
+004891     WRITE CKPT-RECORD.
+004892 8200-WRITE-CHECKPOINT-EXIT.
+004893     EXIT.
+004894*-----------------------------------------------------------
+004900* 8900-CLOSE-AUDIT-LOG - CLOSE THE SHARED AUDIT LOG
+004910*-----------------------------------------------------------
+004920 8900-CLOSE-AUDIT-LOG.
+004930     CLOSE AUDIT-FILE.
+004940 8900-CLOSE-AUDIT-LOG-EXIT.
+004950     EXIT.
+004960*-----------------------------------------------------------
+004970* 8950-CLOSE-RESULT-FILE - CLOSE THE INDEXED RESULTKS FILE
+004980*-----------------------------------------------------------
+004990 8950-CLOSE-RESULT-FILE.
+005000     CLOSE RESULT-FILE.
+005010 8950-CLOSE-RESULT-FILE-EXIT.
+005020     EXIT.
+005030*-----------------------------------------------------------
+005040* 9999-EXIT - COMMON PROGRAM EXIT
+005050*-----------------------------------------------------------
+005060 9999-EXIT.
+005070     GOBACK.
+005080 9999-EXIT-EXIT.
+005090     EXIT.
