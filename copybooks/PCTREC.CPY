@@ -0,0 +1,17 @@
+000100*-----------------------------------------------------------
+000200*    PCTREC.CPY
+000300*-----------------------------------------------------------
+000400*    TRANSACTION RECORD LAYOUT FOR THE PERCENTAGE/MARKUP
+000500*    CALCULATOR'S BATCH MODE. CARRIES A BASE AMOUNT AND A
+000600*    PERCENTAGE RATE FOR ONE MARKUP/DISCOUNT/TAX CALCULATION.
+000700*-----------------------------------------------------------
+000800*                 MODIFICATION HISTORY
+000900*-----------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* ---------- ----  ----------------------------------------
+001200* 2026-08-09  RH   ORIGINAL COPYBOOK.
+001300*-----------------------------------------------------------
+001400 01  PCT-TRANS-RECORD.
+001500     05  PR-BRANCH              PIC X(04).
+001600     05  PR-BASE-AMOUNT         PIC S9(05)V99.
+001700     05  PR-PERCENT-RATE        PIC S9(05)V99.
