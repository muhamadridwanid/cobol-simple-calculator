@@ -0,0 +1,243 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    CALCONLN.
+000120 AUTHOR.        R HARTLEY.
+000130 INSTALLATION.  FINANCIAL SYSTEMS DIVISION.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED. 2026-08-09.
+000160*REMARKS.
+000170*    CICS PSEUDO-CONVERSATIONAL ON-LINE TRANSACTION (TRANID
+000180*    CALC) THAT LETS A TELLER-STYLE TERMINAL OPERATOR PICK AN
+000190*    OPERATION (A/S/M/D) AND KEY IN NUM1/NUM2 ON THE CALCMAP1
+000200*    MAP AND GET RESULT BACK IMMEDIATELY, WITHOUT GOING
+000210*    THROUGH ONE OF THE BATCH/CONSOLE CALCULATOR PROGRAMS FOR
+000220*    A SINGLE AD HOC CALCULATION. ON FIRST ENTRY (EIBCALEN
+000230*    ZERO) THE BLANK MAP IS SENT; ON THE RETURN TRIP THE
+000240*    KEYED DATA IS RECEIVED, THE ANSWER COMPUTED, AND THE MAP
+000250*    RE-SENT WITH RESULT FILLED IN. PF3 ENDS THE TRANSACTION.
+000260*-----------------------------------------------------------
+000270*                 MODIFICATION HISTORY
+000280*-----------------------------------------------------------
+000290* DATE       INIT  DESCRIPTION
+000300* ---------- ----  ----------------------------------------
+000310* 2026-08-09  RH   ORIGINAL PROGRAM.
+000320* 2026-08-09  RH   ADDED NUMERIC-CLASS VALIDATION TO THE KEYED
+000330*                  NUM1/NUM2 FIELDS, CONSISTENT WITH THE
+000340*                  INTERACTIVE NUM1/NUM2 PROMPTS IN THE BATCH
+000350*                  CALCULATORS - AN OPERATOR WHO KEYS NON-NUMERIC
+000360*                  DATA NOW GETS THE MAP RE-SENT WITH AN ERROR
+000370*                  MESSAGE INSTEAD OF FLOWING STRAIGHT INTO
+000380*                  3000-COMPUTE-RESULT WITH A GARBAGE VALUE.
+000390*-----------------------------------------------------------
+000400 ENVIRONMENT DIVISION.
+000410 CONFIGURATION SECTION.
+000420 SOURCE-COMPUTER. IBM-370.
+000430 OBJECT-COMPUTER. IBM-370.
+000460 DATA DIVISION.
+000470 WORKING-STORAGE SECTION.
+000480 01  WS-MAPSET-NAME             PIC X(08) VALUE 'CALCSET'.
+000490 01  WS-MAP-NAME                PIC X(08) VALUE 'CALCMAP1'.
+000500 01  WS-TRANS-ID                PIC X(04) VALUE 'CALC'.
+000510 01  WS-RESP                    PIC S9(08) COMP.
+000520     COPY DFHAID.
+000530     COPY DFHBMSCA.
+000540     COPY CALCMAP.
+000550 01  WS-COMMAREA.
+000560     05  CA-OPER-CODE           PIC X(01).
+000570         88  CA-OPER-ADD        VALUE 'A'.
+000580         88  CA-OPER-SUBTRACT   VALUE 'S'.
+000590         88  CA-OPER-MULTIPLY   VALUE 'M'.
+000600         88  CA-OPER-DIVIDE     VALUE 'D'.
+000610     05  CA-NUM1                PIC S9(05)V99   COMP-3.
+000620     05  CA-NUM2                PIC S9(05)V99   COMP-3.
+000630     05  CA-RESULT              PIC S9(05)V99   COMP-3.
+000640 01  WS-RESULT-EDIT             PIC -(5)9.99.
+000650 01  WS-OK-SWITCH               PIC X(01)       VALUE 'Y'.
+000660     88  WS-CALC-FAILED         VALUE 'N'.
+000670 01  WS-NUM-OK-SWITCH           PIC X(01)       VALUE 'Y'.
+000680     88  WS-NUM-INVALID         VALUE 'N'.
+000690 01  WS-NUM-TRAIL-CNT           PIC 9(02)       COMP VALUE ZERO.
+000700 01  WS-NUM-LEN                 PIC 9(02)       COMP VALUE ZERO.
+000701 01  WS-NUM-CHK                 PIC S9(04)      COMP VALUE ZERO.
+000710 LINKAGE SECTION.
+000720 01  DFHCOMMAREA                PIC X(13).
+000730 PROCEDURE DIVISION.
+000740*-----------------------------------------------------------
+000750* 0000-MAINLINE
+000760*-----------------------------------------------------------
+000770 0000-MAINLINE.
+000780     IF EIBCALEN = 0
+000790         PERFORM 1000-SEND-INITIAL-MAP
+000800             THRU 1000-SEND-INITIAL-MAP-EXIT
+000810     ELSE
+000820         MOVE DFHCOMMAREA TO WS-COMMAREA
+000830         PERFORM 2000-RECEIVE-MAP
+000840             THRU 2000-RECEIVE-MAP-EXIT
+000850         IF EIBAID = DFHPF3
+000860             PERFORM 8000-END-SESSION
+000870                 THRU 8000-END-SESSION-EXIT
+000880         ELSE
+000890             IF WS-NUM-INVALID
+000900                 PERFORM 3100-SEND-INPUT-ERROR-MAP
+000910                     THRU 3100-SEND-INPUT-ERROR-MAP-EXIT
+000920             ELSE
+000930                 PERFORM 3000-COMPUTE-RESULT
+000940                     THRU 3000-COMPUTE-RESULT-EXIT
+000950                 PERFORM 4000-SEND-RESULT-MAP
+000960                     THRU 4000-SEND-RESULT-MAP-EXIT
+000970             END-IF
+000980         END-IF
+000990     END-IF.
+001000     EXEC CICS RETURN
+001010         TRANSID(WS-TRANS-ID)
+001020         COMMAREA(WS-COMMAREA)
+001030     END-EXEC.
+001040     GOBACK.
+001050*-----------------------------------------------------------
+001060* 1000-SEND-INITIAL-MAP - FIRST ENTRY INTO THE TRANSACTION;
+001070*     SEND A BLANK MAP AND RETURN CONTROL TO CICS
+001080*-----------------------------------------------------------
+001090 1000-SEND-INITIAL-MAP.
+001100     MOVE LOW-VALUES TO CALCMAP1O.
+001110     MOVE 'ENTER OPERATION (A/S/M/D) AND NUM1/NUM2' TO MSGO.
+001120     EXEC CICS SEND MAP(WS-MAP-NAME)
+001130         MAPSET(WS-MAPSET-NAME)
+001140         ERASE
+001150     END-EXEC.
+001160 1000-SEND-INITIAL-MAP-EXIT.
+001170     EXIT.
+001180*-----------------------------------------------------------
+001190* 2000-RECEIVE-MAP - READ BACK THE OPERATOR'S KEYED DATA
+001200*-----------------------------------------------------------
+001210 2000-RECEIVE-MAP.
+001220     MOVE 'Y' TO WS-NUM-OK-SWITCH.
+001230     EXEC CICS RECEIVE MAP(WS-MAP-NAME)
+001240         MAPSET(WS-MAPSET-NAME)
+001250         RESP(WS-RESP)
+001260     END-EXEC.
+001270     IF WS-RESP = DFHRESP(NORMAL)
+001280         MOVE OPERI TO CA-OPER-CODE
+001290         MOVE ZERO TO WS-NUM-TRAIL-CNT
+001300         INSPECT NUM1I TALLYING WS-NUM-TRAIL-CNT
+001310             FOR TRAILING SPACE
+001320         COMPUTE WS-NUM-LEN = 9 - WS-NUM-TRAIL-CNT
+001325         IF WS-NUM-LEN > 0
+001326             COMPUTE WS-NUM-CHK =
+001327                 FUNCTION TEST-NUMVAL(NUM1I(1:WS-NUM-LEN))
+001328         ELSE
+001329             MOVE 1 TO WS-NUM-CHK
+001330         END-IF
+001335         IF WS-NUM-CHK = ZERO
+001350             MOVE NUM1I TO CA-NUM1
+001360         ELSE
+001370             MOVE 'N' TO WS-NUM-OK-SWITCH
+001380         END-IF
+001390         MOVE ZERO TO WS-NUM-TRAIL-CNT
+001400         INSPECT NUM2I TALLYING WS-NUM-TRAIL-CNT
+001410             FOR TRAILING SPACE
+001420         COMPUTE WS-NUM-LEN = 9 - WS-NUM-TRAIL-CNT
+001425         IF WS-NUM-LEN > 0
+001426             COMPUTE WS-NUM-CHK =
+001427                 FUNCTION TEST-NUMVAL(NUM2I(1:WS-NUM-LEN))
+001428         ELSE
+001429             MOVE 1 TO WS-NUM-CHK
+001430         END-IF
+001435         IF WS-NUM-CHK = ZERO
+001450             MOVE NUM2I TO CA-NUM2
+001460         ELSE
+001470             MOVE 'N' TO WS-NUM-OK-SWITCH
+001480         END-IF
+001485     ELSE
+001486         MOVE 'N' TO WS-NUM-OK-SWITCH
+001490     END-IF.
+001500 2000-RECEIVE-MAP-EXIT.
+001510     EXIT.
+001520*-----------------------------------------------------------
+001530* 3000-COMPUTE-RESULT - APPLY THE REQUESTED OPERATION TO
+001540*     CA-NUM1/CA-NUM2, GUARDING AGAINST OVERFLOW AND A ZERO
+001550*     DIVISOR THE SAME WAY THE BATCH CALCULATORS DO
+001560*-----------------------------------------------------------
+001570 3000-COMPUTE-RESULT.
+001580     MOVE 'Y' TO WS-OK-SWITCH.
+001590     EVALUATE TRUE
+001600         WHEN CA-OPER-ADD
+001610             ADD CA-NUM1 TO CA-NUM2 GIVING CA-RESULT
+001620                 ON SIZE ERROR
+001630                     MOVE 'N' TO WS-OK-SWITCH
+001640             END-ADD
+001650         WHEN CA-OPER-SUBTRACT
+001660             SUBTRACT CA-NUM2 FROM CA-NUM1 GIVING CA-RESULT
+001670                 ON SIZE ERROR
+001680                     MOVE 'N' TO WS-OK-SWITCH
+001690             END-SUBTRACT
+001700         WHEN CA-OPER-MULTIPLY
+001710             MULTIPLY CA-NUM1 BY CA-NUM2 GIVING CA-RESULT
+001720                 ON SIZE ERROR
+001730                     MOVE 'N' TO WS-OK-SWITCH
+001740             END-MULTIPLY
+001750         WHEN CA-OPER-DIVIDE
+001760             DIVIDE CA-NUM1 BY CA-NUM2 GIVING CA-RESULT
+001770                 ON SIZE ERROR
+001780                     MOVE 'N' TO WS-OK-SWITCH
+001790             END-DIVIDE
+001800         WHEN OTHER
+001810             MOVE 'N' TO WS-OK-SWITCH
+001820     END-EVALUATE.
+001830 3000-COMPUTE-RESULT-EXIT.
+001840     EXIT.
+001850*-----------------------------------------------------------
+001860* 3100-SEND-INPUT-ERROR-MAP - NUM1 OR NUM2 FAILED THE NUMERIC
+001870*     CLASS TEST; RE-SEND THE MAP WITH AN ERROR MESSAGE SO THE
+001880*     OPERATOR CAN RE-KEY INSTEAD OF COMPUTING AGAINST GARBAGE
+001890*-----------------------------------------------------------
+001900 3100-SEND-INPUT-ERROR-MAP.
+001910     MOVE LOW-VALUES TO CALCMAP1O.
+001920     MOVE 'NUM1/NUM2 MUST BE NUMERIC - RE-ENTER' TO MSGO.
+001930     EXEC CICS SEND MAP(WS-MAP-NAME)
+001940         MAPSET(WS-MAPSET-NAME)
+001950         DATAONLY
+001960     END-EXEC.
+001970 3100-SEND-INPUT-ERROR-MAP-EXIT.
+001980     EXIT.
+001990*-----------------------------------------------------------
+002000* 4000-SEND-RESULT-MAP - RE-SEND THE MAP WITH RESULT FILLED
+002010*     IN, OR AN ERROR MESSAGE WHEN THE CALCULATION FAILED
+002020*-----------------------------------------------------------
+002030 4000-SEND-RESULT-MAP.
+002040     MOVE LOW-VALUES TO CALCMAP1O.
+002050     MOVE CA-OPER-CODE TO OPERO.
+002060     MOVE CA-NUM1 TO WS-RESULT-EDIT.
+002070     MOVE WS-RESULT-EDIT TO NUM1O.
+002080     MOVE CA-NUM2 TO WS-RESULT-EDIT.
+002090     MOVE WS-RESULT-EDIT TO NUM2O.
+002100     IF WS-CALC-FAILED
+002110         MOVE 'BAD OPERATION, OVERFLOW, OR DIV BY ZERO'
+002120             TO MSGO
+002130     ELSE
+002140         MOVE CA-RESULT TO WS-RESULT-EDIT
+002150         MOVE WS-RESULT-EDIT TO RESULTO
+002160         MOVE 'PRESS PF3 TO END, OR KEY A NEW CALC'
+002170             TO MSGO
+002180     END-IF.
+002190     EXEC CICS SEND MAP(WS-MAP-NAME)
+002200         MAPSET(WS-MAPSET-NAME)
+002210         DATAONLY
+002220     END-EXEC.
+002230 4000-SEND-RESULT-MAP-EXIT.
+002240     EXIT.
+002250*-----------------------------------------------------------
+002260* 8000-END-SESSION - PF3 WAS PRESSED; SEND A GOODBYE MESSAGE
+002270*     AND DO NOT RETURN WITH A TRANSID, SO CICS DOES NOT
+002280*     RE-DRIVE THIS TRANSACTION ON THE NEXT INPUT
+002290*-----------------------------------------------------------
+002300 8000-END-SESSION.
+002310     EXEC CICS SEND TEXT
+002320         FROM('CALC TRANSACTION ENDED')
+002330         LENGTH(22)
+002340         ERASE
+002350         FREEKB
+002360     END-EXEC.
+002370     EXEC CICS RETURN
+002380     END-EXEC.
+002390     GOBACK.
+002400 8000-END-SESSION-EXIT.
+002410     EXIT.
